@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Program      : MIGINVENT.cbl                                   *
+      * Purpose      : One-time migration of the old INVENT.DAT file   *
+      *                (RELEASE1/RELEASE2 layout) into the current     *
+      *                INVENTARIO.DAT file (FILED.cpy layout).         *
+      * Date         : 09-aug-2026                                     *
+      * Author       : Reinaldo Urquijo                                *
+      ******************************************************************
+      *    Changes                                                     *
+      ******************************************************************
+      *    Date        Author          Description                     *
+      *----------------------------------------------------------------*
+      * 09-aug-2026    R. Urquijo      Creation of program.            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGINVENT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "FILE.cpy".
+           SELECT INVENTOLD ASSIGN TO "INVENT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-OLD-FILE-STATUS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       copy "FILED.cpy".
+      *
+       FD INVENTOLD.
+       01 OLD-INVENT-REG.
+           02 OLD-CODART           PIC 9(05).
+           02 OLD-DESCART          PIC X(60).
+           02 OLD-UNIDDS           PIC X(60).
+           02 OLD-VRUNIT           PIC 9(12).
+           02 OLD-CANT             PIC 9(12).
+      *
+       WORKING-STORAGE SECTION.
+       copy "WKST.cpy".
+      *
+      *    VARIABLES SPECIFIC TO THIS UTILITY (OLD FILE IS NOT PART OF
+      *    THE SHARED FILE.cpy/WKST.cpy COPYBOOKS, SINCE NO OTHER
+      *    RELEASE4 PROGRAM NEEDS ITS LAYOUT).
+           77 WS-OLD-FILE-STATUS PIC XX.
+           77 WS-OLD-FILE-EXTS   PIC 9 VALUE 0.
+           77 WS-MIG-KEY         PIC X.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *    0000-MAIN : Main paragraph of the program.
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           CALL 'SYSTEM' USING 'CLS'
+           DISPLAY WS-BLANK  LINE 01 COL 01 ERASE EOS
+              WS-HEAD1       LINE 02 COL 01
+              WS-HEAD2       LINE 03 COL 01
+              WS-ST-MIG      LINE 04 COL 01
+              WS-HYPHNS      LINE 05 COL 01
+           PERFORM 0100-VAL-OLD-FILE-EXISTS
+           IF WS-OLD-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-MIGNF LINE 10 COL 01
+           ELSE
+              DISPLAY WS-MSG-MIG1 LINE 10 COL 01
+              DISPLAY WS-MSG-CFMD LINE 20 COL 01
+              ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+              IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                 PERFORM 0100-MIGRATE-RECS
+                 MOVE WS-MIG-CNT   TO WS-MIG-CNT-ED
+                 MOVE WS-MIG-SKIP  TO WS-MIG-SKIP-ED
+                 MOVE WS-MIG-TRUNC TO WS-MIG-TRUNC-ED
+                 DISPLAY WS-LB-MIGOK LINE 12 COL 01
+                    WS-MIG-CNT-ED  LINE 12 COL 26
+                    WS-LB-MIGSK    LINE 13 COL 01
+                    WS-MIG-SKIP-ED LINE 13 COL 26
+                    WS-LB-MIGTR    LINE 14 COL 01
+                    WS-MIG-TRUNC-ED LINE 14 COL 26
+              ELSE
+                 DISPLAY WS-MSG-MIGNO LINE 20 COL 01
+              END-IF
+           END-IF
+           DISPLAY WS-MSG-AN1 LINE 24 COL 01
+           ACCEPT WS-MIG-KEY LINE 24 COL 79
+           STOP RUN.
+      *
+      *-----------------------------------------------------------------
+      *    0100-VAL-OLD-FILE-EXISTS : Validates that INVENT.DAT exists.
+      *-----------------------------------------------------------------
+       0100-VAL-OLD-FILE-EXISTS.
+           OPEN INPUT INVENTOLD
+           IF WS-OLD-FILE-STATUS = '35' THEN
+              SET WS-OLD-FILE-EXTS TO 0
+           ELSE
+              SET WS-OLD-FILE-EXTS TO 1
+           END-IF
+           CLOSE INVENTOLD
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-MIGRATE-RECS : Reads every record of INVENTOLD and
+      *    writes it into INVENTARIO under the current record layout.
+      *-----------------------------------------------------------------
+       0100-MIGRATE-RECS.
+           SET WS-END-FILE TO 0
+           MOVE 0 TO WS-MIG-CNT
+           MOVE 0 TO WS-MIG-SKIP
+           MOVE 0 TO WS-MIG-TRUNC
+           OPEN INPUT INVENTOLD
+           OPEN INPUT INVENTARIO
+           IF WS-FILE-STATUS = '35' THEN
+              CLOSE INVENTARIO
+              OPEN OUTPUT INVENTARIO
+           ELSE
+              CLOSE INVENTARIO
+              OPEN I-O INVENTARIO
+           END-IF
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTOLD NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    PERFORM 0100-MIGRATE-ONE-REC
+           END-PERFORM
+           CLOSE INVENTOLD
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-MIGRATE-ONE-REC : Converts one OLD-INVENT-REG into an
+      *    INVENT-REG and writes it, applying sensible defaults for the
+      *    fields the old layout never had.
+      *-----------------------------------------------------------------
+       0100-MIGRATE-ONE-REC.
+           MOVE OLD-CODART  TO CODART
+           IF FUNCTION LENGTH(FUNCTION TRIM(OLD-DESCART)) >
+                 FUNCTION LENGTH(DESCART) THEN
+              ADD 1 TO WS-MIG-TRUNC
+           END-IF
+           MOVE OLD-DESCART TO DESCART
+           IF FUNCTION LENGTH(FUNCTION TRIM(OLD-UNIDDS)) >
+                 FUNCTION LENGTH(UNIDDS) THEN
+              ADD 1 TO WS-MIG-TRUNC
+           END-IF
+           MOVE OLD-UNIDDS  TO UNIDDS
+           IF OLD-VRUNIT > 99999.99 THEN
+              ADD 1 TO WS-MIG-TRUNC
+           END-IF
+           MOVE OLD-VRUNIT  TO VRUNIT
+           MOVE OLD-VRUNIT  TO STDCOST
+           IF OLD-CANT > 99999.99 THEN
+              ADD 1 TO WS-MIG-TRUNC
+           END-IF
+           MOVE OLD-CANT    TO CANT
+           MOVE OLD-CANT    TO CANT-ALM1
+           MOVE 0 TO CANT-ALM2
+           MOVE 0 TO MINSTOCK
+           MOVE SPACES TO CATEGORY
+           SET ACTFLAG-ACTIVE TO TRUE
+           MOVE SPACES TO VENDOR
+           MOVE SPACES TO BARCODE
+           MOVE SPACES TO PURUNIT
+           MOVE 1.00 TO CONVFACT
+           WRITE INVENT-REG
+              INVALID KEY
+                 ADD 1 TO WS-MIG-SKIP
+              NOT INVALID KEY
+                 ADD 1 TO WS-MIG-CNT
+           END-WRITE
+           EXIT.
+      *
+       END PROGRAM MIGINVENT.
