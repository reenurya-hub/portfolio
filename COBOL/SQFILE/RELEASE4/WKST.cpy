@@ -1,43 +1,141 @@
       *-----------------------------------------------------------------
       * DATA VARIABLES
       *-----------------------------------------------------------------
-       01 WS-CODART          PIC ZZZZ9.
-       01 WS-V-CODART        PIC 9(5).
-           88 WS-V-CODART-ZRO      VALUE ZEROES.
+       01 WS-CODART          PIC X(10).
+       01 WS-V-CODART        PIC X(10).
+           88 WS-V-CODART-ZRO      VALUE SPACES.
        01 WS-DESCART        PIC  X(35).
        01 WS-V-DESCART         PIC X(35).
            88 WS-V-DESCART-BNK      VALUE SPACE.
        01 WS-UNIDDS          PIC X(15).
            88 WS-UNIDDS-BNK      VALUE SPACE.
-       01 WS-VRUNIT          PIC ZZZZZZZZ9.
-       01 WS-V-VRUNIT        PIC 9(9).
+       01 WS-VRUNIT          PIC ZZZZ9.99.
+       01 WS-V-VRUNIT        PIC 9(5)V99.
            88 WS-V-VRUNIT-ZRO      VALUE ZEROES.
-       01 WS-V-CANT        PIC 9(9).
-       01 WS-CANT            PIC ZZZZZZZZ9.
+       01 WS-STDCOST         PIC ZZZZ9.99.
+       01 WS-V-STDCOST       PIC 9(5)V99.
+           88 WS-V-STDCOST-ZRO     VALUE ZEROES.
+       01 WS-V-CANT        PIC 9(5)V99.
+       01 WS-CANT            PIC ZZZZ9.99.
            88 WS-V-CANT-ZRO      VALUE ZEROES.
+       01 WS-V-CANT-ALM1   PIC 9(5)V99.
+       01 WS-CANT-ALM1        PIC ZZZZ9.99.
+           88 WS-V-CANT-ALM1-ZRO VALUE ZEROES.
+       01 WS-V-CANT-ALM2   PIC 9(5)V99.
+       01 WS-CANT-ALM2        PIC ZZZZ9.99.
+           88 WS-V-CANT-ALM2-ZRO VALUE ZEROES.
+       01 WS-MINSTOCK         PIC ZZZZ9.99.
+       01 WS-CATEGORY         PIC X(15).
+           88 WS-CATEGORY-BNK      VALUE SPACE.
+       01 WS-VENDOR           PIC X(20).
+           88 WS-VENDOR-BNK       VALUE SPACE.
+       01 WS-BARCODE          PIC X(13).
+           88 WS-BARCODE-BNK      VALUE SPACE.
+       01 WS-PURUNIT          PIC X(15).
+           88 WS-PURUNIT-BNK      VALUE SPACE.
+       01 WS-CONVFACT         PIC ZZZ9.99.
+       01 WS-V-CONVFACT       PIC 9(3)V99.
+           88 WS-V-CONVFACT-ZRO    VALUE ZEROES.
+       01 WS-ADJ-TYPE         PIC X(01).
+           88 WS-ADJ-TYPE-OK       VALUES 'R' 'I' 'r' 'i'.
+       01 WS-ADJ-QTY          PIC ZZZZ9.99.
+       01 WS-V-ADJ-QTY        PIC 9(5)V99.
+           88 WS-V-ADJ-QTY-ZRO     VALUE ZEROES.
+       01 WS-ADJ-REASON       PIC X(20).
+       01 WS-ADJ-LOC          PIC X(01).
+           88 WS-ADJ-LOC-OK        VALUES '1' '2'.
+       01 WS-V-NEWCANT        PIC S9(5)V99.
+       01 WS-V-NEWCANT-ALM     PIC S9(5)V99.
+       01 WS-OPERATOR-ID      PIC X(10).
+       01 WS-OPERATOR-PWD     PIC X(10).
+       01 WS-OPERATOR-ROLE    PIC X(01).
+           88 WS-ROLE-SUPERVISOR   VALUE 'S'.
+           88 WS-ROLE-OPERATOR     VALUE 'O'.
+       01 WS-OP-ID-01          PIC X(10) VALUE 'SUPER'.
+       01 WS-OP-PWD-01         PIC X(10) VALUE 'SUPER'.
+       01 WS-OP-ROLE-01        PIC X(01) VALUE 'S'.
+       01 WS-OP-ID-02          PIC X(10) VALUE 'RURQUIJO'.
+       01 WS-OP-PWD-02         PIC X(10) VALUE 'RURQUIJO'.
+       01 WS-OP-ROLE-02        PIC X(01) VALUE 'S'.
+       01 WS-OP-ID-03          PIC X(10) VALUE 'OPER'.
+       01 WS-OP-PWD-03         PIC X(10) VALUE 'OPER'.
+       01 WS-OP-ROLE-03        PIC X(01) VALUE 'O'.
+       01 WS-AUD-DTTM         PIC X(14).
+       01 WS-AUD-TTYPE        PIC X(10).
+       01 WS-AUD-BEFORE       PIC X(220).
+       01 WS-AUD-AFTER        PIC X(220).
       *
        01 WS-UPD-INVENT-REG.
-           02 WS-UPD-WSCODART  PIC ZZZZ9.
+           02 WS-UPD-WSCODART  PIC X(10).
            02 WS-UPD-DESCART   PIC X(35).
            02 WS-UPD-UNIDDS    PIC X(15).
-           02 WS-UPD-VRUNIT    PIC ZZZZZZZZ9.
-           02 WS-UPD-CANT      PIC ZZZZZZZZ9.
+           02 WS-UPD-VRUNIT    PIC ZZZZ9.99.
+           02 WS-UPD-STDCOST   PIC ZZZZ9.99.
+           02 WS-UPD-CANT      PIC ZZZZ9.99.
+           02 WS-UPD-CANT-ALM1 PIC ZZZZ9.99.
+           02 WS-UPD-CANT-ALM2 PIC ZZZZ9.99.
+           02 WS-UPD-MINSTOCK  PIC ZZZZ9.99.
+           02 WS-UPD-CATEGORY  PIC X(15).
+           02 WS-UPD-VENDOR    PIC X(20).
+           02 WS-UPD-BARCODE   PIC X(13).
+           02 WS-UPD-PURUNIT   PIC X(15).
+           02 WS-UPD-CONVFACT  PIC ZZZ9.99.
       *
        01 WS-D-INVENT-REG.
-           02 WS-D-WSCODART  PIC ZZZZ9.
+           02 WS-D-WSCODART  PIC X(10).
            02 WS-D-DESCART   PIC X(35).
            02 WS-D-UNIDDS    PIC X(15).
-           02 WS-D-VRUNIT    PIC ZZZZZZZZ9.
-           02 WS-D-CANT      PIC ZZZZZZZZ9.
+           02 WS-D-VRUNIT    PIC ZZZZ9.99.
+           02 WS-D-STDCOST   PIC ZZZZ9.99.
+           02 WS-D-CANT      PIC ZZZZ9.99.
+           02 WS-D-CANT-ALM1 PIC ZZZZ9.99.
+           02 WS-D-CANT-ALM2 PIC ZZZZ9.99.
+           02 WS-D-MINSTOCK  PIC ZZZZ9.99.
+           02 WS-D-CATEGORY  PIC X(15).
+           02 WS-D-VENDOR    PIC X(20).
+           02 WS-D-BARCODE   PIC X(13).
+           02 WS-D-PURUNIT   PIC X(15).
+           02 WS-D-CONVFACT  PIC ZZZ9.99.
+      *
+       01 WS-BEF-INVENT-REG.
+           02 WS-BEF-WSCODART  PIC X(10).
+           02 WS-BEF-DESCART   PIC X(35).
+           02 WS-BEF-UNIDDS    PIC X(15).
+           02 WS-BEF-VRUNIT    PIC ZZZZ9.99.
+           02 WS-BEF-STDCOST   PIC ZZZZ9.99.
+           02 WS-BEF-CANT      PIC ZZZZ9.99.
+           02 WS-BEF-CANT-ALM1 PIC ZZZZ9.99.
+           02 WS-BEF-CANT-ALM2 PIC ZZZZ9.99.
+           02 WS-BEF-MINSTOCK  PIC ZZZZ9.99.
+           02 WS-BEF-CATEGORY  PIC X(15).
+           02 WS-BEF-VENDOR    PIC X(20).
+           02 WS-BEF-BARCODE   PIC X(13).
+           02 WS-BEF-PURUNIT   PIC X(15).
+           02 WS-BEF-CONVFACT  PIC ZZZ9.99.
       *
            77 WS-DCA-NULL    PIC 9     VALUE 0.
            77 WS-COD-EXIST   PIC 9(1)  VALUE 1.
            77 WS-UND-GRL     PIC X(15) VALUE 'UNIDAD         '.
+           77 WS-UM-01       PIC X(15) VALUE 'UNIDAD'.
+           77 WS-UM-02       PIC X(15) VALUE 'KG'.
+           77 WS-UM-03       PIC X(15) VALUE 'LB'.
+           77 WS-UM-04       PIC X(15) VALUE 'LT'.
+           77 WS-UM-05       PIC X(15) VALUE 'MT'.
+           77 WS-UM-06       PIC X(15) VALUE 'CAJA'.
+           77 WS-UM-07       PIC X(15) VALUE 'PAQUETE'.
+           77 WS-UM-08       PIC X(15) VALUE 'DOCENA'.
+           77 WS-UM-OK       PIC 9     VALUE 0.
+           77 WS-DESC-DUP    PIC 9     VALUE 0.
            77 WS-ZERO        PIC 9     VALUE 0.
            77 WS-BLANK       PIC X     VALUE SPACE.
+           77 WS-CSV-DELIM   PIC X     VALUE ';'.
+               88 WS-CSV-DELIM-OK    VALUES ';' ','.
            77 WS-ROWCTRL     PIC 99    VALUE 8.
            77 WS-COLCTRL     PIC 99    VALUE 1.
            77 WS-BAR         PIC X     VALUE '|'.
+           77 WS-ADJ-OK      PIC 9     VALUE 1.
+           77 WS-LOGIN-OK    PIC 9     VALUE 0.
+           77 WS-LOGIN-TRIES PIC 9     VALUE 0.
       *
       *-----------------------------------------------------------------
       * REPORT VARIABLES
@@ -53,6 +151,36 @@
            77 WS-SPACEZ        PIC X.
            77 WS-SPACEZ2       PIC X(200) VALUE SPACES.
       *
+      *    EXTENDED VALUE / GRAND TOTAL OF REPORT
+           77 WS-V-EXTVAL     PIC 9(9)V99 VALUE 0.
+           77 WS-EXTVAL       PIC ZZZZZZZ9.99.
+           77 WS-V-GRANDTOT   PIC 9(9)V99 VALUE 0.
+           77 WS-GRANDTOT     PIC ZZZZZZZ9.99.
+      *
+      *    STARTUP SNAPSHOT (ACTIVE ITEM COUNT / TOTAL ON-HAND VALUE)
+           77 WS-SNAP-CNT      PIC 9(05) VALUE 0.
+           77 WS-SNAP-CNT-ED   PIC ZZZZ9.
+           77 WS-V-SNAP-TOTAL  PIC 9(9)V99 VALUE 0.
+           77 WS-SNAP-TOTAL    PIC ZZZZZZZ9.99.
+           77 WS-LB-SNAP1      PIC X(19) VALUE 'Articulos activos:'.
+           77 WS-LB-SNAP2      PIC X(24)
+              VALUE 'Valor total inventario:'.
+      *
+      *    CATEGORY SUBTOTAL OF REPORT
+           77 WS-CAT-FIRST     PIC 9      VALUE 1.
+           77 WS-PREV-CATEGORY  PIC X(15) VALUE SPACES.
+           77 WS-V-CATSUBQTY  PIC 9(9)V99 VALUE 0.
+           77 WS-CATSUBQTY    PIC ZZZZZZZ9.99.
+           77 WS-V-CATSUBVAL  PIC 9(9)V99 VALUE 0.
+           77 WS-CATSUBVAL    PIC ZZZZZZZ9.99.
+      *
+      *    PAGINATED PRINTER REPORT
+           77 WS-PRT-LPP      PIC 9(03) VALUE 020.
+           77 WS-PRT-LINE     PIC 9(03) VALUE 0.
+           77 WS-PRT-PAGE     PIC 9(03) VALUE 0.
+           77 WS-PRT-PAGE-ED  PIC ZZ9.
+           77 WS-FORMFEED     PIC X     VALUE X'0C'.
+      *
       *-----------------------------------------------------------------
       * DATE VARIABLES
       *-----------------------------------------------------------------
@@ -96,20 +224,45 @@
        '-I N V E N T / v1.0-=-                                '.
            77  WS-HEAD2    PIC X(80) VALUE 'Programa para manejo de i'-
        'nventarios            Por: Reinaldo Urquijo - v1.0    '.
-           77  WS-HYPHNS   PIC X(80) VALUES ALL "-".
+           77  WS-HYPHNS   PIC X(105) VALUES ALL "-".
            77  WS-HYPHNS2  PIC X(36) VALUES ALL "-".
-           77  WS-SPACES   PIC X(80) VALUES ALL SPACE.
-           77  WS-OPTS1    PIC X(80) VALUE '1-CREA 2-INS 3-LST 4-MOD '-
-       '5-ELM 6-REP 7-AYUDA 9-SALE  Ingrese opcion         [ ]'.
+           77  WS-SPACES   PIC X(105) VALUES ALL SPACE.
+           77  WS-OPTS1    PIC X(85) VALUE '1-CREA 2-INS 3-LST 4-MOD '-
+       '5-ELM 6-REP 7-AYUDA 9-SALE          Ingrese opcion      [  ]'.
+           77  WS-OPTS2    PIC X(90) VALUE '10-BUSCA 11-BAJOSTK 12-AJU'-
+       'ST 13-PROVEED 14-REACT 15-ARCH 16-REST 17-IMPR 18-RPTS 19-CONT'-
+       'EO'.
       *
       *-----------------------------------------------------------------
       * OPTION VARIABLES
       *-----------------------------------------------------------------
-           77  WS-OPTN     PIC 9 VALUE 8.
+           77  WS-OPTN     PIC 99 VALUE 08.
            77  WS-OPTX     PIC X.
            77  WS-OPTNM    PIC 9 VALUE 1.
       *
       *-----------------------------------------------------------------
+      * SEARCH (FIND) VARIABLES
+      *-----------------------------------------------------------------
+           77  WS-SRCH-TYPE   PIC X.
+           77  WS-SRCH-TXT    PIC X(35).
+           77  WS-SRCH-LEN    PIC 9(2).
+           77  WS-CODART-DISP PIC X(10).
+           77  WS-SRCH-CNT    PIC 9(04) VALUE 0.
+           77  WS-SRCH-TMP    PIC 9(04) VALUE 0.
+      *
+      *-----------------------------------------------------------------
+      * LISTING SORT-ORDER VARIABLE
+      *-----------------------------------------------------------------
+           77  WS-LIST-SORT   PIC 9 VALUE 0.
+      *
+      *-----------------------------------------------------------------
+      * REBUILD RECORD-COUNT RECONCILIATION COUNTERS
+      *-----------------------------------------------------------------
+           77  WS-RECON-CNT   PIC 9(07) COMP VALUE 0.
+           77  WS-RECON-BEF   PIC 9(07) COMP VALUE 0.
+           77  WS-RECON-AFT   PIC 9(07) COMP VALUE 0.
+      *
+      *-----------------------------------------------------------------
       * SCREEN TITLES
       *-----------------------------------------------------------------
            77  WS-ST-PPL   PIC X(09) VALUE 'Esta en: '.
@@ -121,12 +274,23 @@
            77  WS-ST-DLRC  PIC X(25) VALUE 'ELIMINACION DE REGISTROS '.
            77  WS-ST-RPRC  PIC X(25) VALUE 'REPORTE DE INVENTARIO    '.
            77  WS-ST-HLGN  PIC X(25) VALUE 'AYUDA GENERAL            '.
+           77  WS-ST-SRRC  PIC X(25) VALUE 'BUSQUEDA DE REGISTROS    '.
+           77  WS-ST-BJST  PIC X(25) VALUE 'REPORTE DE BAJO STOCK    '.
+           77  WS-ST-ADJ   PIC X(25) VALUE 'AJUSTE DE EXISTENCIA     '.
+           77  WS-ST-PVRP  PIC X(25) VALUE 'REPORTE POR PROVEEDOR    '.
+           77  WS-ST-RAAC  PIC X(25) VALUE 'REACTIVACION DE REGISTROS'.
+           77  WS-ST-ARCH  PIC X(25) VALUE 'ARCHIVO DE PERIODO       '.
+           77  WS-ST-RSTR  PIC X(25) VALUE 'RESTAURACION DE ARCHIVO  '.
+           77  WS-ST-PRT   PIC X(25) VALUE 'REPORTE IMPRESO          '.
+           77  WS-ST-RLST  PIC X(25) VALUE 'REPORTES GENERADOS       '.
+           77  WS-ST-CONT  PIC X(25) VALUE 'CONTEO FISICO            '.
       *
       *-----------------------------------------------------------------
       * DISPLAY DATA LABELS
       *-----------------------------------------------------------------
-           77  WS-LB-DT1   PIC X(80) VALUE '|COD  |DESCRIPCION       '-
-       '                  |UNIDAD MEDIDA  |VRUNIT   |CANTIDAD |'.
+           77  WS-LB-DT1   PIC X(105) VALUE '|COD       |DESCRIPCION  '-
+       '                       |UNIDAD MEDIDA  |VRUNIT   |CANTIDAD |AL'-
+       'M1     |ALM2     |'.
            77  WS-LB-DT2   PIC X(80) VALUE 'Columna|Valor actual     '-
        '                  |Valor modificado                   '.
            77  WS-LB-DT3   PIC X(80) VALUE 'Columna|Valor actual     '-
@@ -140,6 +304,11 @@
            77  WS-DDT-UA   PIC X(08) VALUE 'Ud.Med.:'.
            77  WS-DDT-VA   PIC X(08) VALUE 'Vlunit :'.
            77  WS-DDT-QA   PIC X(08) VALUE 'Cantdad:'.
+           77  WS-DDT-MA   PIC X(08) VALUE 'ExMinm.:'.
+           77  WS-DDT-VN   PIC X(08) VALUE 'Provdr.:'.
+           77  WS-DDT-A1   PIC X(08) VALUE 'Alm.Pr.:'.
+           77  WS-DDT-A2   PIC X(08) VALUE 'Alm.Sc.:'.
+           77  WS-DDT-SC   PIC X(08) VALUE 'CostoSt:'.
       *
       *-----------------------------------------------------------------
       * HELP MESSAGES
@@ -185,6 +354,8 @@
        'ara este campo. Presione Enter para insertar.          '.
            77  WS-MSG-CDXT PIC X(80) VALUE ' El codigo de articulo se'-
        ' encuentra registrado                                  '.
+           77  WS-MSG-CDIA PIC X(80) VALUE ' El codigo existe pero est'-
+       'a INACTIVO. Use la opcion 14 para reactivarlo.        '.
            77  WS-MSG-FLOB PIC X(80) VALUE ' Antes de ingresar datos '-
        'debe crear el archivo con la opcion 1.                 '.
            77  WS-MSG-NONL PIC X(80) VALUE ' El dato es obligatorio. '-
@@ -217,11 +388,208 @@
        ' existe, debe ingresar un registro existente.          '.
            77  WS-MSG-INCD PIC X(80) VALUE ' Ingrese el codigo de art'-
        'iculo y luego presione Enter.                          '.
+           77  WS-MSG-CFRA PIC X(80) VALUE ' El registro sera reactiva'-
+       'do al confirmar.                                      '.
+           77  WS-MSG-RAOK PIC X(80) VALUE ' La reactivacion del regis'-
+       'tro fue realizada correctamente.                      '.
+           77  WS-MSG-RANO PIC X(80) VALUE ' La reactivacion del regis'-
+       'tro fue cancelada.                                    '.
+           77  WS-MSG-NRC4 PIC X(80) VALUE ' No hay registros inactivo'-
+       's para reactivar.                                     '.
            77  WS-MSG-RP01 PIC X(80) VALUE ' Se generara el reporte d'-
        'e inventario en formato CSV.                          '.
+           77  WS-MSG-RCNO PIC X(80) VALUE ' AVISO: descuadre de regis'-
+       'tros tras la reconstruccion. Verifique.               '.
            77  WS-MSG-RPOK PIC X(80) VALUE ' El reporte fue generado '-
        'exitosamente.                                         '.
            77  WS-MSG-RPNO PIC X(80) VALUE ' La generacion del report'-
        'e fue cancelada.                                      '.
-           77  WS-SPC PIC X(80) VALUES ALL SPACE.
+           77  WS-MSG-PR01 PIC X(80) VALUE ' Se generara el reporte im'-
+       'preso paginado de inventario.                         '.
+           77  WS-MSG-PROK PIC X(80) VALUE ' El reporte impreso fue ge'-
+       'nerado exitosamente.                                  '.
+           77  WS-MSG-PRNO PIC X(80) VALUE ' La generacion del reporte'-
+       ' impreso fue cancelada.                               '.
+           77  WS-MSG-LSRT PIC X(80) VALUE ' Ordenar por: 1-Codigo 2-D'-
+       'escripcion 3-Precio:        [ ]                       '.
+           77  WS-MSG-SRTY PIC X(80) VALUE ' Buscar por Codigo o Descr'-
+       'ipcion (C/D):                                      [ ]'.
+           77  WS-MSG-SRTX PIC X(80) VALUE ' Ingrese el texto o fragme'-
+       'nto a buscar:                                         '.
+           77  WS-MSG-SRNF PIC X(80) VALUE ' No se encontraron registr'-
+       'os que coincidan con la busqueda.                     '.
+           77  WS-MSG-MNST PIC X(80) VALUE ' Existencia minima (reorde'-
+       'n):                                                   '.
+           77  WS-MSG-NBST PIC X(80) VALUE ' No hay articulos por deba'-
+       'jo del minimo.                                        '.
+           77  WS-MSG-ADTY PIC X(80) VALUE ' Tipo de ajuste (R=Recibo '-
+       '/ I=Salida):                                          '.
+           77  WS-MSG-ADQT PIC X(80) VALUE ' Cantidad a ajustar (posit'-
+       'iva):                                                 '.
+           77  WS-MSG-ADRS PIC X(80) VALUE ' Motivo del ajuste:       '-
+       '                                                      '.
+           77  WS-MSG-ADBT PIC X(80) VALUE ' Tipo invalido. Use R para'-
+       ' recibo o I para salida.                              '.
+           77  WS-MSG-ADNG PIC X(80) VALUE ' La cantidad resultante se'-
+       'ria negativa. Ajuste rechazado.                       '.
+           77  WS-MSG-OPID PIC X(80) VALUE ' Identificacion del operad'-
+       'or:                                                   '.
+           77  WS-MSG-OPPW PIC X(80) VALUE ' Clave del operador:      '-
+       '                                                      '.
+           77  WS-MSG-OPBD PIC X(80) VALUE ' Identificacion o clave in'-
+       'correcta. Intente de nuevo.                           '.
+           77  WS-MSG-NOAC PIC X(80) VALUE ' Acceso denegado. Esta opc'-
+       'ion requiere nivel supervisor.                        '.
+           77  WS-MSG-LKOT PIC X(80) VALUE ' Demasiados intentos falli'-
+       'dos. Programa terminado.                              '.
+           77  WS-MSG-VEND PIC X(80) VALUE ' Proveedor:               '-
+       '                                                      '.
+           77  WS-MSG-NOVN PIC X(80) VALUE ' No hay articulos con prov'-
+       'eedor asignado.                                       '.
+           77  WS-MSG-BARC PIC X(80) VALUE ' Codigo de barras (EAN):  '-
+       '                                                      '.
+           77  WS-MSG-PURU PIC X(80) VALUE ' Unidad de compra (vacio ='-
+       ' igual a Ud. Medida):                                 '.
+           77  WS-MSG-CONV PIC X(80) VALUE ' Factor de conversion Ud.C'-
+       'ompra a Ud.Medida:                                    '.
+           77  WS-MSG-CVIV PIC X(80) VALUE ' Factor invalido. Debe ser'-
+       ' mayor que cero.                                      '.
+           77  WS-MSG-STDC PIC X(80) VALUE ' Costo estandar (vacio = '-
+       'igual al costo de ultima compra):                      '.
+           77  WS-MSG-UMIV PIC X(80) VALUE ' Ud. de medida invalida. U'-
+       'se UNIDAD,KG,LB,LT,MT,CAJA,PAQUETE,DOCENA             '.
+           77  WS-MSG-AL1Q PIC X(80) VALUE ' Cantidad en Almacen Princ'-
+       'ipal:                                                 '.
+           77  WS-MSG-AL2Q PIC X(80) VALUE ' Cantidad en Almacen Secun'-
+       'dario:                                                '.
+           77  WS-MSG-ADLC PIC X(80) VALUE ' Almacen a ajustar (1=Prin'-
+       'cipal / 2=Secundario):                                '.
+           77  WS-MSG-ADLB PIC X(80) VALUE ' Almacen invalido. Use 1 p'-
+       'ara Principal o 2 para Secundario.                    '.
+           77  WS-MSG-CATG PIC X(80) VALUE ' Categoria / Departamento:'-
+       '                                                      '.
+           77  WS-MSG-DEDP PIC X(80) VALUE ' Ya existe un articulo con'-
+       ' esa descripcion. Ingrese otra.                       '.
+           77  WS-MSG-CSVD PIC X(80) VALUE ' Delimitador del CSV (;=pu'-
+       'nto y coma / ,=coma) [;]:                             '.
+           77  WS-MSG-CSVB PIC X(80) VALUE ' Delimitador invalido. Use'-
+       ' ; o ,.                                               '.
+           77  WS-MSG-ARC1 PIC X(80) VALUE ' Se creara un archivo hist'-
+       'orico con los datos actuales de INVENTARIO.           '.
+           77  WS-MSG-ARCOK PIC X(80) VALUE ' El archivo historico fue'-
+       ' creado exitosamente.                                  '.
+           77  WS-MSG-ARCNO PIC X(80) VALUE ' La creacion del archivo '-
+       'historico fue cancelada.                              '.
+           77  WS-MSG-ARFC PIC X(80) VALUE ' Fecha del periodo a archi'-
+       'var (AAAAMMDD) [        ]:                            '.
+           77  WS-MSG-RSFC PIC X(80) VALUE ' Fecha del periodo a resta'-
+       'urar (AAAAMMDD) [        ]:                           '.
+           77  WS-MSG-RSNF PIC X(80) VALUE ' No existe un archivo hist'-
+       'orico para esa fecha.                                 '.
+           77  WS-MSG-RST1 PIC X(80) VALUE ' INVENTARIO sera reemplaza'-
+       'do con los datos del archivo historico indicado.      '.
+           77  WS-MSG-RSTOK PIC X(80) VALUE ' La restauracion fue real'-
+       'izada exitosamente.                                    '.
+           77  WS-MSG-RSTNO PIC X(80) VALUE ' La restauracion fue canc'-
+       'elada.                                                 '.
+           77  WS-SPC PIC X(105) VALUES ALL SPACE.
+      *
+      *-----------------------------------------------------------------
+      * PERIOD-END ARCHIVE / RESTORE VARIABLES
+      *-----------------------------------------------------------------
+           77  WS-ARCH-STAMP  PIC X(08).
+           77  WS-ARCH-FNAME  PIC X(30).
+      *
+      *-----------------------------------------------------------------
+      * CSV REPORT HISTORY VARIABLES
+      *-----------------------------------------------------------------
+           77  WS-RPT-STAMP   PIC X(14).
+           77  WS-INFORME-FNAME PIC X(30).
+           77  WS-RPT-CNT     PIC 9(03) VALUE 0.
+           77  WS-RPT-SEL     PIC 9(03) VALUE 0.
+           77  WS-MSG-RLST PIC X(80) VALUE ' No hay reportes genera'-
+       'dos todavia.                                             '.
+           77  WS-MSG-RLSL PIC X(80) VALUE ' Ingrese el numero del '-
+       'reporte a abrir [   ], o ENTER para salir:               '.
+           77  WS-MSG-RLIV PIC X(80) VALUE ' Numero de reporte inva'-
+       'lido.                                                    '.
+      *
+      *-----------------------------------------------------------------
+      * MIGRATION FROM INVENT.DAT (RELEASE1/RELEASE2 LAYOUT) VARIABLES
+      *-----------------------------------------------------------------
+           77  WS-ST-MIG    PIC X(25) VALUE 'MIGRACION DE INVENT.DAT  '.
+           77  WS-MIG-CNT   PIC 9(05) VALUE 0.
+           77  WS-MIG-CNT-ED PIC ZZZZ9.
+           77  WS-MIG-SKIP  PIC 9(05) VALUE 0.
+           77  WS-MIG-SKIP-ED PIC ZZZZ9.
+           77  WS-MIG-TRUNC PIC 9(05) VALUE 0.
+           77  WS-MIG-TRUNC-ED PIC ZZZZ9.
+           77  WS-LB-MIGOK  PIC X(24) VALUE 'Registros migrados:     '.
+           77  WS-LB-MIGSK  PIC X(24) VALUE 'Omitidos (codigo dupl.):'.
+           77  WS-LB-MIGTR  PIC X(24) VALUE 'Truncados (desc/unid.): '.
+           77  WS-MSG-MIG1 PIC X(80) VALUE ' Se migraran los regist'-
+       'ros de INVENT.DAT hacia INVENTARIO.DAT.                  '.
+           77  WS-MSG-MIGNF PIC X(80) VALUE ' No se encontro el arc'-
+       'hivo INVENT.DAT para migrar.                              '.
+           77  WS-MSG-MIGNO PIC X(80) VALUE ' La migracion fue canc'-
+       'elada.                                                    '.
+      *
+      *-----------------------------------------------------------------
+      * CONCURRENT-ACCESS LOCK VARIABLES
+      *-----------------------------------------------------------------
+           77  WS-LOCK-STATUS PIC XX.
+           77  WS-LOCK-BUSY   PIC 9 VALUE 0.
+           77  WS-LOCK-PROCEED PIC 9 VALUE 1.
+           77  WS-LOCK-INFO   PIC X(40).
+           77  WS-LOCK-MSG    PIC X(80).
+           77  WS-MSG-LKNO PIC X(80) VALUE ' La operacion fue cance'-
+       'lada porque el archivo esta en uso.                      '.
+      *
+      *-----------------------------------------------------------------
+      * PHYSICAL COUNT / CYCLE-COUNT VARIABLES
+      *-----------------------------------------------------------------
+           77  WS-CNT-LOC     PIC X(01) VALUE '1'.
+               88 WS-CNT-LOC-OK        VALUES '1' '2'.
+           77  WS-CNT-CODART  PIC X(10).
+           77  WS-CNT-SYSQTY  PIC ZZZZ9.99.
+           77  WS-CNT-CNTQTY  PIC ZZZZ9.99.
+           77  WS-V-CNT-SYSQTY PIC 9(5)V99.
+           77  WS-V-CNT-CNTQTY PIC 9(5)V99.
+           77  WS-CNT-VARNCE  PIC S9(5)V99.
+           77  WS-CNT-VARNCE-ED PIC -ZZZZ9.99.
+           77  WS-CNT-DONE    PIC 9 VALUE 0.
+               88 WS-CNT-DONE-YES      VALUE 1.
+           77  WS-CNT-SUB     PIC 9(4) VALUE 0.
+           77  WS-CNT-FOUND   PIC 9 VALUE 0.
+           77  WS-CNT-MATCH   PIC 9(4) VALUE 0.
+           77  WS-CNT-DUPIDX  PIC 9(4) VALUE 0.
+      *    IN-MEMORY TABLE OF EACH CODART COUNTED THIS STOCK TAKE, SAME
+      *    OCCURS-DEPENDING-ON SHAPE AS CRSQFILE'S WS-CODE-TABLE.
+       01 WS-CNT-TABLE.
+           02  WS-CNT-ENTRY OCCURS 0 TO 9999 TIMES
+               DEPENDING ON WS-CNT-COUNT
+               INDEXED BY WS-CNT-IDX.
+               03 WS-CNT-T-CODART   PIC X(10).
+               03 WS-CNT-T-DESCART  PIC X(35).
+               03 WS-CNT-T-SYSQTY   PIC ZZZZ9.99.
+               03 WS-CNT-T-CNTQTY   PIC ZZZZ9.99.
+           77  WS-CNT-COUNT   PIC 9(4) VALUE 0.
+           77  WS-MSG-CNTLC PIC X(80) VALUE ' Almacen a contar (1=Pri'-
+       'ncipal / 2=Secundario):                                 '.
+           77  WS-MSG-CNTCD PIC X(80) VALUE ' Codigo del articulo (EN'-
+       'TER para terminar el conteo):                           '.
+           77  WS-MSG-CNTNF PIC X(80) VALUE ' Codigo no encontrado en'-
+       'tre los articulos activos.                              '.
+           77  WS-MSG-CNTQT PIC X(80) VALUE ' Cantidad contada fisica'-
+       'mente:                                                  '.
+           77  WS-MSG-CNTNO PIC X(80) VALUE ' No se conto ningun arti'-
+       'culo. Proceso terminado.                                '.
+           77  WS-MSG-CNTRP PIC X(80) VALUE ' REPORTE DE DIFERENCIAS D'-
+       'E CONTEO FISICO                                        '.
+           77  WS-MSG-CNTAP PIC X(80) VALUE ' Aplicar las cantidades c'-
+       'ontadas a INVENTARIO.DAT? (S/N):                       '.
+           77  WS-MSG-CNTOK PIC X(80) VALUE ' Las cantidades contadas '-
+       'fueron aplicadas a INVENTARIO.DAT.                     '.
+           77  WS-MSG-CNTCN PIC X(80) VALUE ' La aplicacion de las can'-
+       'tidades contadas fue cancelada.                        '.
 
