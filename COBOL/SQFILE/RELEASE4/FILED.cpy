@@ -1,26 +1,131 @@
        FD INVENTARIO.
        01 INVENT-REG.
-           02 CODART               PIC ZZZZ9.
+           02 CODART               PIC X(10).
            02 DESCART              PIC X(35).
            02 UNIDDS               PIC X(15).
-           02 VRUNIT               PIC ZZZZZZZZ9.
-           02 CANT                 PIC ZZZZZZZZ9.
+           02 VRUNIT               PIC ZZZZ9.99.
+           02 STDCOST               PIC ZZZZ9.99.
+           02 CANT                 PIC ZZZZ9.99.
+           02 CANT-ALM1            PIC ZZZZ9.99.
+           02 CANT-ALM2            PIC ZZZZ9.99.
+           02 MINSTOCK             PIC ZZZZ9.99.
+           02 CATEGORY             PIC X(15).
+           02 ACTFLAG              PIC X(01).
+               88 ACTFLAG-ACTIVE       VALUE 'A'.
+               88 ACTFLAG-INACTIVE     VALUE 'I'.
+           02 VENDOR               PIC X(20).
+           02 BARCODE              PIC X(13).
+           02 PURUNIT              PIC X(15).
+           02 CONVFACT             PIC 9(03)V9(02).
       *
        FD INVENTUPD.
        01 UPD-INVENT-REG.
-           02 UPD-CODART           PIC ZZZZ9.
+           02 UPD-CODART           PIC X(10).
            02 UPD-DESCART          PIC X(35).
            02 UPD-UNIDDS           PIC X(15).
-           02 UPD-VRUNIT           PIC ZZZZZZZZ9.
-           02 UPD-CANT             PIC ZZZZZZZZ9.
+           02 UPD-VRUNIT           PIC ZZZZ9.99.
+           02 UPD-STDCOST          PIC ZZZZ9.99.
+           02 UPD-CANT             PIC ZZZZ9.99.
+           02 UPD-CANT-ALM1        PIC ZZZZ9.99.
+           02 UPD-CANT-ALM2        PIC ZZZZ9.99.
+           02 UPD-MINSTOCK         PIC ZZZZ9.99.
+           02 UPD-CATEGORY         PIC X(15).
+           02 UPD-ACTFLAG          PIC X(01).
+           02 UPD-VENDOR           PIC X(20).
+           02 UPD-BARCODE          PIC X(13).
+           02 UPD-PURUNIT          PIC X(15).
+           02 UPD-CONVFACT         PIC 9(03)V9(02).
       *
        FD INVENTDEL.
        01 DEL-INVENT-REG.
-           02 DEL-CODART           PIC ZZZZ9.
+           02 DEL-CODART           PIC X(10).
            02 DEL-DESCART          PIC X(35).
            02 DEL-UNIDDS           PIC X(15).
-           02 DEL-VRUNIT           PIC ZZZZZZZZ9.
-           02 DEL-CANT             PIC ZZZZZZZZ9.
+           02 DEL-VRUNIT           PIC ZZZZ9.99.
+           02 DEL-STDCOST          PIC ZZZZ9.99.
+           02 DEL-CANT             PIC ZZZZ9.99.
+           02 DEL-CANT-ALM1        PIC ZZZZ9.99.
+           02 DEL-CANT-ALM2        PIC ZZZZ9.99.
+           02 DEL-MINSTOCK         PIC ZZZZ9.99.
+           02 DEL-CATEGORY         PIC X(15).
+           02 DEL-ACTFLAG          PIC X(01).
+               88 DEL-ACTFLAG-ACTIVE   VALUE 'A'.
+               88 DEL-ACTFLAG-INACTIVE VALUE 'I'.
+           02 DEL-VENDOR           PIC X(20).
+           02 DEL-BARCODE          PIC X(13).
+           02 DEL-PURUNIT          PIC X(15).
+           02 DEL-CONVFACT         PIC 9(03)V9(02).
+      *
+       FD INVENTBAK.
+       01 BAK-INVENT-REG.
+           02 BAK-CODART           PIC X(10).
+           02 BAK-DESCART          PIC X(35).
+           02 BAK-UNIDDS           PIC X(15).
+           02 BAK-VRUNIT           PIC ZZZZ9.99.
+           02 BAK-STDCOST          PIC ZZZZ9.99.
+           02 BAK-CANT             PIC ZZZZ9.99.
+           02 BAK-CANT-ALM1        PIC ZZZZ9.99.
+           02 BAK-CANT-ALM2        PIC ZZZZ9.99.
+           02 BAK-MINSTOCK         PIC ZZZZ9.99.
+           02 BAK-CATEGORY         PIC X(15).
+           02 BAK-ACTFLAG          PIC X(01).
+           02 BAK-VENDOR           PIC X(20).
+           02 BAK-BARCODE          PIC X(13).
+           02 BAK-PURUNIT          PIC X(15).
+           02 BAK-CONVFACT         PIC 9(03)V9(02).
       *
        FD OUT-INFORME.
        01 OUTPUT-RECORD PIC X(200).
+      *
+       FD RPTLOG.
+       01 RPTLOG-RECORD PIC X(30).
+      *
+       FD OUT-PRINT.
+       01 PRINT-RECORD PIC X(80).
+      *
+       FD AUDITTRL.
+       01 AUDIT-RECORD PIC X(500).
+      *
+       FD LOCKFILE.
+       01 LOCK-RECORD PIC X(40).
+      *
+       FD ARCHIVO.
+       01 ARC-INVENT-REG.
+           02 ARC-CODART           PIC X(10).
+           02 ARC-DESCART          PIC X(35).
+           02 ARC-UNIDDS           PIC X(15).
+           02 ARC-VRUNIT           PIC ZZZZ9.99.
+           02 ARC-STDCOST          PIC ZZZZ9.99.
+           02 ARC-CANT             PIC ZZZZ9.99.
+           02 ARC-CANT-ALM1        PIC ZZZZ9.99.
+           02 ARC-CANT-ALM2        PIC ZZZZ9.99.
+           02 ARC-MINSTOCK         PIC ZZZZ9.99.
+           02 ARC-CATEGORY         PIC X(15).
+           02 ARC-ACTFLAG          PIC X(01).
+           02 ARC-VENDOR           PIC X(20).
+           02 ARC-BARCODE          PIC X(13).
+           02 ARC-PURUNIT          PIC X(15).
+           02 ARC-CONVFACT         PIC 9(03)V9(02).
+      *
+       SD VNDRSRT.
+       01 VNDRSRT-REC.
+           02 VS-VENDOR             PIC X(20).
+           02 VS-CODART             PIC X(10).
+           02 VS-DESCART            PIC X(35).
+           02 VS-UNIDDS             PIC X(15).
+           02 VS-VRUNIT             PIC ZZZZ9.99.
+           02 VS-CANT               PIC ZZZZ9.99.
+           02 VS-CANT-ALM1          PIC ZZZZ9.99.
+           02 VS-CANT-ALM2          PIC ZZZZ9.99.
+           02 VS-MINSTOCK           PIC ZZZZ9.99.
+      *
+       SD CATSRT.
+       01 CATSRT-REC.
+           02 CS-CATEGORY           PIC X(15).
+           02 CS-CODART             PIC X(10).
+           02 CS-DESCART            PIC X(35).
+           02 CS-UNIDDS             PIC X(15).
+           02 CS-VRUNIT             PIC ZZZZ9.99.
+           02 CS-CANT               PIC ZZZZ9.99.
+           02 CS-CANT-ALM1          PIC ZZZZ9.99.
+           02 CS-CANT-ALM2          PIC ZZZZ9.99.
