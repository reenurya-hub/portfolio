@@ -1,6 +1,7 @@
            SELECT INVENTARIO ASSIGN TO "INVENTARIO.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CODART
            FILE STATUS  IS WS-FILE-STATUS.
       *
            SELECT INVENTUPD ASSIGN TO "INVENTTUPD.DAT"
@@ -13,6 +14,33 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STATUS.
       *
-           SELECT OUT-INFORME ASSIGN TO "INFORME.csv"
+           SELECT INVENTBAK ASSIGN TO "INVENTARIO.BAK"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
+      *
+           SELECT OUT-INFORME ASSIGN TO WS-INFORME-FNAME
            ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT RPTLOG ASSIGN TO "INFORMES.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT OUT-PRINT ASSIGN TO "REPORTE.PRN"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT AUDITTRL ASSIGN TO "AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT LOCKFILE ASSIGN TO "INVENTARIO.LCK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-LOCK-STATUS.
+      *
+           SELECT VNDRSRT ASSIGN TO "VNDRSRT.TMP".
+      *
+           SELECT CATSRT ASSIGN TO "CATSRT.TMP".
+      *
+           SELECT ARCHIVO ASSIGN TO WS-ARCH-FNAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STATUS.
 
