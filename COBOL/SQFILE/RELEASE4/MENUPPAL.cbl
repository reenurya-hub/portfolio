@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Program      : MENUPPAL.cbl                                     *
+      * Purpose      : Front-door menu, launches Inventory (INV01) and  *
+      *                Company Data (CRSFEMP) without going back to the *
+      *                OS prompt in between.                            *
+      * Date         : 09-aug-2026                                      *
+      * Author       : R. Urquijo                                       *
+      ******************************************************************
+      *    Changes                                                     *
+      ******************************************************************
+      *    Date        Author          Description                     *
+      *----------------------------------------------------------------*
+      * 09-aug-2026    R. Urquijo      Creation of program.             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPPAL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 WS-OPC          PIC 9 VALUE 0.
+           77 WS-KEY          PIC X.
+           77 WS-INV01-PGM    PIC X(30) VALUE './INV01'.
+           77 WS-CRSFEMP-PGM  PIC X(40)
+              VALUE '../../SEQFILE1/FACTO/CRSFEMP'.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *    0000-MAIN : Main paragraph of the program.
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           PERFORM UNTIL WS-OPC = 9
+              PERFORM 0100-SHOW-MENU
+              EVALUATE WS-OPC
+                 WHEN 1
+                    CALL 'SYSTEM' USING WS-INV01-PGM
+                 WHEN 2
+                    CALL 'SYSTEM' USING WS-CRSFEMP-PGM
+                 WHEN 9
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY 'Opcion invalida.'
+                    ACCEPT WS-KEY
+              END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+      *-----------------------------------------------------------------
+      *    0100-SHOW-MENU : Display the front-door options and read
+      *    the user's choice.
+      *-----------------------------------------------------------------
+       0100-SHOW-MENU.
+           CALL 'SYSTEM' USING 'CLS'
+           DISPLAY '===================================='
+           DISPLAY '      MENU PRINCIPAL - SISTEMA       '
+           DISPLAY '===================================='
+           DISPLAY '1 - Inventario   (INV01)'
+           DISPLAY '2 - Datos de la Empresa (CRSFEMP)'
+           DISPLAY '9 - Salir'
+           DISPLAY '===================================='
+           DISPLAY 'Ingrese opcion: ' WITH NO ADVANCING
+           ACCEPT WS-OPC
+           EXIT.
+      *
+       END PROGRAM MENUPPAL.
