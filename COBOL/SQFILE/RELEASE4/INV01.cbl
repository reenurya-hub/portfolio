@@ -9,6 +9,71 @@
       *    Date        Author          Description                     *
       *----------------------------------------------------------------*
       * 04-apr-2024    R. Urquijo      Creation of program.            *
+      * 09-aug-2026    R. Urquijo      CODART is now a real file key, *
+      *                                direct reads instead of scans. *
+      * 09-aug-2026    R. Urquijo      Added search by partial code or *
+      *                                description.                    *
+      * 09-aug-2026    R. Urquijo      CSV report: added extended value*
+      *                                column and grand total.         *
+      * 09-aug-2026    R. Urquijo      Added low-stock reorder report  *
+      *                                option.                         *
+      * 09-aug-2026    R. Urquijo      Back up INVENTARIO.DAT before   *
+      *                                update/delete rebuild overwrite.*
+      * 09-aug-2026    R. Urquijo      Added receive/issue quantity    *
+      *                                adjustment option.              *
+      * 09-aug-2026    R. Urquijo      Soft-delete: added              *
+      *                                active/inactive flag to records.*
+      * 09-aug-2026    R. Urquijo      Added audit trail log of        *
+      *                                inventory changes.              *
+      * 09-aug-2026    R. Urquijo      Added operator login; delete    *
+      *                                restricted to supervisors.      *
+      * 09-aug-2026    R. Urquijo      Added vendor field and purchase-*
+      *                                order-ready report.             *
+      * 09-aug-2026    R. Urquijo      Added barcode/EAN field for     *
+      *                                scanner-based entry.            *
+      * 09-aug-2026    R. Urquijo      Added units-of-measure master   *
+      *                                list with validation.           *
+      * 09-aug-2026    R. Urquijo      Added option to reactivate soft-*
+      *                                deleted records.                *
+      * 09-aug-2026    R. Urquijo      Added sort-by-description/price *
+      *                                to inventory listing.           *
+      * 09-aug-2026    R. Urquijo      Added purchase/sales unit       *
+      *                                conversion factor.              *
+      * 09-aug-2026    R. Urquijo      Added record-count              *
+      *                                reconciliation check after      *
+      *                                rebuild.                        *
+      * 09-aug-2026    R. Urquijo      Widened CODART to alphanumeric. *
+      * 09-aug-2026    R. Urquijo      Realigned insert screen columns *
+      *                                after CODART widening.          *
+      * 09-aug-2026    R. Urquijo      Added per-location              *
+      *                                (main/secondary) quantity       *
+      *                                tracking.                       *
+      * 09-aug-2026    R. Urquijo      Added category field with       *
+      *                                subtotaled CSV report.          *
+      * 09-aug-2026    R. Urquijo      Insert now rejects duplicate    *
+      *                                product descriptions.           *
+      * 09-aug-2026    R. Urquijo      CSV report delimiter is now     *
+      *                                configurable.                   *
+      * 09-aug-2026    R. Urquijo      Added period-end archive and    *
+      *                                restore for INVENTARIO.DAT.     *
+      * 09-aug-2026    R. Urquijo      Added formatted, paginated      *
+      *                                printer report.                 *
+      * 09-aug-2026    R. Urquijo      Added list/reopen of previously *
+      *                                generated reports.              *
+      * 09-aug-2026    R. Urquijo      Added startup snapshot of item  *
+      *                                count and total value.          *
+      * 09-aug-2026    R. Urquijo      Added lock file warning on      *
+      *                                concurrent write access.        *
+      * 09-aug-2026    R. Urquijo      Added standard cost field       *
+      *                                alongside purchase cost.        *
+      * 09-aug-2026    R. Urquijo      Added physical count / cycle-   *
+      *                                count variance report.          *
+      * 09-aug-2026    R. Urquijo      Extended audit trail to cover   *
+      *                                newer record fields; fixed      *
+      *                                inactive-code handling on insert*
+      *                                and stale per-location          *
+      *                                quantities on reactivate/sorted *
+      *                                listing.                        *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INV01.
@@ -33,6 +98,11 @@
       *    0000-MAIN : Main paragraph of the program.
       *-----------------------------------------------------------------
        0000-MAIN.
+           CALL 'SYSTEM' USING 'CLS'
+           PERFORM 0100-OPERATOR-LOGIN
+           IF WS-LOGIN-OK = 0 THEN
+              STOP RUN
+           END-IF
            CALL 'SYSTEM' USING 'CLS'
            PERFORM 0100-DISP-FEATURE
       * ACCEPT WS-OPTN LINE 23 COL 78 PROMPT
@@ -63,11 +133,16 @@
                     PERFORM 0100-CLEAR-TXT
                     PERFORM 0100-UPD-RECORD
                     PERFORM 0100-AFT-FUNCT-PARA
-      * DELETE RECORD FROM FILE
+      * DELETE RECORD FROM FILE (SUPERVISOR ONLY)
                  WHEN 5
-                    DISPLAY WS-ST-DLRC LINE 04 COL 10
-                    PERFORM 0100-CLEAR-TXT
-                    PERFORM 0100-DEL-REC-FILE
+                    IF WS-ROLE-SUPERVISOR THEN
+                       DISPLAY WS-ST-DLRC LINE 04 COL 10
+                       PERFORM 0100-CLEAR-TXT
+                       PERFORM 0100-DEL-REC-FILE
+                    ELSE
+                       DISPLAY WS-MSG-NOAC LINE 24 COL 01
+                       ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                    END-IF
                     PERFORM 0100-AFT-FUNCT-PARA
       * GENERATE REPORT FROM FILE
                  WHEN 6
@@ -80,6 +155,81 @@
                     DISPLAY WS-ST-HLGN LINE 04 COL 10
                     PERFORM 0100-DISP-HELP
                     PERFORM 0100-AFT-FUNCT-PARA
+      * SEARCH RECORDS BY PARTIAL CODE OR DESCRIPTION
+                 WHEN 10
+                    DISPLAY WS-ST-SRRC LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-FIND-RECS
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * LOW STOCK REORDER REPORT
+                 WHEN 11
+                    DISPLAY WS-ST-BJST LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-LOW-STOCK-RPT
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * QUANTITY ADJUSTMENT (RECEIVE/ISSUE)
+                 WHEN 12
+                    DISPLAY WS-ST-ADJ LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-QTY-ADJUST
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * VENDOR REPORT (PURCHASE ORDER LIST)
+                 WHEN 13
+                    DISPLAY WS-ST-PVRP LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-VENDOR-RPT
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * REACTIVATE A DELETED RECORD (SUPERVISOR ONLY)
+                 WHEN 14
+                    IF WS-ROLE-SUPERVISOR THEN
+                       DISPLAY WS-ST-RAAC LINE 04 COL 10
+                       PERFORM 0100-CLEAR-TXT
+                       PERFORM 0100-REACTIVATE-REC
+                    ELSE
+                       DISPLAY WS-MSG-NOAC LINE 24 COL 01
+                       ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                    END-IF
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * PERIOD-END ARCHIVE OF INVENTARIO.DAT (SUPERVISOR ONLY)
+                 WHEN 15
+                    IF WS-ROLE-SUPERVISOR THEN
+                       DISPLAY WS-ST-ARCH LINE 04 COL 10
+                       PERFORM 0100-CLEAR-TXT
+                       PERFORM 0100-ARCHIVE-PERIOD
+                    ELSE
+                       DISPLAY WS-MSG-NOAC LINE 24 COL 01
+                       ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                    END-IF
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * RESTORE INVENTARIO.DAT FROM A PERIOD ARCHIVE (SUPERVISOR ONLY)
+                 WHEN 16
+                    IF WS-ROLE-SUPERVISOR THEN
+                       DISPLAY WS-ST-RSTR LINE 04 COL 10
+                       PERFORM 0100-CLEAR-TXT
+                       PERFORM 0100-RESTORE-PERIOD
+                    ELSE
+                       DISPLAY WS-MSG-NOAC LINE 24 COL 01
+                       ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                    END-IF
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * PAGINATED PRINTER REPORT (PHYSICAL COUNT SHEET)
+                 WHEN 17
+                    DISPLAY WS-ST-PRT LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-PRT-REPORT
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * LIST AND REOPEN PREVIOUSLY GENERATED REPORTS
+                 WHEN 18
+                    DISPLAY WS-ST-RLST LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-LIST-REPORTS
+                    PERFORM 0100-AFT-FUNCT-PARA
+      * PHYSICAL COUNT / CYCLE-COUNT VARIANCE REPORT
+                 WHEN 19
+                    DISPLAY WS-ST-CONT LINE 04 COL 10
+                    PERFORM 0100-CLEAR-TXT
+                    PERFORM 0100-PHYS-COUNT
+                    PERFORM 0100-AFT-FUNCT-PARA
       * RETURN TO MAIN
                  WHEN 8
                     PERFORM 0100-CLEAR-TXT
@@ -106,6 +256,7 @@
       *-----------------------------------------------------------------
        0100-DISP-FEATURE.
            PERFORM 0100-GET-CURR-DATE
+           PERFORM 0100-CALC-SNAPSHOT
            DISPLAY WS-BLANK     LINE 01 COL 01 ERASE EOS
               WS-HEAD1          LINE 02 COL 01
               WS-HEAD2          LINE 03 COL 01
@@ -113,11 +264,45 @@
               WS-ST-PRPL        LINE 04 COL 10
               WS-DATEFTD        LINE 04 COL 50
               WS-HYPHNS         LINE 05 COL 01
-              WS-HYPHNS         LINE 22 COL 01
+              WS-LB-SNAP1       LINE 06 COL 01
+              WS-SNAP-CNT-ED    LINE 06 COL 21
+              WS-LB-SNAP2       LINE 06 COL 30
+              WS-SNAP-TOTAL     LINE 06 COL 55
+              WS-OPTS2          LINE 22 COL 01
               WS-OPTS1          LINE 23 COL 01
            EXIT.
       *
       *-----------------------------------------------------------------
+      *    0100-CALC-SNAPSHOT : Counts active articles and totals their
+      *    on-hand value, for the summary shown on the main screen.
+      *-----------------------------------------------------------------
+       0100-CALC-SNAPSHOT.
+           SET WS-END-FILE TO 0
+           MOVE 0 TO WS-SNAP-CNT
+           MOVE 0 TO WS-V-SNAP-TOTAL
+           OPEN INPUT INVENTARIO
+           IF WS-FILE-STATUS NOT = '35' THEN
+              PERFORM UNTIL WS-END-FILE = 1
+                 READ INVENTARIO NEXT RECORD
+                    AT END
+                       SET WS-END-FILE TO 1
+                    NOT AT END
+                       IF ACTFLAG-ACTIVE THEN
+                          ADD 1 TO WS-SNAP-CNT
+                          MOVE VRUNIT TO WS-V-VRUNIT
+                          MOVE CANT TO WS-V-CANT
+                          COMPUTE WS-V-EXTVAL =
+                             WS-V-VRUNIT * WS-V-CANT
+                          ADD WS-V-EXTVAL TO WS-V-SNAP-TOTAL
+                       END-IF
+              END-PERFORM
+              CLOSE INVENTARIO
+           END-IF
+           MOVE WS-SNAP-CNT TO WS-SNAP-CNT-ED
+           MOVE WS-V-SNAP-TOTAL TO WS-SNAP-TOTAL
+           EXIT.
+      *
+      *-----------------------------------------------------------------
       *    0100-CLEAR-TXT : Clear the text of the screen
       *-----------------------------------------------------------------
        0100-CLEAR-TXT.
@@ -159,11 +344,13 @@
               WS-HYPHNS LINE 07 COL 01
               WS-SPACES LINE 08 COL 01
               WS-BAR    LINE 08 COL 01
-              WS-BAR    LINE 08 COL 07
-              WS-BAR    LINE 08 COL 44
-              WS-BAR    LINE 08 COL 60
-              WS-BAR    LINE 08 COL 70
-              WS-BAR    LINE 08 COL 80
+              WS-BAR    LINE 08 COL 12
+              WS-BAR    LINE 08 COL 49
+              WS-BAR    LINE 08 COL 65
+              WS-BAR    LINE 08 COL 75
+              WS-BAR    LINE 08 COL 85
+              WS-BAR    LINE 08 COL 95
+              WS-BAR    LINE 08 COL 105
               WS-HYPHNS LINE 09 COL 01
            EXIT.
       *
@@ -171,15 +358,20 @@
       *    0100-DISP-REC-FILE : Displays field to field of seq. file.
       *-----------------------------------------------------------------
        0100-DISP-REC-FILE.
-           DISPLAY CODART   LINE WS-ROWCTRL COL 02
-           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 07
-           DISPLAY DESCART  LINE WS-ROWCTRL COL 08
-           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 44
-           DISPLAY UNIDDS   LINE WS-ROWCTRL COL 45
-           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 60
-           DISPLAY VRUNIT   LINE WS-ROWCTRL COL 61
-           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 70
-           DISPLAY CANT    LINE WS-ROWCTRL COL 71
+           MOVE CODART TO WS-CODART
+           DISPLAY WS-CODART LINE WS-ROWCTRL COL 02
+           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 12
+           DISPLAY DESCART  LINE WS-ROWCTRL COL 13
+           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 49
+           DISPLAY UNIDDS   LINE WS-ROWCTRL COL 50
+           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 65
+           DISPLAY VRUNIT   LINE WS-ROWCTRL COL 66
+           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 75
+           DISPLAY CANT    LINE WS-ROWCTRL COL 76
+           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 85
+           DISPLAY CANT-ALM1 LINE WS-ROWCTRL COL 86
+           DISPLAY WS-BLANK LINE WS-ROWCTRL COL 95
+           DISPLAY CANT-ALM2 LINE WS-ROWCTRL COL 96
            ADD 1 TO WS-ROWCTRL
            EXIT.
       *
@@ -193,7 +385,7 @@
            ELSE
               SET WS-FILE-EXTS TO 1
            END-IF
-           READ INVENTARIO
+           READ INVENTARIO NEXT RECORD
            IF (WS-FILE-STATUS = '10') THEN
               SET WS-FILE-RECS TO 0
            ELSE
@@ -203,6 +395,98 @@
            EXIT.
       *
       *-----------------------------------------------------------------
+      *    0100-COUNT-RECS : Counts the records currently on INVENTARIO,
+      *    used to reconcile before/after a rebuild.
+      *-----------------------------------------------------------------
+       0100-COUNT-RECS.
+           SET WS-END-FILE TO 0
+           MOVE 0 TO WS-RECON-CNT
+           OPEN INPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    ADD 1 TO WS-RECON-CNT
+           END-PERFORM
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CHECK-RECONCILE : Compares the record count taken before
+      *    and after a rebuild and warns if a mismatch is found.
+      *-----------------------------------------------------------------
+       0100-CHECK-RECONCILE.
+           IF WS-RECON-BEF NOT = WS-RECON-AFT THEN
+              DISPLAY WS-MSG-RCNO LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CHECK-LOCK : Checks whether another session already has
+      *    INVENTARIO.DAT reserved for update and, if so, warns the
+      *    user before a write-mode operation is allowed to proceed.
+      *-----------------------------------------------------------------
+       0100-CHECK-LOCK.
+           SET WS-LOCK-BUSY TO 0
+           MOVE SPACES TO WS-LOCK-INFO
+           OPEN INPUT LOCKFILE
+           IF WS-LOCK-STATUS NOT = '35' THEN
+              READ LOCKFILE
+                 AT END
+                    SET WS-LOCK-BUSY TO 0
+                 NOT AT END
+                    MOVE LOCK-RECORD TO WS-LOCK-INFO
+                    IF WS-LOCK-INFO NOT = SPACES THEN
+                       SET WS-LOCK-BUSY TO 1
+                    END-IF
+              END-READ
+              CLOSE LOCKFILE
+           END-IF
+           SET WS-LOCK-PROCEED TO 1
+           IF WS-LOCK-BUSY = 1 THEN
+              MOVE SPACES TO WS-LOCK-MSG
+              STRING ' AVISO: archivo en uso desde ' DELIMITED BY SIZE
+                     WS-LOCK-INFO(1:14)              DELIMITED BY SIZE
+                     '. Continua? S/N            [  ]' DELIMITED BY SIZE
+                 INTO WS-LOCK-MSG
+              DISPLAY WS-LOCK-MSG LINE 20 COL 01
+              ACCEPT WS-OPTX LINE 20 COL 78 PROMPT
+              DISPLAY WS-SPC LINE 20 COL 01
+              IF WS-OPTX NOT = 's' AND WS-OPTX NOT = 'S' THEN
+                 SET WS-LOCK-PROCEED TO 0
+              END-IF
+           END-IF
+           IF WS-LOCK-PROCEED = 1 THEN
+              PERFORM 0100-SET-LOCK
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-SET-LOCK : Marks INVENTARIO.DAT as reserved by this
+      *    session, stamped with the date and time it was taken.
+      *-----------------------------------------------------------------
+       0100-SET-LOCK.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE SPACES TO LOCK-RECORD
+           MOVE WS-DATETIME(1:14) TO LOCK-RECORD
+           OPEN OUTPUT LOCKFILE
+           WRITE LOCK-RECORD
+           CLOSE LOCKFILE
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CLEAR-LOCK : Releases the reservation on INVENTARIO.DAT
+      *    once the write-mode operation has finished.
+      *-----------------------------------------------------------------
+       0100-CLEAR-LOCK.
+           OPEN OUTPUT LOCKFILE
+           CLOSE LOCKFILE
+           EXIT.
+      *
+      *-----------------------------------------------------------------
       *    0100-CREATE-FILE : Creates sequential file.
       *-----------------------------------------------------------------
        0100-CREATE-FILE.
@@ -225,29 +509,35 @@
            IF WS-FILE-EXTS = 0 THEN
               DISPLAY WS-MSG-FLOB LINE 24 COL 01
            ELSE
-              PERFORM 0100-DISP-TIT-DATA
-              SET WS-OPTNM TO 1
-              PERFORM UNTIL WS-OPTNM = 0
-                 PERFORM UNTIL WS-COD-EXIST = 0
-                    MOVE 8 TO WS-ROWCTRL
-                    MOVE 2 TO WS-COLCTRL
-                    PERFORM 0100-VAL-CODART-NULL
-                    PERFORM 0100-VAL-CODART-EXISTS
+              PERFORM 0100-CHECK-LOCK
+              IF WS-LOCK-PROCEED = 0 THEN
+                 DISPLAY WS-MSG-LKNO LINE 24 COL 01
+              ELSE
+                 PERFORM 0100-DISP-TIT-DATA
+                 SET WS-OPTNM TO 1
+                 PERFORM UNTIL WS-OPTNM = 0
+                    PERFORM UNTIL WS-COD-EXIST = 0
+                       MOVE 8 TO WS-ROWCTRL
+                       MOVE 2 TO WS-COLCTRL
+                       PERFORM 0100-VAL-CODART-NULL
+                       PERFORM 0100-VAL-CODART-EXISTS
+                    END-PERFORM
+                    PERFORM 0100-GET-OTHER-DATA
+                    PERFORM 0100-SAVE-RECORD
+                    DISPLAY WS-MSG-OTRC LINE 21 COL 01
+                    ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+                    IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                       SET WS-OPTNM TO 1
+                       PERFORM 0100-RST-VAL-INS-REC
+                    ELSE
+                       SET WS-DCA-NULL TO 0
+                       SET WS-COD-EXIST TO 1
+                       SET WS-END-FILE TO 0
+                       SET WS-OPTNM TO 0
+                    END-IF
                  END-PERFORM
-                 PERFORM 0100-GET-OTHER-DATA
-                 PERFORM 0100-SAVE-RECORD
-                 DISPLAY WS-MSG-OTRC LINE 21 COL 01
-                 ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
-                 IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
-                    SET WS-OPTNM TO 1
-                    PERFORM 0100-RST-VAL-INS-REC
-                 ELSE
-                    SET WS-DCA-NULL TO 0
-                    SET WS-COD-EXIST TO 1
-                    SET WS-END-FILE TO 0
-                    SET WS-OPTNM TO 0
-                 END-IF
-              END-PERFORM
+                 PERFORM 0100-CLEAR-LOCK
+              END-IF
            END-IF
            EXIT.
       *
@@ -282,26 +572,42 @@
            IF WS-FILE-RECS = 1 THEN
                OPEN INPUT INVENTARIO
                SET WS-COD-EXIST TO 0
-               SET WS-END-FILE TO 0
-               PERFORM UNTIL WS-END-FILE = 1
-                  READ INVENTARIO
-                      AT END
-                         SET WS-END-FILE TO 1
-                         SET WS-COD-EXIST TO 0
-                         EXIT PERFORM
-                      NOT AT END
-                         IF CODART = WS-CODART THEN
-                            DISPLAY WS-MSG-CDXT LINE 24 COL 01
-                            MOVE CODART  TO WS-UPD-WSCODART
-                            MOVE DESCART TO WS-UPD-DESCART
-                            MOVE UNIDDS  TO WS-UPD-UNIDDS
-                            MOVE VRUNIT  TO WS-UPD-VRUNIT
-                            MOVE CANT    TO WS-UPD-CANT
+               MOVE WS-V-CODART TO CODART
+               READ INVENTARIO
+                   KEY IS CODART
+                   INVALID KEY
+                      SET WS-COD-EXIST TO 0
+                   NOT INVALID KEY
+                      IF ACTFLAG-ACTIVE THEN
+                         DISPLAY WS-MSG-CDXT LINE 24 COL 01
+                         MOVE CODART  TO WS-UPD-WSCODART
+                         MOVE DESCART TO WS-UPD-DESCART
+                         MOVE UNIDDS  TO WS-UPD-UNIDDS
+                         MOVE VRUNIT  TO WS-UPD-VRUNIT
+                         MOVE STDCOST TO WS-UPD-STDCOST
+                         MOVE CANT    TO WS-UPD-CANT
+                         MOVE CANT-ALM1 TO WS-UPD-CANT-ALM1
+                         MOVE CANT-ALM2 TO WS-UPD-CANT-ALM2
+                         MOVE MINSTOCK TO WS-UPD-MINSTOCK
+                         MOVE CATEGORY TO WS-UPD-CATEGORY
+                         MOVE VENDOR   TO WS-UPD-VENDOR
+                         MOVE BARCODE  TO WS-UPD-BARCODE
+                         MOVE PURUNIT  TO WS-UPD-PURUNIT
+                         MOVE CONVFACT TO WS-UPD-CONVFACT
+                         SET WS-COD-EXIST TO 1
+                         SET WS-DCA-NULL TO 0
+                      ELSE
+                         IF WS-OPTN = 2 THEN
+                            DISPLAY WS-MSG-CDIA LINE 24 COL 01
+                            ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                            DISPLAY WS-SPC LINE 24 COL 01
                             SET WS-COD-EXIST TO 1
-                            SET WS-END-FILE TO 1
                             SET WS-DCA-NULL TO 0
+                         ELSE
+                            SET WS-COD-EXIST TO 0
                          END-IF
-               END-PERFORM
+                      END-IF
+               END-READ
                CLOSE INVENTARIO
                IF WS-OPTN = 4 AND WS-COD-EXIST EQUAL 0 THEN
                   DISPLAY WS-MSG-NRC3 LINE 24 COL 01
@@ -321,40 +627,147 @@
            EXIT.
       *
       *-----------------------------------------------------------------
+      *    0100-VAL-DESCART-DUP : Validates that no other active record
+      *    already uses this description, so the same product does not
+      *    end up filed under two different codes.
+      *-----------------------------------------------------------------
+       0100-VAL-DESCART-DUP.
+           SET WS-DESC-DUP TO 0
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    IF ACTFLAG-ACTIVE
+                    AND FUNCTION UPPER-CASE(DESCART) =
+                        FUNCTION UPPER-CASE(WS-DESCART) THEN
+                       SET WS-DESC-DUP TO 1
+                    END-IF
+                 END-READ
+           END-PERFORM
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
       *    0100-GET-OTHER-DATA : Gets the other data for insert.
       *-----------------------------------------------------------------
        0100-GET-OTHER-DATA.
-           ACCEPT WS-DESCART   LINE 08 COL 08
+           ACCEPT WS-DESCART   LINE 08 COL 13
            MOVE WS-DESCART TO WS-V-DESCART
            PERFORM UNTIL NOT WS-V-DESCART-BNK
                           OR WS-V-DESCART = LOW-VALUE
               DISPLAY WS-MSG-NONL LINE 24 COL 01
-              ACCEPT WS-DESCART LINE 08 COL 08
+              ACCEPT WS-DESCART LINE 08 COL 13
               MOVE WS-DESCART TO WS-V-DESCART
            END-PERFORM
       *
-           ACCEPT WS-UNIDDS    LINE 08 COL 45
+           PERFORM 0100-VAL-DESCART-DUP
+           PERFORM UNTIL WS-DESC-DUP = 0
+              DISPLAY WS-MSG-DEDP LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+              ACCEPT WS-DESCART LINE 08 COL 13
+              PERFORM 0100-VAL-DESCART-DUP
+           END-PERFORM
+      *
+           ACCEPT WS-UNIDDS    LINE 08 COL 50
            PERFORM UNTIL NOT WS-UNIDDS-BNK
                           OR WS-UNIDDS = LOW-VALUE
               MOVE WS-UND-GRL TO WS-UNIDDS
            END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-UNIDDS) TO WS-UNIDDS
+           PERFORM 0100-CHECK-UNIDDS
+           PERFORM UNTIL WS-UM-OK = 1
+              DISPLAY WS-MSG-UMIV LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+              ACCEPT WS-UNIDDS LINE 08 COL 50
+              MOVE FUNCTION UPPER-CASE(WS-UNIDDS) TO WS-UNIDDS
+              PERFORM 0100-CHECK-UNIDDS
+           END-PERFORM
       *
-           ACCEPT WS-VRUNIT  LINE 08 COL 61
+           ACCEPT WS-VRUNIT  LINE 08 COL 66
            MOVE WS-VRUNIT TO WS-V-VRUNIT
            PERFORM UNTIL NOT WS-V-VRUNIT-ZRO
                           OR WS-V-VRUNIT = LOW-VALUE
               DISPLAY WS-MSG-NONL LINE 24 COL 01
-              ACCEPT WS-VRUNIT LINE 08 COL 61
+              ACCEPT WS-VRUNIT LINE 08 COL 66
               MOVE WS-VRUNIT TO WS-V-VRUNIT
            END-PERFORM
       *
-           ACCEPT WS-CANT    LINE 08 COL 71
-           MOVE WS-CANT TO WS-V-CANT
-           PERFORM UNTIL NOT WS-V-CANT-ZRO
-                          OR WS-V-CANT = LOW-VALUE
+           DISPLAY WS-MSG-STDC LINE 18 COL 01
+           ACCEPT WS-STDCOST LINE 18 COL 45
+           MOVE WS-STDCOST TO WS-V-STDCOST
+           IF WS-V-STDCOST-ZRO
+           OR WS-STDCOST EQUAL LOW-VALUE THEN
+              MOVE WS-VRUNIT TO WS-STDCOST
+           END-IF
+      *
+           DISPLAY WS-MSG-AL1Q LINE 15 COL 01
+           ACCEPT WS-CANT-ALM1 LINE 15 COL 32
+           DISPLAY WS-MSG-AL2Q LINE 16 COL 01
+           ACCEPT WS-CANT-ALM2 LINE 16 COL 32
+           MOVE WS-CANT-ALM1 TO WS-V-CANT-ALM1
+           MOVE WS-CANT-ALM2 TO WS-V-CANT-ALM2
+           PERFORM UNTIL NOT WS-V-CANT-ALM1-ZRO
+                          OR NOT WS-V-CANT-ALM2-ZRO
               DISPLAY WS-MSG-NONL LINE 24 COL 01
-              ACCEPT WS-CANT   LINE 08 COL 71 PROMPT
-              MOVE WS-CANT TO WS-V-CANT
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+              ACCEPT WS-CANT-ALM1 LINE 15 COL 32
+              ACCEPT WS-CANT-ALM2 LINE 16 COL 32
+              MOVE WS-CANT-ALM1 TO WS-V-CANT-ALM1
+              MOVE WS-CANT-ALM2 TO WS-V-CANT-ALM2
+           END-PERFORM
+           COMPUTE WS-CANT = WS-V-CANT-ALM1 + WS-V-CANT-ALM2
+           DISPLAY WS-CANT LINE 08 COL 76
+           DISPLAY WS-CANT-ALM1 LINE 08 COL 86
+           DISPLAY WS-CANT-ALM2 LINE 08 COL 96
+      *
+           DISPLAY WS-MSG-MNST LINE 10 COL 01
+           ACCEPT WS-MINSTOCK LINE 10 COL 32
+      *
+           DISPLAY WS-MSG-CATG LINE 17 COL 01
+           ACCEPT WS-CATEGORY LINE 17 COL 32
+           IF WS-CATEGORY-BNK
+           OR WS-CATEGORY EQUAL LOW-VALUE THEN
+              MOVE SPACES TO WS-CATEGORY
+           ELSE
+              MOVE FUNCTION UPPER-CASE(WS-CATEGORY) TO WS-CATEGORY
+           END-IF
+      *
+           DISPLAY WS-MSG-VEND LINE 11 COL 01
+           ACCEPT WS-VENDOR LINE 11 COL 32
+      *
+           DISPLAY WS-MSG-BARC LINE 12 COL 01
+           ACCEPT WS-BARCODE LINE 12 COL 32
+      *
+           DISPLAY WS-MSG-PURU LINE 13 COL 01
+           ACCEPT WS-PURUNIT LINE 13 COL 45
+           IF WS-PURUNIT-BNK
+           OR WS-PURUNIT EQUAL LOW-VALUE THEN
+              MOVE WS-UNIDDS TO WS-PURUNIT
+           ELSE
+              MOVE FUNCTION UPPER-CASE(WS-PURUNIT) TO WS-PURUNIT
+           END-IF
+      *
+           DISPLAY WS-MSG-CONV LINE 14 COL 01
+           ACCEPT WS-CONVFACT LINE 14 COL 45
+           IF WS-CONVFACT EQUAL LOW-VALUE THEN
+              MOVE 1.00 TO WS-CONVFACT
+           END-IF
+           MOVE WS-CONVFACT TO WS-V-CONVFACT
+           PERFORM UNTIL NOT WS-V-CONVFACT-ZRO
+              DISPLAY WS-MSG-CVIV LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+              ACCEPT WS-CONVFACT LINE 14 COL 45
+              IF WS-CONVFACT EQUAL LOW-VALUE THEN
+                 MOVE 1.00 TO WS-CONVFACT
+              END-IF
+              MOVE WS-CONVFACT TO WS-V-CONVFACT
            END-PERFORM
            EXIT.
       *
@@ -366,14 +779,58 @@
            MOVE WS-DESCART TO WS-D-DESCART
            MOVE WS-UNIDDS  TO WS-D-UNIDDS
            MOVE WS-VRUNIT  TO WS-D-VRUNIT
+           MOVE WS-STDCOST TO WS-D-STDCOST
            MOVE WS-CANT    TO WS-D-CANT
+           MOVE WS-CANT-ALM1 TO WS-D-CANT-ALM1
+           MOVE WS-CANT-ALM2 TO WS-D-CANT-ALM2
+           MOVE WS-MINSTOCK TO WS-D-MINSTOCK
+           MOVE WS-CATEGORY TO WS-D-CATEGORY
+           MOVE WS-VENDOR   TO WS-D-VENDOR
+           MOVE WS-BARCODE  TO WS-D-BARCODE
+           MOVE WS-PURUNIT  TO WS-D-PURUNIT
+           MOVE WS-CONVFACT TO WS-D-CONVFACT
            MOVE WS-D-INVENT-REG TO INVENT-REG
+           SET ACTFLAG-ACTIVE TO TRUE
            IF WS-FILE-RECS = 0 THEN
               OPEN OUTPUT INVENTARIO
            ELSE
-              OPEN EXTEND INVENTARIO
+              OPEN I-O INVENTARIO
            END-IF
            WRITE INVENT-REG
+              INVALID KEY
+                 DISPLAY WS-MSG-CDXT LINE 24 COL 01
+              NOT INVALID KEY
+                 SET WS-FILE-RECS TO 1
+                 MOVE 'INSERTA' TO WS-AUD-TTYPE
+                 MOVE SPACES TO WS-AUD-BEFORE
+                 STRING WS-DESCART DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-UNIDDS DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-VRUNIT DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-CANT   DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-MINSTOCK DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-STDCOST  DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-CATEGORY DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-VENDOR   DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-BARCODE  DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-PURUNIT  DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-CONVFACT DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-CANT-ALM1 DELIMITED BY SIZE
+                        ' / '     DELIMITED BY SIZE
+                        WS-CANT-ALM2 DELIMITED BY SIZE
+                 INTO WS-AUD-AFTER
+                 PERFORM 0100-WRITE-AUDIT-REC
+           END-WRITE
            CLOSE INVENTARIO
            DISPLAY WS-MSG-RCOK LINE 24 COL 01
            EXIT.
@@ -382,6 +839,177 @@
       *    0100-LIST-RECS : List records of sequential file.
       *-----------------------------------------------------------------
        0100-LIST-RECS.
+           DISPLAY
+              WS-LB-DT1 LINE 06 COL 01
+              WS-HYPHNS LINE 07 COL 01
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              IF WS-FILE-RECS = 1 THEN
+                 DISPLAY WS-MSG-LSRT LINE 24 COL 01
+                 ACCEPT WS-LIST-SORT LINE 24 COL 56
+                 DISPLAY WS-SPC LINE 24 COL 01
+                 MOVE 8 TO WS-ROWCTRL
+                 EVALUATE WS-LIST-SORT
+                    WHEN 2
+                       SORT VNDRSRT
+                          ON ASCENDING KEY VS-DESCART
+                          INPUT PROCEDURE IS 0100-LIST-RECS-FEED
+                          OUTPUT PROCEDURE IS 0100-LIST-RECS-SORTED
+                    WHEN 3
+                       SORT VNDRSRT
+                          ON ASCENDING KEY VS-VRUNIT
+                          INPUT PROCEDURE IS 0100-LIST-RECS-FEED
+                          OUTPUT PROCEDURE IS 0100-LIST-RECS-SORTED
+                    WHEN OTHER
+                       SET WS-END-FILE TO 0
+                       OPEN INPUT INVENTARIO
+                       PERFORM UNTIL WS-END-FILE = 1
+                          READ INVENTARIO NEXT RECORD
+                             AT END
+                                SET WS-END-FILE TO 1
+                             NOT AT END
+                                IF ACTFLAG-ACTIVE THEN
+                                   PERFORM 0100-DISP-REC-FILE
+                                END-IF
+                          END-READ
+                       END-PERFORM
+                       CLOSE INVENTARIO
+                 END-EVALUATE
+                 MOVE 8 TO WS-ROWCTRL
+              ELSE
+                 DISPLAY WS-MSG-NORC LINE 10 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-LIST-RECS-FEED : Feeds the sort work file with every
+      *    active record, for listings sorted by description or price.
+      *-----------------------------------------------------------------
+       0100-LIST-RECS-FEED.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    IF ACTFLAG-ACTIVE THEN
+                       MOVE VENDOR   TO VS-VENDOR
+                       MOVE CODART   TO VS-CODART
+                       MOVE DESCART  TO VS-DESCART
+                       MOVE UNIDDS   TO VS-UNIDDS
+                       MOVE VRUNIT   TO VS-VRUNIT
+                       MOVE CANT     TO VS-CANT
+                       MOVE CANT-ALM1 TO VS-CANT-ALM1
+                       MOVE CANT-ALM2 TO VS-CANT-ALM2
+                       MOVE MINSTOCK TO VS-MINSTOCK
+                       RELEASE VNDRSRT-REC
+                    END-IF
+           END-PERFORM
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-LIST-RECS-SORTED : Displays the sorted work file.
+      *-----------------------------------------------------------------
+       0100-LIST-RECS-SORTED.
+           SET WS-END-FILE TO 0
+           PERFORM UNTIL WS-END-FILE = 1
+              RETURN VNDRSRT
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE VS-CODART   TO CODART
+                    MOVE VS-DESCART  TO DESCART
+                    MOVE VS-UNIDDS   TO UNIDDS
+                    MOVE VS-VRUNIT   TO VRUNIT
+                    MOVE VS-CANT     TO CANT
+                    MOVE VS-CANT-ALM1 TO CANT-ALM1
+                    MOVE VS-CANT-ALM2 TO CANT-ALM2
+                    PERFORM 0100-DISP-REC-FILE
+           END-PERFORM
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-FIND-RECS : Find records by partial CODART or DESCART.
+      *-----------------------------------------------------------------
+       0100-FIND-RECS.
+           DISPLAY
+              WS-LB-DT1 LINE 06 COL 01
+              WS-HYPHNS LINE 07 COL 01
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              IF WS-FILE-RECS = 1 THEN
+                 DISPLAY WS-MSG-SRTY LINE 24 COL 01
+                 ACCEPT WS-SRCH-TYPE LINE 24 COL 62
+                 DISPLAY WS-SPC LINE 24 COL 01
+                 DISPLAY WS-MSG-SRTX LINE 24 COL 01
+                 ACCEPT WS-SRCH-TXT LINE 24 COL 43
+                 DISPLAY WS-SPC LINE 24 COL 01
+                 MOVE FUNCTION TRIM(WS-SRCH-TXT) TO WS-SRCH-TXT
+                 COMPUTE WS-SRCH-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-TXT))
+                 SET WS-END-FILE TO 0
+                 SET WS-SRCH-CNT TO 0
+                 MOVE 8 TO WS-ROWCTRL
+                 OPEN INPUT INVENTARIO
+                 PERFORM UNTIL WS-END-FILE = 1
+                    READ INVENTARIO NEXT RECORD
+                       AT END
+                          SET WS-END-FILE TO 1
+                       NOT AT END
+                          PERFORM 0100-FIND-MATCH-REC
+                    END-READ
+                 END-PERFORM
+                 CLOSE INVENTARIO
+                 IF WS-SRCH-CNT = 0 THEN
+                    DISPLAY WS-MSG-SRNF LINE 10 COL 01
+                 END-IF
+                 MOVE 8 TO WS-ROWCTRL
+              ELSE
+                 DISPLAY WS-MSG-NORC LINE 10 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-FIND-MATCH-REC : Tests one record against the search
+      *                          text and displays it if it matches.
+      *-----------------------------------------------------------------
+       0100-FIND-MATCH-REC.
+           IF ACTFLAG-ACTIVE THEN
+              IF WS-SRCH-LEN = 0 THEN
+                 PERFORM 0100-DISP-REC-FILE
+              ELSE
+                 IF WS-SRCH-TYPE = 'C' OR WS-SRCH-TYPE = 'c' THEN
+                    MOVE CODART TO WS-CODART-DISP
+                    IF WS-CODART-DISP(1:WS-SRCH-LEN) =
+                       WS-SRCH-TXT(1:WS-SRCH-LEN) THEN
+                       ADD 1 TO WS-SRCH-CNT
+                       PERFORM 0100-DISP-REC-FILE
+                    END-IF
+                 ELSE
+                    MOVE 0 TO WS-SRCH-TMP
+                    INSPECT DESCART TALLYING WS-SRCH-TMP
+                       FOR ALL WS-SRCH-TXT(1:WS-SRCH-LEN)
+                    IF WS-SRCH-TMP > 0 THEN
+                       ADD 1 TO WS-SRCH-CNT
+                       PERFORM 0100-DISP-REC-FILE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-LOW-STOCK-RPT : List articles at or below MINSTOCK.
+      *-----------------------------------------------------------------
+       0100-LOW-STOCK-RPT.
            DISPLAY
               WS-LB-DT1 LINE 06 COL 01
               WS-HYPHNS LINE 07 COL 01
@@ -391,17 +1019,54 @@
            ELSE
               IF WS-FILE-RECS = 1 THEN
                  SET WS-END-FILE TO 0
+                 SET WS-SRCH-CNT TO 0
                  MOVE 8 TO WS-ROWCTRL
                  OPEN INPUT INVENTARIO
                  PERFORM UNTIL WS-END-FILE = 1
-                    READ INVENTARIO
+                    READ INVENTARIO NEXT RECORD
                        AT END
                           SET WS-END-FILE TO 1
                        NOT AT END
-                          PERFORM 0100-DISP-REC-FILE
+                          IF ACTFLAG-ACTIVE
+                             AND MINSTOCK > 0
+                             AND CANT NOT > MINSTOCK THEN
+                             ADD 1 TO WS-SRCH-CNT
+                             PERFORM 0100-DISP-REC-FILE
+                          END-IF
                     END-READ
                  END-PERFORM
                  CLOSE INVENTARIO
+                 IF WS-SRCH-CNT = 0 THEN
+                    DISPLAY WS-MSG-NBST LINE 10 COL 01
+                 END-IF
+                 MOVE 8 TO WS-ROWCTRL
+              ELSE
+                 DISPLAY WS-MSG-NORC LINE 10 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-VENDOR-RPT : Lists active articles that have a vendor
+      *    assigned, grouped by vendor, ready to hand to a buyer.
+      *-----------------------------------------------------------------
+       0100-VENDOR-RPT.
+           DISPLAY
+              WS-LB-DT1 LINE 06 COL 01
+              WS-HYPHNS LINE 07 COL 01
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              IF WS-FILE-RECS = 1 THEN
+                 SET WS-SRCH-CNT TO 0
+                 SORT VNDRSRT
+                    ON ASCENDING KEY VS-VENDOR VS-CODART
+                    INPUT PROCEDURE IS 0100-VENDOR-RPT-FEED
+                    OUTPUT PROCEDURE IS 0100-VENDOR-RPT-LIST
+                 IF WS-SRCH-CNT = 0 THEN
+                    DISPLAY WS-MSG-NOVN LINE 10 COL 01
+                 END-IF
                  MOVE 8 TO WS-ROWCTRL
               ELSE
                  DISPLAY WS-MSG-NORC LINE 10 COL 01
@@ -410,6 +1075,61 @@
            EXIT.
       *
       *-----------------------------------------------------------------
+      *    0100-VENDOR-RPT-FEED : Feeds the sort work file with active,
+      *    vendor-assigned articles.
+      *-----------------------------------------------------------------
+       0100-VENDOR-RPT-FEED.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    IF ACTFLAG-ACTIVE AND VENDOR NOT = SPACES THEN
+                       MOVE VENDOR   TO VS-VENDOR
+                       MOVE CODART   TO VS-CODART
+                       MOVE DESCART  TO VS-DESCART
+                       MOVE UNIDDS   TO VS-UNIDDS
+                       MOVE VRUNIT   TO VS-VRUNIT
+                       MOVE CANT     TO VS-CANT
+                       MOVE MINSTOCK TO VS-MINSTOCK
+                       RELEASE VNDRSRT-REC
+                    END-IF
+           END-PERFORM
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-VENDOR-RPT-LIST : Lists the sorted work file with a
+      *    vendor break line every time the vendor changes.
+      *-----------------------------------------------------------------
+       0100-VENDOR-RPT-LIST.
+           MOVE SPACES TO WS-VENDOR
+           MOVE 8 TO WS-ROWCTRL
+           SET WS-END-FILE TO 0
+           PERFORM UNTIL WS-END-FILE = 1
+              RETURN VNDRSRT
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    ADD 1 TO WS-SRCH-CNT
+                    IF VS-VENDOR NOT = WS-VENDOR THEN
+                       MOVE VS-VENDOR TO WS-VENDOR
+                       DISPLAY WS-VENDOR LINE WS-ROWCTRL COL 01
+                       ADD 1 TO WS-ROWCTRL
+                    END-IF
+                    MOVE VS-CODART TO WS-CODART
+                    DISPLAY WS-CODART  LINE WS-ROWCTRL COL 02
+                    DISPLAY VS-DESCART LINE WS-ROWCTRL COL 13
+                    DISPLAY VS-UNIDDS  LINE WS-ROWCTRL COL 50
+                    DISPLAY VS-VRUNIT  LINE WS-ROWCTRL COL 66
+                    DISPLAY VS-CANT    LINE WS-ROWCTRL COL 76
+                    ADD 1 TO WS-ROWCTRL
+           END-PERFORM
+           EXIT.
+      *
+      *-----------------------------------------------------------------
       *    0100-DISP-TIT-DAT-MOD : Display titles of data to modify
       *-----------------------------------------------------------------
        0100-DISP-TIT-DAT-MOD.
@@ -426,6 +1146,11 @@
               WS-DDT-UA   LINE 10 COL 01
               WS-DDT-VA   LINE 11 COL 01
               WS-DDT-QA   LINE 12 COL 01
+              WS-DDT-MA   LINE 13 COL 01
+              WS-DDT-VN   LINE 14 COL 01
+              WS-DDT-A1   LINE 15 COL 01
+              WS-DDT-A2   LINE 16 COL 01
+              WS-DDT-SC   LINE 17 COL 01
            EXIT.
       *
       *-----------------------------------------------------------------
@@ -442,6 +1167,15 @@
               WS-BAR          LINE 11 COL 44
               WS-UPD-CANT     LINE 12 COL 09
               WS-BAR          LINE 12 COL 44
+              WS-UPD-MINSTOCK LINE 13 COL 09
+              WS-BAR          LINE 13 COL 44
+              WS-UPD-VENDOR   LINE 14 COL 09
+              WS-BAR          LINE 14 COL 44
+              WS-UPD-CANT-ALM1 LINE 15 COL 09
+              WS-BAR          LINE 15 COL 44
+              WS-UPD-CANT-ALM2 LINE 16 COL 09
+              WS-BAR          LINE 16 COL 44
+              WS-UPD-STDCOST  LINE 17 COL 09
            IF WS-OPTN = 4 THEN
               DISPLAY WS-CODART   LINE 08 COL 45
            END-IF
@@ -466,14 +1200,81 @@
                  PERFORM 0100-VAL-CODART-NULL
                  PERFORM 0100-VAL-CODART-EXISTS
               END-PERFORM
+              MOVE WS-UPD-INVENT-REG TO WS-BEF-INVENT-REG
               PERFORM 0100-DISP-DAT-REC-MOD
               PERFORM 0100-GET-DATA-UPD
               DISPLAY WS-MSG-CFMD LINE 21 COL 01
               ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
               IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
-                 PERFORM 0100-BUILD-UPDREC
-                 PERFORM 0100-OVRWR-ORIG-UPDREC
-                 DISPLAY WS-MSG-MDOK LINE 21 COL 01
+                 PERFORM 0100-CHECK-LOCK
+                 IF WS-LOCK-PROCEED = 0 THEN
+                    DISPLAY WS-MSG-LKNO LINE 21 COL 01
+                 ELSE
+                    PERFORM 0100-BACKUP-ORIG-FILE
+                    PERFORM 0100-COUNT-RECS
+                    MOVE WS-RECON-CNT TO WS-RECON-BEF
+                    PERFORM 0100-BUILD-UPDREC
+                    PERFORM 0100-OVRWR-ORIG-UPDREC
+                    PERFORM 0100-COUNT-RECS
+                    MOVE WS-RECON-CNT TO WS-RECON-AFT
+                    PERFORM 0100-CHECK-RECONCILE
+                    MOVE 'MODIFICA' TO WS-AUD-TTYPE
+                    STRING WS-BEF-DESCART DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-UNIDDS  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-VRUNIT  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-CANT    DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-MINSTOCK DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-STDCOST  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-CATEGORY DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-VENDOR   DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-BARCODE  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-PURUNIT  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-CONVFACT DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-CANT-ALM1 DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-BEF-CANT-ALM2 DELIMITED BY SIZE
+                    INTO WS-AUD-BEFORE
+                    STRING WS-UPD-DESCART DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-UNIDDS  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-VRUNIT  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-CANT    DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-MINSTOCK DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-STDCOST  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-CATEGORY DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-VENDOR   DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-BARCODE  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-PURUNIT  DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-CONVFACT DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-CANT-ALM1 DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           WS-UPD-CANT-ALM2 DELIMITED BY SIZE
+                    INTO WS-AUD-AFTER
+                    PERFORM 0100-WRITE-AUDIT-REC
+                    DISPLAY WS-MSG-MDOK LINE 21 COL 01
+                    PERFORM 0100-CLEAR-LOCK
+                 END-IF
               ELSE
                  DISPLAY WS-MSG-MDNO LINE 21 COL 01
               END-IF
@@ -498,6 +1299,22 @@
            OR WS-UNIDDS EQUAL LOW-VALUE THEN
               MOVE WS-UPD-UNIDDS TO WS-UNIDDS
            ELSE
+              MOVE FUNCTION UPPER-CASE(WS-UNIDDS) TO WS-UNIDDS
+              PERFORM 0100-CHECK-UNIDDS
+              PERFORM UNTIL WS-UM-OK = 1
+                 DISPLAY WS-MSG-UMIV LINE 24 COL 01
+                 ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                 DISPLAY WS-SPC LINE 24 COL 01
+                 ACCEPT WS-UNIDDS LINE 10 COL 45
+                 IF WS-UNIDDS-BNK
+                 OR WS-UNIDDS EQUAL LOW-VALUE THEN
+                    MOVE WS-UPD-UNIDDS TO WS-UNIDDS
+                    SET WS-UM-OK TO 1
+                 ELSE
+                    MOVE FUNCTION UPPER-CASE(WS-UNIDDS) TO WS-UNIDDS
+                    PERFORM 0100-CHECK-UNIDDS
+                 END-IF
+              END-PERFORM
               MOVE WS-UNIDDS TO WS-UPD-UNIDDS
            END-IF
       *
@@ -510,25 +1327,347 @@
               MOVE WS-VRUNIT TO WS-UPD-VRUNIT
            END-IF
       *
-           ACCEPT WS-CANT    LINE 12 COL 45
-           MOVE WS-CANT TO WS-V-CANT
-           IF WS-V-CANT-ZRO
-           OR WS-V-CANT EQUAL LOW-VALUE THEN
-              MOVE WS-UPD-CANT TO WS-CANT
+           ACCEPT WS-CANT-ALM1 LINE 15 COL 45
+           IF WS-CANT-ALM1 EQUAL LOW-VALUE THEN
+              MOVE WS-UPD-CANT-ALM1 TO WS-CANT-ALM1
            ELSE
-              MOVE WS-CANT TO WS-UPD-CANT
+              MOVE WS-CANT-ALM1 TO WS-UPD-CANT-ALM1
            END-IF
-           EXIT.
       *
-      *-----------------------------------------------------------------
-      *    0100-BUILD-UPDREC : build file with update of record
-      *-----------------------------------------------------------------
-       0100-BUILD-UPDREC.
+           ACCEPT WS-CANT-ALM2 LINE 16 COL 45
+           IF WS-CANT-ALM2 EQUAL LOW-VALUE THEN
+              MOVE WS-UPD-CANT-ALM2 TO WS-CANT-ALM2
+           ELSE
+              MOVE WS-CANT-ALM2 TO WS-UPD-CANT-ALM2
+           END-IF
+      *
+           MOVE WS-UPD-CANT-ALM1 TO WS-V-CANT-ALM1
+           MOVE WS-UPD-CANT-ALM2 TO WS-V-CANT-ALM2
+           COMPUTE WS-CANT = WS-V-CANT-ALM1 + WS-V-CANT-ALM2
+           MOVE WS-CANT TO WS-UPD-CANT
+      *
+           ACCEPT WS-MINSTOCK LINE 13 COL 45
+           IF WS-MINSTOCK EQUAL LOW-VALUE THEN
+              MOVE WS-UPD-MINSTOCK TO WS-MINSTOCK
+           ELSE
+              MOVE WS-MINSTOCK TO WS-UPD-MINSTOCK
+           END-IF
+      *
+           ACCEPT WS-VENDOR LINE 14 COL 45
+           IF WS-VENDOR-BNK
+           OR WS-VENDOR EQUAL LOW-VALUE THEN
+              MOVE WS-UPD-VENDOR TO WS-VENDOR
+           ELSE
+              MOVE WS-VENDOR TO WS-UPD-VENDOR
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-QTY-ADJUST : Lightweight receive/issue transaction that
+      *    moves CANT by a delta without retyping the whole record.
+      *-----------------------------------------------------------------
+       0100-QTY-ADJUST.
+           PERFORM 0100-RST-VAL-INS-REC
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              PERFORM 0100-DISP-TIT-DAT-MOD
+              DISPLAY WS-MSG-INUP LINE 21 COL 01
+              SET WS-COD-EXIST TO 0
+              PERFORM UNTIL WS-COD-EXIST = 1
+                 MOVE 8 TO WS-ROWCTRL
+                 MOVE 9 TO WS-COLCTRL
+                 PERFORM 0100-VAL-CODART-NULL
+                 PERFORM 0100-VAL-CODART-EXISTS
+              END-PERFORM
+              MOVE WS-UPD-INVENT-REG TO WS-BEF-INVENT-REG
+              PERFORM 0100-DISP-DAT-REC-MOD
+              SET WS-ADJ-OK TO 1
+              PERFORM 0100-GET-DATA-ADJ
+              IF WS-ADJ-OK = 1 THEN
+                 DISPLAY WS-MSG-CFMD LINE 21 COL 01
+                 ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+                 IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                    PERFORM 0100-CHECK-LOCK
+                    IF WS-LOCK-PROCEED = 0 THEN
+                       DISPLAY WS-MSG-LKNO LINE 21 COL 01
+                    ELSE
+                       PERFORM 0100-BACKUP-ORIG-FILE
+                       PERFORM 0100-COUNT-RECS
+                       MOVE WS-RECON-CNT TO WS-RECON-BEF
+                       PERFORM 0100-BUILD-UPDREC
+                       PERFORM 0100-OVRWR-ORIG-UPDREC
+                       PERFORM 0100-COUNT-RECS
+                       MOVE WS-RECON-CNT TO WS-RECON-AFT
+                       PERFORM 0100-CHECK-RECONCILE
+                       MOVE 'AJUSTE' TO WS-AUD-TTYPE
+                       STRING WS-ADJ-TYPE  DELIMITED BY SIZE
+                              ' '          DELIMITED BY SIZE
+                              WS-BEF-CANT  DELIMITED BY SIZE
+                              ' / '        DELIMITED BY SIZE
+                              WS-BEF-CANT-ALM1 DELIMITED BY SIZE
+                              ' / '        DELIMITED BY SIZE
+                              WS-BEF-CANT-ALM2 DELIMITED BY SIZE
+                       INTO WS-AUD-BEFORE
+                       STRING WS-UPD-CANT  DELIMITED BY SIZE
+                              ' / '        DELIMITED BY SIZE
+                              WS-ADJ-REASON DELIMITED BY SIZE
+                              ' / '        DELIMITED BY SIZE
+                              WS-UPD-CANT-ALM1 DELIMITED BY SIZE
+                              ' / '        DELIMITED BY SIZE
+                              WS-UPD-CANT-ALM2 DELIMITED BY SIZE
+                       INTO WS-AUD-AFTER
+                       PERFORM 0100-WRITE-AUDIT-REC
+                       DISPLAY WS-MSG-MDOK LINE 21 COL 01
+                       PERFORM 0100-CLEAR-LOCK
+                    END-IF
+                 ELSE
+                    DISPLAY WS-MSG-MDNO LINE 21 COL 01
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-GET-DATA-ADJ : Gets the delta, reason and type of a
+      *    quantity adjustment, and applies it to WS-UPD-CANT.
+      *-----------------------------------------------------------------
+       0100-GET-DATA-ADJ.
+           DISPLAY WS-MSG-ADTY LINE 15 COL 01
+           ACCEPT WS-ADJ-TYPE LINE 15 COL 40
+           PERFORM UNTIL WS-ADJ-TYPE-OK
+              DISPLAY WS-MSG-ADBT LINE 24 COL 01
+              ACCEPT WS-ADJ-TYPE LINE 15 COL 40
+           END-PERFORM
+           IF WS-ADJ-TYPE = 'r' THEN
+              MOVE 'R' TO WS-ADJ-TYPE
+           END-IF
+           IF WS-ADJ-TYPE = 'i' THEN
+              MOVE 'I' TO WS-ADJ-TYPE
+           END-IF
+      *
+           DISPLAY WS-MSG-ADQT LINE 16 COL 01
+           ACCEPT WS-ADJ-QTY LINE 16 COL 40
+           MOVE WS-ADJ-QTY TO WS-V-ADJ-QTY
+           PERFORM UNTIL NOT WS-V-ADJ-QTY-ZRO
+              DISPLAY WS-MSG-NONL LINE 24 COL 01
+              ACCEPT WS-ADJ-QTY LINE 16 COL 40
+              MOVE WS-ADJ-QTY TO WS-V-ADJ-QTY
+           END-PERFORM
+      *
+           DISPLAY WS-MSG-ADRS LINE 17 COL 01
+           ACCEPT WS-ADJ-REASON LINE 17 COL 40
+      *
+           DISPLAY WS-MSG-ADLC LINE 18 COL 01
+           ACCEPT WS-ADJ-LOC LINE 18 COL 40
+           PERFORM UNTIL WS-ADJ-LOC-OK
+              DISPLAY WS-MSG-ADLB LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+              ACCEPT WS-ADJ-LOC LINE 18 COL 40
+           END-PERFORM
+      *
+           MOVE WS-UPD-CANT-ALM1 TO WS-V-CANT-ALM1
+           MOVE WS-UPD-CANT-ALM2 TO WS-V-CANT-ALM2
+           IF WS-ADJ-LOC = '1' THEN
+              MOVE WS-V-CANT-ALM1 TO WS-V-CANT
+           ELSE
+              MOVE WS-V-CANT-ALM2 TO WS-V-CANT
+           END-IF
+           IF WS-ADJ-TYPE = 'R'
+              COMPUTE WS-V-NEWCANT-ALM = WS-V-CANT + WS-V-ADJ-QTY
+           ELSE
+              COMPUTE WS-V-NEWCANT-ALM = WS-V-CANT - WS-V-ADJ-QTY
+           END-IF
+           IF WS-V-NEWCANT-ALM < 0 THEN
+              DISPLAY WS-MSG-ADNG LINE 24 COL 01
+              SET WS-ADJ-OK TO 0
+           ELSE
+              IF WS-ADJ-LOC = '1' THEN
+                 MOVE WS-V-NEWCANT-ALM TO WS-V-CANT-ALM1
+                 MOVE WS-V-NEWCANT-ALM TO WS-UPD-CANT-ALM1
+              ELSE
+                 MOVE WS-V-NEWCANT-ALM TO WS-V-CANT-ALM2
+                 MOVE WS-V-NEWCANT-ALM TO WS-UPD-CANT-ALM2
+              END-IF
+              COMPUTE WS-V-NEWCANT = WS-V-CANT-ALM1 + WS-V-CANT-ALM2
+              MOVE WS-V-NEWCANT TO WS-UPD-CANT
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-BACKUP-ORIG-FILE : snapshot the live file before a
+      *    rebuild overwrites it, so a crash mid-rebuild leaves a copy
+      *    of the pre-rebuild data to restore from.
+      *-----------------------------------------------------------------
+       0100-BACKUP-ORIG-FILE.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           OPEN OUTPUT INVENTBAK
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE CODART   TO BAK-CODART
+                    MOVE DESCART  TO BAK-DESCART
+                    MOVE UNIDDS   TO BAK-UNIDDS
+                    MOVE VRUNIT   TO BAK-VRUNIT
+                    MOVE STDCOST  TO BAK-STDCOST
+                    MOVE CANT     TO BAK-CANT
+                    MOVE CANT-ALM1 TO BAK-CANT-ALM1
+                    MOVE CANT-ALM2 TO BAK-CANT-ALM2
+                    MOVE MINSTOCK TO BAK-MINSTOCK
+                    MOVE CATEGORY TO BAK-CATEGORY
+                    MOVE ACTFLAG  TO BAK-ACTFLAG
+                    MOVE VENDOR   TO BAK-VENDOR
+                    MOVE BARCODE  TO BAK-BARCODE
+                    MOVE PURUNIT  TO BAK-PURUNIT
+                    MOVE CONVFACT TO BAK-CONVFACT
+                    WRITE BAK-INVENT-REG
+           END-PERFORM
+           CLOSE INVENTBAK
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-ARCHIVE-PERIOD : Copies the current INVENTARIO into a
+      *    dated historic file, so a period-end snapshot survives even
+      *    after later changes accumulate on the live file.
+      *-----------------------------------------------------------------
+       0100-ARCHIVE-PERIOD.
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              DISPLAY WS-MSG-ARC1 LINE 10 COL 01
+              DISPLAY WS-MSG-CFMD LINE 20 COL 01
+              ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+              IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                 MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+                 MOVE WS-DATETIME(1:8) TO WS-ARCH-STAMP
+                 STRING 'INVENTARIO_' WS-ARCH-STAMP '.ARC'
+                 INTO WS-ARCH-FNAME
+                 PERFORM 0100-ARCHIVE-COPY
+                 DISPLAY WS-MSG-ARCOK LINE 20 COL 01
+              ELSE
+                 DISPLAY WS-MSG-ARCNO LINE 20 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-ARCHIVE-COPY : Writes every record of INVENTARIO into
+      *    the historic file named by WS-ARCH-FNAME.
+      *-----------------------------------------------------------------
+       0100-ARCHIVE-COPY.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           OPEN OUTPUT ARCHIVO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE CODART   TO ARC-CODART
+                    MOVE DESCART  TO ARC-DESCART
+                    MOVE UNIDDS   TO ARC-UNIDDS
+                    MOVE VRUNIT   TO ARC-VRUNIT
+                    MOVE STDCOST  TO ARC-STDCOST
+                    MOVE CANT     TO ARC-CANT
+                    MOVE CANT-ALM1 TO ARC-CANT-ALM1
+                    MOVE CANT-ALM2 TO ARC-CANT-ALM2
+                    MOVE MINSTOCK TO ARC-MINSTOCK
+                    MOVE CATEGORY TO ARC-CATEGORY
+                    MOVE ACTFLAG  TO ARC-ACTFLAG
+                    MOVE VENDOR   TO ARC-VENDOR
+                    MOVE BARCODE  TO ARC-BARCODE
+                    MOVE PURUNIT  TO ARC-PURUNIT
+                    MOVE CONVFACT TO ARC-CONVFACT
+                    WRITE ARC-INVENT-REG
+           END-PERFORM
+           CLOSE ARCHIVO
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-RESTORE-PERIOD : Reloads INVENTARIO from a previously
+      *    archived period file, after backing up the live file first.
+      *-----------------------------------------------------------------
+       0100-RESTORE-PERIOD.
+           MOVE SPACES TO WS-ARCH-STAMP
+           DISPLAY WS-MSG-RSFC LINE 10 COL 01
+           ACCEPT WS-ARCH-STAMP LINE 10 COL 45
+           STRING 'INVENTARIO_' WS-ARCH-STAMP '.ARC'
+           INTO WS-ARCH-FNAME
+           OPEN INPUT ARCHIVO
+           IF WS-FILE-STATUS = '35' THEN
+              DISPLAY WS-MSG-RSNF LINE 24 COL 01
+           ELSE
+              CLOSE ARCHIVO
+              DISPLAY WS-MSG-RST1 LINE 20 COL 01
+              DISPLAY WS-MSG-CFMD LINE 21 COL 01
+              ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+              IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                 PERFORM 0100-CHECK-LOCK
+                 IF WS-LOCK-PROCEED = 0 THEN
+                    DISPLAY WS-MSG-LKNO LINE 20 COL 01
+                 ELSE
+                    PERFORM 0100-BACKUP-ORIG-FILE
+                    PERFORM 0100-RESTORE-COPY
+                    DISPLAY WS-MSG-RSTOK LINE 20 COL 01
+                    PERFORM 0100-CLEAR-LOCK
+                 END-IF
+              ELSE
+                 DISPLAY WS-MSG-RSTNO LINE 20 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-RESTORE-COPY : Rebuilds INVENTARIO from the historic
+      *    file named by WS-ARCH-FNAME.
+      *-----------------------------------------------------------------
+       0100-RESTORE-COPY.
+           SET WS-END-FILE TO 0
+           OPEN INPUT ARCHIVO
+           OPEN OUTPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ ARCHIVO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE ARC-CODART   TO CODART
+                    MOVE ARC-DESCART  TO DESCART
+                    MOVE ARC-UNIDDS   TO UNIDDS
+                    MOVE ARC-VRUNIT   TO VRUNIT
+                    MOVE ARC-STDCOST  TO STDCOST
+                    MOVE ARC-CANT     TO CANT
+                    MOVE ARC-CANT-ALM1 TO CANT-ALM1
+                    MOVE ARC-CANT-ALM2 TO CANT-ALM2
+                    MOVE ARC-MINSTOCK TO MINSTOCK
+                    MOVE ARC-CATEGORY TO CATEGORY
+                    MOVE ARC-ACTFLAG  TO ACTFLAG
+                    MOVE ARC-VENDOR   TO VENDOR
+                    MOVE ARC-BARCODE  TO BARCODE
+                    MOVE ARC-PURUNIT  TO PURUNIT
+                    MOVE ARC-CONVFACT TO CONVFACT
+                    WRITE INVENT-REG
+           END-PERFORM
+           CLOSE ARCHIVO
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-BUILD-UPDREC : build file with update of record
+      *-----------------------------------------------------------------
+       0100-BUILD-UPDREC.
            SET WS-END-FILE TO 0
            OPEN INPUT INVENTARIO
            OPEN OUTPUT INVENTUPD
            PERFORM UNTIL WS-END-FILE = 1
-              READ INVENTARIO
+              READ INVENTARIO NEXT RECORD
                  AT END
                     SET WS-END-FILE TO 1
                  NOT AT END
@@ -537,14 +1676,34 @@
                        MOVE WS-UPD-DESCART TO UPD-DESCART
                        MOVE WS-UPD-UNIDDS TO UPD-UNIDDS
                        MOVE WS-UPD-VRUNIT TO UPD-VRUNIT
+                       MOVE WS-UPD-STDCOST TO UPD-STDCOST
                        MOVE WS-UPD-CANT TO UPD-CANT
+                       MOVE WS-UPD-CANT-ALM1 TO UPD-CANT-ALM1
+                       MOVE WS-UPD-CANT-ALM2 TO UPD-CANT-ALM2
+                       MOVE WS-UPD-MINSTOCK TO UPD-MINSTOCK
+                       MOVE WS-UPD-CATEGORY TO UPD-CATEGORY
+                       MOVE ACTFLAG TO UPD-ACTFLAG
+                       MOVE WS-UPD-VENDOR TO UPD-VENDOR
+                       MOVE WS-UPD-BARCODE TO UPD-BARCODE
+                       MOVE WS-UPD-PURUNIT TO UPD-PURUNIT
+                       MOVE WS-UPD-CONVFACT TO UPD-CONVFACT
                        WRITE UPD-INVENT-REG
                     ELSE
                        MOVE CODART  TO UPD-CODART
                        MOVE DESCART TO UPD-DESCART
                        MOVE UNIDDS  TO UPD-UNIDDS
                        MOVE VRUNIT  TO UPD-VRUNIT
+                       MOVE STDCOST TO UPD-STDCOST
                        MOVE CANT    TO UPD-CANT
+                       MOVE CANT-ALM1 TO UPD-CANT-ALM1
+                       MOVE CANT-ALM2 TO UPD-CANT-ALM2
+                       MOVE MINSTOCK TO UPD-MINSTOCK
+                       MOVE CATEGORY TO UPD-CATEGORY
+                       MOVE ACTFLAG TO UPD-ACTFLAG
+                       MOVE VENDOR  TO UPD-VENDOR
+                       MOVE BARCODE TO UPD-BARCODE
+                       MOVE PURUNIT TO UPD-PURUNIT
+                       MOVE CONVFACT TO UPD-CONVFACT
                        WRITE UPD-INVENT-REG
                     END-IF
            END-PERFORM
@@ -568,7 +1727,17 @@
                     MOVE UPD-DESCART TO DESCART
                     MOVE UPD-UNIDDS  TO UNIDDS
                     MOVE UPD-VRUNIT  TO VRUNIT
+                    MOVE UPD-STDCOST TO STDCOST
                     MOVE UPD-CANT    TO CANT
+                    MOVE UPD-CANT-ALM1 TO CANT-ALM1
+                    MOVE UPD-CANT-ALM2 TO CANT-ALM2
+                    MOVE UPD-MINSTOCK TO MINSTOCK
+                    MOVE UPD-CATEGORY TO CATEGORY
+                    MOVE UPD-ACTFLAG TO ACTFLAG
+                    MOVE UPD-VENDOR TO VENDOR
+                    MOVE UPD-BARCODE TO BARCODE
+                    MOVE UPD-PURUNIT TO PURUNIT
+                    MOVE UPD-CONVFACT TO CONVFACT
                     WRITE INVENT-REG
            END-PERFORM
            CLOSE INVENTARIO
@@ -598,9 +1767,31 @@
               DISPLAY WS-MSG-CFDL LINE 21 COL 01
               ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
               IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
-                 PERFORM 0100-BUILD-DELREC
-                 PERFORM 0100-OVRWR-ORIG-DELREC
-                 DISPLAY WS-MSG-DLOK LINE 20 COL 01
+                 PERFORM 0100-CHECK-LOCK
+                 IF WS-LOCK-PROCEED = 0 THEN
+                    DISPLAY WS-MSG-LKNO LINE 20 COL 01
+                 ELSE
+                    PERFORM 0100-BACKUP-ORIG-FILE
+                    PERFORM 0100-COUNT-RECS
+                    MOVE WS-RECON-CNT TO WS-RECON-BEF
+                    PERFORM 0100-BUILD-DELREC
+                    PERFORM 0100-OVRWR-ORIG-DELREC
+                    PERFORM 0100-COUNT-RECS
+                    MOVE WS-RECON-CNT TO WS-RECON-AFT
+                    PERFORM 0100-CHECK-RECONCILE
+                    MOVE 'ELIMINA' TO WS-AUD-TTYPE
+                    STRING WS-UPD-DESCART DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           'A'            DELIMITED BY SIZE
+                    INTO WS-AUD-BEFORE
+                    STRING WS-UPD-DESCART DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           'I'            DELIMITED BY SIZE
+                    INTO WS-AUD-AFTER
+                    PERFORM 0100-WRITE-AUDIT-REC
+                    DISPLAY WS-MSG-DLOK LINE 20 COL 01
+                    PERFORM 0100-CLEAR-LOCK
+                 END-IF
               ELSE
                  DISPLAY WS-MSG-DLNO LINE 20 COL 01
               END-IF
@@ -608,25 +1799,37 @@
            EXIT.
       *
       *-----------------------------------------------------------------
-      *    0100-BUILD-DELREC : Build file with recs without the rec del.
+      *    0100-BUILD-DELREC : Build file, flagging the rec del inactive.
       *-----------------------------------------------------------------
        0100-BUILD-DELREC.
            SET WS-END-FILE TO 0
            OPEN INPUT INVENTARIO
            OPEN OUTPUT INVENTDEL
            PERFORM UNTIL WS-END-FILE = 1
-              READ INVENTARIO
+              READ INVENTARIO NEXT RECORD
                  AT END
                     SET WS-END-FILE TO 1
                  NOT AT END
-                    IF CODART NOT EQUAL TO WS-UPD-WSCODART THEN
-                       MOVE CODART  TO DEL-CODART
-                       MOVE DESCART TO DEL-DESCART
-                       MOVE UNIDDS  TO DEL-UNIDDS
-                       MOVE VRUNIT  TO DEL-VRUNIT
-                       MOVE CANT    TO DEL-CANT
-                       WRITE DEL-INVENT-REG
+                    MOVE CODART  TO DEL-CODART
+                    MOVE DESCART TO DEL-DESCART
+                    MOVE UNIDDS  TO DEL-UNIDDS
+                    MOVE VRUNIT  TO DEL-VRUNIT
+                    MOVE STDCOST TO DEL-STDCOST
+                    MOVE CANT    TO DEL-CANT
+                    MOVE CANT-ALM1 TO DEL-CANT-ALM1
+                    MOVE CANT-ALM2 TO DEL-CANT-ALM2
+                    MOVE MINSTOCK TO DEL-MINSTOCK
+                    MOVE CATEGORY TO DEL-CATEGORY
+                    IF CODART EQUAL TO WS-UPD-WSCODART THEN
+                       SET DEL-ACTFLAG-INACTIVE TO TRUE
+                    ELSE
+                       MOVE ACTFLAG TO DEL-ACTFLAG
                     END-IF
+                    MOVE VENDOR TO DEL-VENDOR
+                    MOVE BARCODE TO DEL-BARCODE
+                    MOVE PURUNIT TO DEL-PURUNIT
+                    MOVE CONVFACT TO DEL-CONVFACT
+                    WRITE DEL-INVENT-REG
            END-PERFORM
            CLOSE INVENTDEL
            CLOSE INVENTARIO
@@ -649,7 +1852,17 @@
                         MOVE DEL-DESCART TO DESCART
                         MOVE DEL-UNIDDS  TO UNIDDS
                         MOVE DEL-VRUNIT  TO VRUNIT
+                        MOVE DEL-STDCOST TO STDCOST
                         MOVE DEL-CANT    TO CANT
+                        MOVE DEL-CANT-ALM1 TO CANT-ALM1
+                        MOVE DEL-CANT-ALM2 TO CANT-ALM2
+                        MOVE DEL-MINSTOCK TO MINSTOCK
+                        MOVE DEL-CATEGORY TO CATEGORY
+                        MOVE DEL-ACTFLAG TO ACTFLAG
+                        MOVE DEL-VENDOR TO VENDOR
+                        MOVE DEL-BARCODE TO BARCODE
+                        MOVE DEL-PURUNIT TO PURUNIT
+                        MOVE DEL-CONVFACT TO CONVFACT
                         WRITE INVENT-REG
            END-PERFORM
            CLOSE INVENTARIO
@@ -657,6 +1870,197 @@
            EXIT.
       *
       *-----------------------------------------------------------------
+      *    0100-VAL-CODART-INACTIVE : Validates if code exists among the
+      *    inactive (deleted) records, so it can be reactivated. This is
+      *    kept separate from 0100-VAL-CODART-EXISTS because that one is
+      *    written to treat inactive records as not found.
+      *-----------------------------------------------------------------
+       0100-VAL-CODART-INACTIVE.
+           OPEN INPUT INVENTARIO
+           SET WS-COD-EXIST TO 0
+           MOVE WS-V-CODART TO CODART
+           READ INVENTARIO
+               KEY IS CODART
+               INVALID KEY
+                  SET WS-COD-EXIST TO 0
+               NOT INVALID KEY
+                  IF ACTFLAG-INACTIVE THEN
+                     DISPLAY WS-MSG-CDXT LINE 24 COL 01
+                     MOVE CODART  TO WS-UPD-WSCODART
+                     MOVE DESCART TO WS-UPD-DESCART
+                     MOVE UNIDDS  TO WS-UPD-UNIDDS
+                     MOVE VRUNIT  TO WS-UPD-VRUNIT
+                     MOVE STDCOST TO WS-UPD-STDCOST
+                     MOVE CANT    TO WS-UPD-CANT
+                     MOVE CANT-ALM1 TO WS-UPD-CANT-ALM1
+                     MOVE CANT-ALM2 TO WS-UPD-CANT-ALM2
+                     MOVE MINSTOCK TO WS-UPD-MINSTOCK
+                     MOVE CATEGORY TO WS-UPD-CATEGORY
+                     MOVE VENDOR   TO WS-UPD-VENDOR
+                     MOVE BARCODE  TO WS-UPD-BARCODE
+                     MOVE PURUNIT  TO WS-UPD-PURUNIT
+                     MOVE CONVFACT TO WS-UPD-CONVFACT
+                     SET WS-COD-EXIST TO 1
+                     SET WS-DCA-NULL TO 0
+                  ELSE
+                     SET WS-COD-EXIST TO 0
+                  END-IF
+           END-READ
+           CLOSE INVENTARIO
+           IF WS-COD-EXIST EQUAL 0 THEN
+              DISPLAY WS-MSG-NRC4 LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 23 COL 79
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-REACTIVATE-REC : Reactivates a previously deleted record.
+      *-----------------------------------------------------------------
+       0100-REACTIVATE-REC.
+           PERFORM 0100-RST-VAL-INS-REC
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              PERFORM 0100-DISP-TIT-DAT-MOD
+              DISPLAY WS-MSG-INCD LINE 24 COL 01
+              SET WS-COD-EXIST TO 0
+              PERFORM UNTIL WS-COD-EXIST = 1
+                 MOVE 8 TO WS-ROWCTRL
+                 MOVE 9 TO WS-COLCTRL
+                 PERFORM 0100-VAL-CODART-NULL
+                 PERFORM 0100-VAL-CODART-INACTIVE
+              END-PERFORM
+              PERFORM 0100-DISP-DAT-REC-MOD
+              DISPLAY WS-MSG-CFRA LINE 20 COL 01
+              DISPLAY WS-MSG-CFDL LINE 21 COL 01
+              ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+              IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                 PERFORM 0100-CHECK-LOCK
+                 IF WS-LOCK-PROCEED = 0 THEN
+                    DISPLAY WS-MSG-LKNO LINE 20 COL 01
+                 ELSE
+                    PERFORM 0100-BACKUP-ORIG-FILE
+                    PERFORM 0100-COUNT-RECS
+                    MOVE WS-RECON-CNT TO WS-RECON-BEF
+                    PERFORM 0100-BUILD-REACTREC
+                    PERFORM 0100-OVRWR-ORIG-REACTREC
+                    PERFORM 0100-COUNT-RECS
+                    MOVE WS-RECON-CNT TO WS-RECON-AFT
+                    PERFORM 0100-CHECK-RECONCILE
+                    MOVE 'REACTIVA' TO WS-AUD-TTYPE
+                    STRING WS-UPD-DESCART DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           'I'            DELIMITED BY SIZE
+                    INTO WS-AUD-BEFORE
+                    STRING WS-UPD-DESCART DELIMITED BY SIZE
+                           ' / '          DELIMITED BY SIZE
+                           'A'            DELIMITED BY SIZE
+                    INTO WS-AUD-AFTER
+                    PERFORM 0100-WRITE-AUDIT-REC
+                    DISPLAY WS-MSG-RAOK LINE 20 COL 01
+                    PERFORM 0100-CLEAR-LOCK
+                 END-IF
+              ELSE
+                 DISPLAY WS-MSG-RANO LINE 20 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-BUILD-REACTREC : Build file, flagging the rec reactive.
+      *-----------------------------------------------------------------
+       0100-BUILD-REACTREC.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           OPEN OUTPUT INVENTDEL
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE CODART  TO DEL-CODART
+                    MOVE DESCART TO DEL-DESCART
+                    MOVE UNIDDS  TO DEL-UNIDDS
+                    MOVE VRUNIT  TO DEL-VRUNIT
+                    MOVE STDCOST TO DEL-STDCOST
+                    MOVE CANT    TO DEL-CANT
+                    MOVE CANT-ALM1 TO DEL-CANT-ALM1
+                    MOVE CANT-ALM2 TO DEL-CANT-ALM2
+                    MOVE MINSTOCK TO DEL-MINSTOCK
+                    MOVE CATEGORY TO DEL-CATEGORY
+                    IF CODART EQUAL TO WS-UPD-WSCODART THEN
+                       SET DEL-ACTFLAG-ACTIVE TO TRUE
+                    ELSE
+                       MOVE ACTFLAG TO DEL-ACTFLAG
+                    END-IF
+                    MOVE VENDOR TO DEL-VENDOR
+                    MOVE BARCODE TO DEL-BARCODE
+                    MOVE PURUNIT TO DEL-PURUNIT
+                    MOVE CONVFACT TO DEL-CONVFACT
+                    WRITE DEL-INVENT-REG
+           END-PERFORM
+           CLOSE INVENTDEL
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-OVRWR-ORIG-REACTREC : Rebuilds INVENTARIO from INVENTDEL
+      *    once the reactivated record's flag has been flipped back.
+      *-----------------------------------------------------------------
+       0100-OVRWR-ORIG-REACTREC.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTDEL
+           OPEN OUTPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTDEL
+                 AT END
+      *             END OF FILE
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                     MOVE DEL-CODART  TO CODART
+                     MOVE DEL-DESCART TO DESCART
+                     MOVE DEL-UNIDDS  TO UNIDDS
+                     MOVE DEL-VRUNIT  TO VRUNIT
+                     MOVE DEL-STDCOST TO STDCOST
+                     MOVE DEL-CANT    TO CANT
+                     MOVE DEL-CANT-ALM1 TO CANT-ALM1
+                     MOVE DEL-CANT-ALM2 TO CANT-ALM2
+                     MOVE DEL-MINSTOCK TO MINSTOCK
+                     MOVE DEL-CATEGORY TO CATEGORY
+                     MOVE DEL-ACTFLAG TO ACTFLAG
+                     MOVE DEL-VENDOR TO VENDOR
+                     MOVE DEL-BARCODE TO BARCODE
+                     MOVE DEL-PURUNIT TO PURUNIT
+                     MOVE DEL-CONVFACT TO CONVFACT
+                     WRITE INVENT-REG
+           END-PERFORM
+           CLOSE INVENTARIO
+           CLOSE INVENTDEL.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-GET-CSV-DELIM : Asks the operator which delimiter the
+      *    CSV report should use, defaulting to semicolon.
+      *-----------------------------------------------------------------
+       0100-GET-CSV-DELIM.
+           MOVE ';' TO WS-CSV-DELIM
+           DISPLAY WS-MSG-CSVD LINE 20 COL 01
+           ACCEPT WS-CSV-DELIM LINE 20 COL 63
+           IF WS-CSV-DELIM EQUAL LOW-VALUE
+           OR WS-CSV-DELIM EQUAL SPACE THEN
+              MOVE ';' TO WS-CSV-DELIM
+           END-IF
+           PERFORM UNTIL WS-CSV-DELIM-OK
+              DISPLAY WS-MSG-CSVB LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              DISPLAY WS-SPC LINE 24 COL 01
+              ACCEPT WS-CSV-DELIM LINE 20 COL 63
+           END-PERFORM
+           DISPLAY WS-SPC LINE 20 COL 01
+           EXIT.
+      *
+      *-----------------------------------------------------------------
       *    0100-CRT-CSV : Create a CSV file from sequential file.
       *-----------------------------------------------------------------
        0100-CRT-CSV.
@@ -669,8 +2073,15 @@
               DISPLAY WS-MSG-CFMD LINE 20 COL 01
               ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
               IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                 PERFORM 0100-GET-CSV-DELIM
+                 MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+                 MOVE WS-DATETIME(1:14) TO WS-RPT-STAMP
+                 STRING 'INFORME_' WS-RPT-STAMP '.CSV'
+                 INTO WS-INFORME-FNAME
                  PERFORM 0100-HEAD-REPORT
                  PERFORM 0100-READ-FILE
+                 PERFORM 0100-WRITE-GRAND-TOTAL
+                 PERFORM 0100-LOG-REPORT
                  DISPLAY WS-MSG-RPOK LINE 20 COL 01
               ELSE
                  DISPLAY WS-MSG-RPNO LINE 20 COL 01
@@ -688,11 +2099,15 @@
            INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
       *
-           STRING ';;'WS-HEAD-TITLE
+           STRING WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-HEAD-TITLE
            INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
       *
-           STRING ';;'WS-HEAD-SUBTITLE
+           STRING WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-HEAD-SUBTITLE
            INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
       *
@@ -704,52 +2119,616 @@
            INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
       *
-           STRING 'CODIGO;'
-                  'DESCRIPCION;'
-                  'UNIDAD DE MEDIDA;'
-                  'VALOR UNITARIO;'
-                  'CANTIDAD'
+           STRING 'CATEGORIA' WS-CSV-DELIM
+                  'CODIGO' WS-CSV-DELIM
+                  'DESCRIPCION' WS-CSV-DELIM
+                  'UNIDAD DE MEDIDA' WS-CSV-DELIM
+                  'VALOR UNITARIO' WS-CSV-DELIM
+                  'CANTIDAD' WS-CSV-DELIM
+                  'ALMACEN PRINCIPAL' WS-CSV-DELIM
+                  'ALMACEN SECUNDARIO' WS-CSV-DELIM
+                  'VALOR EXTENDIDO'
            INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
       *
            CLOSE OUT-INFORME.
+           MOVE 0 TO WS-V-GRANDTOT
            EXIT.
       *
       *-----------------------------------------------------------------
-      *    0100-READ-FILE : Displays text help of program.
+      *    0100-READ-FILE : Sorts the active records by category so the
+      *    CSV report can be broken and subtotaled by category.
       *-----------------------------------------------------------------
        0100-READ-FILE.
+           SORT CATSRT
+              ON ASCENDING KEY CS-CATEGORY CS-CODART
+              INPUT PROCEDURE IS 0100-CSV-FEED
+              OUTPUT PROCEDURE IS 0100-CSV-LIST
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CSV-FEED : Feeds the sort work file with active records.
+      *-----------------------------------------------------------------
+       0100-CSV-FEED.
            SET WS-END-FILE TO 0
            OPEN INPUT INVENTARIO
            PERFORM UNTIL WS-END-FILE = 1
-              READ INVENTARIO
+              READ INVENTARIO NEXT RECORD
                  AT END
                     SET WS-END-FILE TO 1
                  NOT AT END
-                    DISPLAY "."
-                    PERFORM 0100-READ-RECORD
+                    IF ACTFLAG-ACTIVE THEN
+                       MOVE CATEGORY  TO CS-CATEGORY
+                       MOVE CODART    TO CS-CODART
+                       MOVE DESCART   TO CS-DESCART
+                       MOVE UNIDDS    TO CS-UNIDDS
+                       MOVE VRUNIT    TO CS-VRUNIT
+                       MOVE CANT      TO CS-CANT
+                       MOVE CANT-ALM1 TO CS-CANT-ALM1
+                       MOVE CANT-ALM2 TO CS-CANT-ALM2
+                       RELEASE CATSRT-REC
+                    END-IF
                  END-READ
               END-PERFORM
            CLOSE INVENTARIO.
            EXIT.
       *
       *-----------------------------------------------------------------
-      *    0100-READ-RECORD : Read record from sequential file.
+      *    0100-CSV-LIST : Writes the sorted work file to the CSV
+      *    report, breaking on category to write a subtotal line each
+      *    time the category changes.
+      *-----------------------------------------------------------------
+       0100-CSV-LIST.
+           MOVE SPACES TO WS-PREV-CATEGORY
+           MOVE 1 TO WS-CAT-FIRST
+           MOVE 0 TO WS-V-CATSUBQTY
+           MOVE 0 TO WS-V-CATSUBVAL
+           SET WS-END-FILE TO 0
+           PERFORM UNTIL WS-END-FILE = 1
+              RETURN CATSRT
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    IF CS-CATEGORY NOT = WS-PREV-CATEGORY
+                    AND WS-CAT-FIRST = 0 THEN
+                       PERFORM 0100-CSV-CAT-SUBTOTAL
+                    END-IF
+                    MOVE CS-CATEGORY TO WS-PREV-CATEGORY
+                    MOVE 0 TO WS-CAT-FIRST
+                    PERFORM 0100-READ-RECORD
+           END-PERFORM
+           IF WS-CAT-FIRST = 0 THEN
+              PERFORM 0100-CSV-CAT-SUBTOTAL
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CSV-CAT-SUBTOTAL : Writes the category break subtotal
+      *    line and resets the per-category accumulators.
+      *-----------------------------------------------------------------
+       0100-CSV-CAT-SUBTOTAL.
+           MOVE WS-V-CATSUBQTY TO WS-CATSUBQTY
+           MOVE WS-V-CATSUBVAL TO WS-CATSUBVAL
+           OPEN EXTEND OUT-INFORME
+           STRING 'SUBTOTAL '
+                  WS-PREV-CATEGORY DELIMITED BY SIZE
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CATSUBQTY DELIMITED BY SIZE
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CATSUBVAL DELIMITED BY SIZE
+           INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           CLOSE OUT-INFORME.
+           MOVE 0 TO WS-V-CATSUBQTY
+           MOVE 0 TO WS-V-CATSUBVAL
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-READ-RECORD : Writes one detail row of the CSV report.
       *-----------------------------------------------------------------
            0100-READ-RECORD.
+           MOVE CS-VRUNIT TO WS-V-VRUNIT
+           MOVE CS-CANT   TO WS-V-CANT
+           COMPUTE WS-V-EXTVAL = WS-V-VRUNIT * WS-V-CANT
+           MOVE WS-V-EXTVAL TO WS-EXTVAL
+           ADD WS-V-EXTVAL TO WS-V-GRANDTOT
+           ADD WS-V-EXTVAL TO WS-V-CATSUBVAL
+           ADD WS-V-CANT   TO WS-V-CATSUBQTY
            OPEN EXTEND OUT-INFORME
            STRING
-              CODART';'
-              DESCART';'
-              UNIDDS';'
-              VRUNIT';'
-              CANT
+              CS-CATEGORY WS-CSV-DELIM
+              CS-CODART WS-CSV-DELIM
+              CS-DESCART WS-CSV-DELIM
+              CS-UNIDDS WS-CSV-DELIM
+              CS-VRUNIT WS-CSV-DELIM
+              CS-CANT WS-CSV-DELIM
+              CS-CANT-ALM1 WS-CSV-DELIM
+              CS-CANT-ALM2 WS-CSV-DELIM
+              WS-EXTVAL
+           INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           CLOSE OUT-INFORME.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-WRITE-GRAND-TOTAL : Write the report's grand total row.
+      *-----------------------------------------------------------------
+       0100-WRITE-GRAND-TOTAL.
+           MOVE WS-V-GRANDTOT TO WS-GRANDTOT
+           OPEN EXTEND OUT-INFORME
+           STRING WS-SPACEZ
+           INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           STRING 'TOTAL GENERAL' DELIMITED BY SIZE
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-CSV-DELIM
+                  WS-GRANDTOT DELIMITED BY SIZE
            INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            CLOSE OUT-INFORME.
            EXIT.
       *
       *-----------------------------------------------------------------
+      *    0100-LOG-REPORT : Appends the CSV report just generated to
+      *    the report history log, so it can be listed and reopened
+      *    later even after a newer report has been generated.
+      *-----------------------------------------------------------------
+       0100-LOG-REPORT.
+           OPEN EXTEND RPTLOG
+           MOVE WS-INFORME-FNAME TO RPTLOG-RECORD
+           WRITE RPTLOG-RECORD
+           CLOSE RPTLOG.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-PRT-REPORT : Creates a paginated, plain-text listing of
+      *    INVENTARIO sized for the shop's receipt/dot-matrix printer,
+      *    as an alternative to the spreadsheet-oriented CSV report.
+      *-----------------------------------------------------------------
+       0100-PRT-REPORT.
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              DISPLAY WS-MSG-PR01 LINE 10 COL 01
+              DISPLAY WS-MSG-CFMD LINE 20 COL 01
+              ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+              IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                 MOVE 0 TO WS-PRT-PAGE
+                 MOVE 0 TO WS-PRT-LINE
+                 MOVE 0 TO WS-V-GRANDTOT
+                 OPEN OUTPUT OUT-PRINT
+                 CLOSE OUT-PRINT
+                 PERFORM 0100-PRT-HEAD
+                 PERFORM 0100-PRT-READ-FILE
+                 PERFORM 0100-PRT-GRAND-TOTAL
+                 DISPLAY WS-MSG-PROK LINE 20 COL 01
+              ELSE
+                 DISPLAY WS-MSG-PRNO LINE 20 COL 01
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-PRT-HEAD : Writes the page header and column headers,
+      *    starting a new page each time it is performed.
+      *-----------------------------------------------------------------
+       0100-PRT-HEAD.
+           ADD 1 TO WS-PRT-PAGE
+           MOVE 0 TO WS-PRT-LINE
+           MOVE WS-PRT-PAGE TO WS-PRT-PAGE-ED
+           OPEN EXTEND OUT-PRINT
+           IF WS-PRT-PAGE > 1 THEN
+              STRING WS-FORMFEED
+              INTO PRINT-RECORD
+              WRITE PRINT-RECORD
+           END-IF
+           STRING WS-HEAD-TITLE DELIMITED BY SIZE
+                  '   '
+                  WS-HEAD-SUBTITLE DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           STRING WS-DATEFTD DELIMITED BY SIZE
+                  '   Pagina: '
+                  WS-PRT-PAGE-ED DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           STRING WS-HYPHNS2 DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           STRING 'CODIGO     DESCRIPCION               UM      '
+                  ' V.UNIT   CANTIDAD MIN.STOCK'
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           STRING WS-HYPHNS2 DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           CLOSE OUT-PRINT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-PRT-READ-FILE : Reads active records in CODART order
+      *    and writes one detail line per article, repeating the page
+      *    header every WS-PRT-LPP lines.
+      *-----------------------------------------------------------------
+       0100-PRT-READ-FILE.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    IF ACTFLAG-ACTIVE THEN
+                       IF WS-PRT-LINE NOT < WS-PRT-LPP THEN
+                          PERFORM 0100-PRT-HEAD
+                       END-IF
+                       PERFORM 0100-PRT-DETAIL
+                    END-IF
+           END-PERFORM
+           CLOSE INVENTARIO.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-PRT-DETAIL : Writes one article's detail line and adds
+      *    its extended value to the report's grand total.
+      *-----------------------------------------------------------------
+       0100-PRT-DETAIL.
+           MOVE VRUNIT TO WS-V-VRUNIT
+           MOVE CANT   TO WS-V-CANT
+           COMPUTE WS-V-EXTVAL = WS-V-VRUNIT * WS-V-CANT
+           ADD WS-V-EXTVAL TO WS-V-GRANDTOT
+           OPEN EXTEND OUT-PRINT
+           STRING CODART DELIMITED BY SIZE
+                  WS-BLANK
+                  DESCART(1:25) DELIMITED BY SIZE
+                  WS-BLANK
+                  UNIDDS(1:8) DELIMITED BY SIZE
+                  VRUNIT DELIMITED BY SIZE
+                  CANT DELIMITED BY SIZE
+                  MINSTOCK DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           CLOSE OUT-PRINT.
+           ADD 1 TO WS-PRT-LINE
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-PRT-GRAND-TOTAL : Writes the report's grand total line.
+      *-----------------------------------------------------------------
+       0100-PRT-GRAND-TOTAL.
+           MOVE WS-V-GRANDTOT TO WS-GRANDTOT
+           OPEN EXTEND OUT-PRINT
+           STRING WS-HYPHNS2 DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           STRING 'TOTAL GENERAL:'
+                  WS-BLANK
+                  WS-GRANDTOT DELIMITED BY SIZE
+           INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           CLOSE OUT-PRINT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-LIST-REPORTS : Lists every CSV report generated so far
+      *    (from the report history log) and lets the operator reopen
+      *    one on screen.
+      *-----------------------------------------------------------------
+       0100-LIST-REPORTS.
+           OPEN INPUT RPTLOG
+           IF WS-FILE-STATUS = '35' THEN
+              CLOSE RPTLOG
+              DISPLAY WS-MSG-RLST LINE 10 COL 01
+           ELSE
+              SET WS-END-FILE TO 0
+              SET WS-RPT-CNT TO 0
+              MOVE 8 TO WS-ROWCTRL
+              PERFORM UNTIL WS-END-FILE = 1
+                 READ RPTLOG NEXT RECORD
+                    AT END
+                       SET WS-END-FILE TO 1
+                    NOT AT END
+                       ADD 1 TO WS-RPT-CNT
+                       DISPLAY WS-RPT-CNT LINE WS-ROWCTRL COL 02
+                       DISPLAY WS-BLANK   LINE WS-ROWCTRL COL 06
+                       DISPLAY RPTLOG-RECORD LINE WS-ROWCTRL COL 08
+                       ADD 1 TO WS-ROWCTRL
+              END-PERFORM
+              CLOSE RPTLOG
+              IF WS-RPT-CNT = 0 THEN
+                 DISPLAY WS-MSG-RLST LINE 10 COL 01
+              ELSE
+                 MOVE 0 TO WS-RPT-SEL
+                 DISPLAY WS-MSG-RLSL LINE 24 COL 01
+                 ACCEPT WS-RPT-SEL LINE 24 COL 41
+                 DISPLAY WS-SPC LINE 24 COL 01
+                 IF WS-RPT-SEL > 0 AND WS-RPT-SEL NOT > WS-RPT-CNT THEN
+                    PERFORM 0100-REOPEN-REPORT
+                 ELSE
+                    IF WS-RPT-SEL NOT = 0 THEN
+                       DISPLAY WS-MSG-RLIV LINE 24 COL 01
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-REOPEN-REPORT : Reopens the report the operator chose
+      *    from 0100-LIST-REPORTS and displays it on screen.
+      *-----------------------------------------------------------------
+       0100-REOPEN-REPORT.
+           OPEN INPUT RPTLOG
+           PERFORM WS-RPT-SEL TIMES
+              READ RPTLOG NEXT RECORD
+           END-PERFORM
+           MOVE RPTLOG-RECORD TO WS-INFORME-FNAME
+           CLOSE RPTLOG
+           SET WS-END-FILE TO 0
+           MOVE 8 TO WS-ROWCTRL
+           OPEN INPUT OUT-INFORME
+           PERFORM UNTIL WS-END-FILE = 1
+              READ OUT-INFORME NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    DISPLAY OUTPUT-RECORD LINE WS-ROWCTRL COL 01
+                    ADD 1 TO WS-ROWCTRL
+           END-PERFORM
+           CLOSE OUT-INFORME
+           DISPLAY WS-MSG-AN1 LINE 24 COL 01
+           ACCEPT WS-OPTX LINE 24 COL 79 PROMPT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-PHYS-COUNT : Physical inventory count for one warehouse
+      *    location. Collects a series of article codes with their
+      *    physically counted quantity into WS-CNT-TABLE, shows the
+      *    resulting variance report, and, if confirmed, applies the
+      *    counted quantities to INVENTARIO.DAT.
+      *-----------------------------------------------------------------
+       0100-PHYS-COUNT.
+           PERFORM 0100-VAL-FILE-EXIST-RECS
+           IF WS-FILE-EXTS = 0 THEN
+              DISPLAY WS-MSG-FLOB LINE 24 COL 01
+           ELSE
+              MOVE 0 TO WS-CNT-COUNT
+              DISPLAY WS-MSG-CNTLC LINE 08 COL 01
+              ACCEPT WS-CNT-LOC LINE 08 COL 40
+              PERFORM UNTIL WS-CNT-LOC-OK
+                 DISPLAY WS-MSG-ADLB LINE 24 COL 01
+                 ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                 DISPLAY WS-SPC LINE 24 COL 01
+                 ACCEPT WS-CNT-LOC LINE 08 COL 40
+              END-PERFORM
+              SET WS-CNT-DONE TO 0
+              PERFORM UNTIL WS-CNT-DONE-YES
+                 DISPLAY WS-MSG-CNTCD LINE 10 COL 01
+                 ACCEPT WS-CNT-CODART LINE 10 COL 45
+                 IF WS-CNT-CODART EQUAL SPACES
+                 OR WS-CNT-CODART EQUAL LOW-VALUE THEN
+                    SET WS-CNT-DONE-YES TO TRUE
+                 ELSE
+                    PERFORM 0100-CNT-LOOKUP
+                    IF WS-CNT-FOUND = 0 THEN
+                       DISPLAY WS-MSG-CNTNF LINE 24 COL 01
+                       ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                       DISPLAY WS-SPC LINE 24 COL 01
+                    ELSE
+                       DISPLAY WS-MSG-CNTQT LINE 11 COL 01
+                       ACCEPT WS-CNT-CNTQTY LINE 11 COL 45
+                       PERFORM 0100-CNT-DUP-CHECK
+                       IF WS-CNT-DUPIDX > 0 THEN
+                          MOVE WS-CNT-CNTQTY
+                             TO WS-CNT-T-CNTQTY(WS-CNT-DUPIDX)
+                       ELSE
+                          ADD 1 TO WS-CNT-COUNT
+                          SET WS-CNT-IDX TO WS-CNT-COUNT
+                          MOVE WS-CNT-CODART
+                             TO WS-CNT-T-CODART(WS-CNT-IDX)
+                          MOVE WS-DESCART
+                             TO WS-CNT-T-DESCART(WS-CNT-IDX)
+                          MOVE WS-CNT-SYSQTY
+                             TO WS-CNT-T-SYSQTY(WS-CNT-IDX)
+                          MOVE WS-CNT-CNTQTY
+                             TO WS-CNT-T-CNTQTY(WS-CNT-IDX)
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              IF WS-CNT-COUNT = 0 THEN
+                 DISPLAY WS-MSG-CNTNO LINE 24 COL 01
+                 ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+              ELSE
+                 PERFORM 0100-CLEAR-TXT
+                 PERFORM 0100-CNT-REPORT
+                 DISPLAY WS-MSG-CNTAP LINE 21 COL 01
+                 ACCEPT WS-OPTX LINE 21 COL 78 PROMPT
+                 IF WS-OPTX = 's' OR WS-OPTX = 'S' THEN
+                    PERFORM 0100-CHECK-LOCK
+                    IF WS-LOCK-PROCEED = 0 THEN
+                       DISPLAY WS-MSG-LKNO LINE 24 COL 01
+                    ELSE
+                       PERFORM 0100-BACKUP-ORIG-FILE
+                       PERFORM 0100-COUNT-RECS
+                       MOVE WS-RECON-CNT TO WS-RECON-BEF
+                       PERFORM 0100-BUILD-CNTREC
+                       PERFORM 0100-OVRWR-ORIG-UPDREC
+                       PERFORM 0100-COUNT-RECS
+                       MOVE WS-RECON-CNT TO WS-RECON-AFT
+                       PERFORM 0100-CHECK-RECONCILE
+                       PERFORM VARYING WS-CNT-IDX FROM 1 BY 1
+                          UNTIL WS-CNT-IDX > WS-CNT-COUNT
+                          MOVE WS-CNT-T-CODART(WS-CNT-IDX) TO WS-CODART
+                          MOVE 'CONTEO' TO WS-AUD-TTYPE
+                          MOVE WS-CNT-T-SYSQTY(WS-CNT-IDX)
+                             TO WS-CNT-SYSQTY
+                          MOVE WS-CNT-T-CNTQTY(WS-CNT-IDX)
+                             TO WS-CNT-CNTQTY
+                          STRING 'ALM' WS-CNT-LOC DELIMITED BY SIZE
+                             ' '            DELIMITED BY SIZE
+                             WS-CNT-SYSQTY  DELIMITED BY SIZE
+                             INTO WS-AUD-BEFORE
+                          STRING 'ALM' WS-CNT-LOC DELIMITED BY SIZE
+                             ' '            DELIMITED BY SIZE
+                             WS-CNT-CNTQTY  DELIMITED BY SIZE
+                             INTO WS-AUD-AFTER
+                          PERFORM 0100-WRITE-AUDIT-REC
+                       END-PERFORM
+                       DISPLAY WS-MSG-CNTOK LINE 21 COL 01
+                       PERFORM 0100-CLEAR-LOCK
+                    END-IF
+                 ELSE
+                    DISPLAY WS-MSG-CNTCN LINE 21 COL 01
+                 END-IF
+              END-IF
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CNT-LOOKUP : Looks up WS-CNT-CODART on INVENTARIO and,
+      *    if it is an active article, returns its description and its
+      *    system quantity for the location being counted.
+      *-----------------------------------------------------------------
+       0100-CNT-LOOKUP.
+           SET WS-CNT-FOUND TO 0
+           OPEN INPUT INVENTARIO
+           MOVE WS-CNT-CODART TO CODART
+           READ INVENTARIO
+              KEY IS CODART
+              INVALID KEY
+                 SET WS-CNT-FOUND TO 0
+              NOT INVALID KEY
+                 IF ACTFLAG-ACTIVE THEN
+                    SET WS-CNT-FOUND TO 1
+                    MOVE DESCART TO WS-DESCART
+                    IF WS-CNT-LOC = '1' THEN
+                       MOVE CANT-ALM1 TO WS-CNT-SYSQTY
+                    ELSE
+                       MOVE CANT-ALM2 TO WS-CNT-SYSQTY
+                    END-IF
+                 ELSE
+                    SET WS-CNT-FOUND TO 0
+                 END-IF
+           END-READ
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CNT-DUP-CHECK : Scans WS-CNT-TABLE for a CODART already
+      *    entered during this stock count, so a recount overwrites the
+      *    existing table slot instead of appending a second row that
+      *    0100-BUILD-CNTREC would never reach (it stops at the first
+      *    match). Returns WS-CNT-DUPIDX = 0 when no prior entry exists.
+      *-----------------------------------------------------------------
+       0100-CNT-DUP-CHECK.
+           SET WS-CNT-DUPIDX TO 0
+           PERFORM VARYING WS-CNT-IDX FROM 1 BY 1
+                   UNTIL WS-CNT-IDX > WS-CNT-COUNT
+              IF WS-CNT-T-CODART(WS-CNT-IDX) = WS-CNT-CODART THEN
+                 SET WS-CNT-DUPIDX TO WS-CNT-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CNT-REPORT : Displays the variance between the system
+      *    quantity and the physically counted quantity for every
+      *    article entered during this stock count.
+      *-----------------------------------------------------------------
+       0100-CNT-REPORT.
+           DISPLAY WS-MSG-CNTRP LINE 06 COL 01
+              WS-HYPHNS LINE 07 COL 01
+           MOVE 8 TO WS-ROWCTRL
+           PERFORM VARYING WS-CNT-IDX FROM 1 BY 1
+                   UNTIL WS-CNT-IDX > WS-CNT-COUNT
+              MOVE WS-CNT-T-CNTQTY(WS-CNT-IDX) TO WS-V-CNT-CNTQTY
+              MOVE WS-CNT-T-SYSQTY(WS-CNT-IDX) TO WS-V-CNT-SYSQTY
+              COMPUTE WS-CNT-VARNCE =
+                 WS-V-CNT-CNTQTY - WS-V-CNT-SYSQTY
+              MOVE WS-CNT-VARNCE TO WS-CNT-VARNCE-ED
+              DISPLAY WS-CNT-T-CODART(WS-CNT-IDX) LINE WS-ROWCTRL COL 02
+                 WS-CNT-T-DESCART(WS-CNT-IDX)     LINE WS-ROWCTRL COL 13
+                 WS-CNT-T-SYSQTY(WS-CNT-IDX)      LINE WS-ROWCTRL COL 49
+                 WS-CNT-T-CNTQTY(WS-CNT-IDX)      LINE WS-ROWCTRL COL 59
+                 WS-CNT-VARNCE-ED                 LINE WS-ROWCTRL COL 69
+              ADD 1 TO WS-ROWCTRL
+           END-PERFORM
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-BUILD-CNTREC : Rebuilds INVENTUPD from INVENTARIO,
+      *    applying the counted quantity of WS-CNT-LOC to every article
+      *    found in WS-CNT-TABLE and leaving every other article and
+      *    field unchanged.
+      *-----------------------------------------------------------------
+       0100-BUILD-CNTREC.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           OPEN OUTPUT INVENTUPD
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE CODART    TO UPD-CODART
+                    MOVE DESCART   TO UPD-DESCART
+                    MOVE UNIDDS    TO UPD-UNIDDS
+                    MOVE VRUNIT    TO UPD-VRUNIT
+                    MOVE STDCOST   TO UPD-STDCOST
+                    MOVE CANT      TO UPD-CANT
+                    MOVE CANT-ALM1 TO UPD-CANT-ALM1
+                    MOVE CANT-ALM2 TO UPD-CANT-ALM2
+                    MOVE MINSTOCK  TO UPD-MINSTOCK
+                    MOVE CATEGORY  TO UPD-CATEGORY
+                    MOVE ACTFLAG   TO UPD-ACTFLAG
+                    MOVE VENDOR    TO UPD-VENDOR
+                    MOVE BARCODE   TO UPD-BARCODE
+                    MOVE PURUNIT   TO UPD-PURUNIT
+                    MOVE CONVFACT  TO UPD-CONVFACT
+                    SET WS-CNT-MATCH TO 0
+                    PERFORM VARYING WS-CNT-IDX FROM 1 BY 1
+                            UNTIL WS-CNT-IDX > WS-CNT-COUNT
+                       IF WS-CNT-T-CODART(WS-CNT-IDX) = CODART THEN
+                          SET WS-CNT-MATCH TO WS-CNT-IDX
+                          EXIT PERFORM
+                       END-IF
+                    END-PERFORM
+                    IF WS-CNT-MATCH > 0 THEN
+                       IF WS-CNT-LOC = '1' THEN
+                          MOVE WS-CNT-T-CNTQTY(WS-CNT-MATCH)
+                             TO UPD-CANT-ALM1
+                       ELSE
+                          MOVE WS-CNT-T-CNTQTY(WS-CNT-MATCH)
+                             TO UPD-CANT-ALM2
+                       END-IF
+                       MOVE UPD-CANT-ALM1 TO WS-V-CANT-ALM1
+                       MOVE UPD-CANT-ALM2 TO WS-V-CANT-ALM2
+                       COMPUTE WS-V-NEWCANT =
+                          WS-V-CANT-ALM1 + WS-V-CANT-ALM2
+                       MOVE WS-V-NEWCANT TO UPD-CANT
+                    END-IF
+                    WRITE UPD-INVENT-REG
+           END-PERFORM
+           CLOSE INVENTUPD
+           CLOSE INVENTARIO
+           EXIT.
+      *
+      *-----------------------------------------------------------------
       *    0100-DISP-HELP : Displays text help of program.
       *-----------------------------------------------------------------
        0100-DISP-HELP.
@@ -774,20 +2753,41 @@
       *    0100-RST-VAL-INS-REC : Reset values of some variables.
       *-----------------------------------------------------------------
        0100-RST-VAL-INS-REC.
-           MOVE WS-ZERO  TO WS-CODART
+           MOVE SPACES   TO WS-CODART
            MOVE WS-BLANK TO WS-DESCART
            MOVE WS-BLANK TO WS-UNIDDS
            MOVE WS-ZERO  TO WS-VRUNIT
+           MOVE WS-ZERO  TO WS-STDCOST
            MOVE WS-ZERO  TO WS-CANT
-           MOVE WS-ZERO  TO WS-V-CODART
+           MOVE WS-ZERO  TO WS-CANT-ALM1
+           MOVE WS-ZERO  TO WS-CANT-ALM2
+           MOVE WS-ZERO  TO WS-MINSTOCK
+           MOVE SPACES   TO WS-CATEGORY
+           MOVE SPACES   TO WS-VENDOR
+           MOVE SPACES   TO WS-BARCODE
+           MOVE SPACES   TO WS-PURUNIT
+           MOVE WS-ZERO  TO WS-CONVFACT
+           MOVE SPACES   TO WS-V-CODART
            MOVE WS-BLANK TO WS-V-DESCART
            MOVE WS-ZERO  TO WS-V-VRUNIT
+           MOVE WS-ZERO  TO WS-V-STDCOST
            MOVE WS-ZERO  TO WS-V-CANT
-           MOVE WS-ZERO  TO WS-D-WSCODART
+           MOVE WS-ZERO  TO WS-V-CANT-ALM1
+           MOVE WS-ZERO  TO WS-V-CANT-ALM2
+           MOVE SPACES   TO WS-D-WSCODART
            MOVE WS-BLANK TO WS-D-DESCART
            MOVE WS-BLANK TO WS-D-UNIDDS
            MOVE WS-ZERO  TO WS-D-VRUNIT
+           MOVE WS-ZERO  TO WS-D-STDCOST
            MOVE WS-ZERO  TO WS-D-CANT
+           MOVE WS-ZERO  TO WS-D-CANT-ALM1
+           MOVE WS-ZERO  TO WS-D-CANT-ALM2
+           MOVE WS-ZERO  TO WS-D-MINSTOCK
+           MOVE SPACES   TO WS-D-CATEGORY
+           MOVE SPACES   TO WS-D-VENDOR
+           MOVE SPACES   TO WS-D-BARCODE
+           MOVE SPACES   TO WS-D-PURUNIT
+           MOVE WS-ZERO  TO WS-D-CONVFACT
            SET WS-DCA-NULL TO 0
            SET WS-COD-EXIST TO 1
            IF WS-OPTN = 2 THEN
@@ -845,6 +2845,99 @@
                   WS-YEAR
            INTO WS-DATEFTD
            EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-OPERATOR-LOGIN : Ask for operator ID/password and check
+      *    them, up to three tries, before letting the session in.
+      *-----------------------------------------------------------------
+       0100-OPERATOR-LOGIN.
+           SET WS-LOGIN-OK TO 0
+           MOVE 0 TO WS-LOGIN-TRIES
+           PERFORM UNTIL WS-LOGIN-OK = 1 OR WS-LOGIN-TRIES = 3
+              DISPLAY WS-MSG-OPID LINE 10 COL 10
+              ACCEPT WS-OPERATOR-ID LINE 10 COL 40
+              DISPLAY WS-MSG-OPPW LINE 11 COL 10
+              ACCEPT WS-OPERATOR-PWD LINE 11 COL 40
+              PERFORM 0100-CHECK-OPERATOR
+              IF WS-LOGIN-OK = 0 THEN
+                 ADD 1 TO WS-LOGIN-TRIES
+                 DISPLAY WS-MSG-OPBD LINE 24 COL 01
+                 ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+                 DISPLAY WS-SPC LINE 24 COL 01
+              END-IF
+           END-PERFORM
+           IF WS-LOGIN-OK = 0 THEN
+              DISPLAY WS-MSG-LKOT LINE 24 COL 01
+              ACCEPT WS-OPTX LINE 24 COL 79 PROMPT
+           END-IF
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CHECK-OPERATOR : Validate ID/password and set the role.
+      *-----------------------------------------------------------------
+       0100-CHECK-OPERATOR.
+           SET WS-LOGIN-OK TO 0
+           EVALUATE TRUE
+              WHEN WS-OPERATOR-ID = WS-OP-ID-01
+               AND WS-OPERATOR-PWD = WS-OP-PWD-01
+                 MOVE WS-OP-ROLE-01 TO WS-OPERATOR-ROLE
+                 SET WS-LOGIN-OK TO 1
+              WHEN WS-OPERATOR-ID = WS-OP-ID-02
+               AND WS-OPERATOR-PWD = WS-OP-PWD-02
+                 MOVE WS-OP-ROLE-02 TO WS-OPERATOR-ROLE
+                 SET WS-LOGIN-OK TO 1
+              WHEN WS-OPERATOR-ID = WS-OP-ID-03
+               AND WS-OPERATOR-PWD = WS-OP-PWD-03
+                 MOVE WS-OP-ROLE-03 TO WS-OPERATOR-ROLE
+                 SET WS-LOGIN-OK TO 1
+              WHEN OTHER
+                 SET WS-LOGIN-OK TO 0
+           END-EVALUATE
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-CHECK-UNIDDS : Validate unit of measure against the
+      *    short master list, so the same unit is never keyed two
+      *    different ways across articles.
+      *-----------------------------------------------------------------
+       0100-CHECK-UNIDDS.
+           EVALUATE TRUE
+              WHEN WS-UNIDDS = WS-UM-01
+              WHEN WS-UNIDDS = WS-UM-02
+              WHEN WS-UNIDDS = WS-UM-03
+              WHEN WS-UNIDDS = WS-UM-04
+              WHEN WS-UNIDDS = WS-UM-05
+              WHEN WS-UNIDDS = WS-UM-06
+              WHEN WS-UNIDDS = WS-UM-07
+              WHEN WS-UNIDDS = WS-UM-08
+                 SET WS-UM-OK TO 1
+              WHEN OTHER
+                 SET WS-UM-OK TO 0
+           END-EVALUATE
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    0100-WRITE-AUDIT-REC : Append one line to the audit trail.
+      *-----------------------------------------------------------------
+       0100-WRITE-AUDIT-REC.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE WS-DATETIME(1:14) TO WS-AUD-DTTM
+           STRING WS-AUD-DTTM              DELIMITED BY SIZE
+                  ';'                      DELIMITED BY SIZE
+                  WS-OPERATOR-ID           DELIMITED BY SIZE
+                  ';'                      DELIMITED BY SIZE
+                  WS-AUD-TTYPE             DELIMITED BY SIZE
+                  ';'                      DELIMITED BY SIZE
+                  WS-CODART                DELIMITED BY SIZE
+                  ';'                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUD-BEFORE) DELIMITED BY SIZE
+                  ';'                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUD-AFTER)  DELIMITED BY SIZE
+           INTO AUDIT-RECORD
+           OPEN EXTEND AUDITTRL
+           WRITE AUDIT-RECORD
+           CLOSE AUDITTRL
+           EXIT.
       ******************************************************************
       *    END OF THE PROGRAM
       ******************************************************************
