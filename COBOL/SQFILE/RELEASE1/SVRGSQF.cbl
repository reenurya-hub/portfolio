@@ -12,7 +12,8 @@
            SELECT INVENTARIO ASSIGN TO "INVENT.DAT"
                ORGANIZATION IS SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "OUTPUT.DAT"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INVENTARIO.
@@ -43,6 +44,7 @@
            77 X1              PIC 9.
            77 FLAG-ENCONTRADO PIC 9 VALUE 0.
            77 WS-KEY          PIC X.
+           77 WS-FILE-STATUS  PIC X(02).
        01 EOF-SWITCH PIC X VALUE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -77,17 +79,24 @@
       *
        200-WR-OUTFILE.
            SET X1 TO 1.
-           OPEN OUTPUT OUTPUT-FILE
            IF FLAG-ENCONTRADO = 1
+              OPEN INPUT OUTPUT-FILE
+              IF WS-FILE-STATUS = '35'
+                 CLOSE OUTPUT-FILE
+                 OPEN OUTPUT OUTPUT-FILE
+              ELSE
+                 CLOSE OUTPUT-FILE
+                 OPEN EXTEND OUTPUT-FILE
+              END-IF
               MOVE WS-RECORD TO OUTPUT-REG
               WRITE OUTPUT-REG
+              CLOSE OUTPUT-FILE
               DISPLAY "Se ha encontrado un registro para el codigo",
                       "de articulo y se ha guardado en el archivo",
                       " OUTPUT.DAT"
            ELSE
               DISPLAY "Articulo no encontrado!"
            END-IF
-           CLOSE OUTPUT-FILE
            DISPLAY "Presione cualquier tecla para salir. "
            ACCEPT WS-KEY.
        END PROGRAM SVRGSQF.
