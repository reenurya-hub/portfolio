@@ -23,8 +23,8 @@
            02 CANT        PIC 9(12).
        WORKING-STORAGE SECTION.
        01 WS-FLAGS  PIC X.
-           77 WS-COUNT    PIC 9 VALUE 0.
-           77 WS-TIMS     PIC 9(1).
+           77 WS-COUNT    PIC 9(3) VALUE 0.
+           77 WS-TIMS     PIC 9(3).
            77 WS-KEY      PIC X(1).
        PROCEDURE DIVISION.
        MAIN.
