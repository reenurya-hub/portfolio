@@ -14,6 +14,11 @@
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT OUT-INFORME ASSIGN TO "INFORME.csv"
        ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMP-ID
+       FILE STATUS IS WS-EMP-FILE-STATUS.
 
       *
        DATA DIVISION.
@@ -25,6 +30,44 @@
            02 UNIDDS  PIC X(60).
            02 VRUNIT  PIC 9(12).
            02 CANT    PIC 9(12).
+       FD EMPRESA.
+       01 REG-EMPRESA.
+           03 EMP-TIP-ID       PIC X(20).
+           03 EMP-ID           PIC X(20).
+           03 EMP-RSOCIAL      PIC X(30).
+           03 EMP-RCCIAL       PIC X(30).
+           03 EMP-SIGLA        PIC X(10).
+           03 EMP-DIR1         PIC X(30).
+           03 EMP-DIR2         PIC X(30).
+           03 EMP-DIR3         PIC X(30).
+           03 EMP-TEL1         PIC X(20).
+           03 EMP-TEL2         PIC X(20).
+           03 EMP-TEL3         PIC X(20).
+           03 EMP-CIUDAD       PIC X(20).
+           03 EMP-DEPTO        PIC X(20).
+           03 EMP-EMAIL1       PIC X(30).
+           03 EMP-EMAIL2       PIC X(30).
+           03 EMP-EMAIL3       PIC X(30).
+           03 EMP-WEB1         PIC X(30).
+           03 EMP-WEB2         PIC X(30).
+           03 EMP-RLEGAL       PIC X(60).
+           03 EMP-FCONSTIT.
+               05 EMP-FCTT-YYYY  PIC 9(4).
+               05 EMP-FCTT-MM  PIC 9(2).
+               05 EMP-FCTT-DD  PIC 9(2).
+           03 EMP-FREGIST.
+               05 EMP-FREG-YYYY  PIC 9(4).
+               05 EMP-FREG-MM  PIC 9(2).
+               05 EMP-FREG-DD  PIC 9(2).
+           03 EMP-LMOD.
+               05 EMP-LMOD-DATE.
+                   07 EMP-LMOD-YYYY  PIC 9(4).
+                   07 EMP-LMOD-MM  PIC 9(2).
+                   07 EMP-LMOD-DD  PIC 9(2).
+               05 EMP-LMOD-TIME.
+                   07 EMP-LMOD-HH  PIC 9(2).
+                   07 EMP-LMOD-MN  PIC 9(2).
+           03 EMP-FILLER       PIC X(500).
        FD OUT-INFORME.
        01 OUTPUT-RECORD PIC X(200).
       * 01 OUTPUT-RECORD PIC X(80).
@@ -52,8 +95,25 @@
        01 WS-EVALMNTH              PIC 9(2).
        01 WS-MNTH                  PIC X(10).
 
+      *    MONTH NAMES, KEPT AS NAMED CONSTANTS SO THE REPORT CAN BE
+      *    RELABELED FOR ANOTHER LANGUAGE WITHOUT TOUCHING THE
+      *    GET-CURR-DATETIME LOGIC BELOW.
+           77 WS-MNTH-01 PIC X(10) VALUE 'enero'.
+           77 WS-MNTH-02 PIC X(10) VALUE 'febrero'.
+           77 WS-MNTH-03 PIC X(10) VALUE 'marzo'.
+           77 WS-MNTH-04 PIC X(10) VALUE 'abril'.
+           77 WS-MNTH-05 PIC X(10) VALUE 'mayo'.
+           77 WS-MNTH-06 PIC X(10) VALUE 'junio'.
+           77 WS-MNTH-07 PIC X(10) VALUE 'julio'.
+           77 WS-MNTH-08 PIC X(10) VALUE 'agosto'.
+           77 WS-MNTH-09 PIC X(10) VALUE 'septiembre'.
+           77 WS-MNTH-10 PIC X(10) VALUE 'octubre'.
+           77 WS-MNTH-11 PIC X(10) VALUE 'noviembre'.
+           77 WS-MNTH-12 PIC X(10) VALUE 'diciembre'.
+
       *    HEADER OF REPORT
-           77 HEAD-TITLE PIC X(17)     VALUE 'EMPRESA DE PRUEBA'.
+           77 HEAD-TITLE PIC X(30)     VALUE 'EMPRESA DE PRUEBA'.
+           77 WS-EMP-FILE-STATUS PIC X(02).
            77 HEAD-SUBTITLE PIC X(21)  VALUE 'INFORME DE INVENTARIO'.
            77 HEAD-COLS pic x(200).
            77 WS-CONN PIC X(2) VALUE 'de'.
@@ -76,6 +136,7 @@
            DISPLAY "Programa de inventario"
            DISPLAY "Generacion informe archivo csv"
            PERFORM GET-CURR-DATETIME
+           PERFORM GET-COMPANY-NAME
            PERFORM ESCRIBIR-ENCABEZADO
            PERFORM LEER-INVENT
            DISPLAY "Presione cualquier tecla para salir. ".
@@ -90,29 +151,29 @@
            MOVE WS-DATETIME(7:2)  TO WS-DAY.
            EVALUATE WS-EVALMNTH
               WHEN 01
-              MOVE 'enero' TO WS-MNTH
+              MOVE WS-MNTH-01 TO WS-MNTH
               WHEN 02
-              MOVE 'febrero' TO WS-MNTH
+              MOVE WS-MNTH-02 TO WS-MNTH
               WHEN 03
-              MOVE 'marzo' TO WS-MNTH
+              MOVE WS-MNTH-03 TO WS-MNTH
               WHEN 04
-              MOVE 'abril' TO WS-MNTH
+              MOVE WS-MNTH-04 TO WS-MNTH
               WHEN 05
-              MOVE 'abril' TO WS-MNTH
+              MOVE WS-MNTH-05 TO WS-MNTH
               WHEN 06
-              MOVE 'junio' TO WS-MNTH
+              MOVE WS-MNTH-06 TO WS-MNTH
               WHEN 07
-              MOVE 'julio' TO WS-MNTH
+              MOVE WS-MNTH-07 TO WS-MNTH
               WHEN 08
-              MOVE 'agosto' TO WS-MNTH
+              MOVE WS-MNTH-08 TO WS-MNTH
               WHEN 09
-              MOVE 'septiembre' TO WS-MNTH
+              MOVE WS-MNTH-09 TO WS-MNTH
               WHEN 10
-              MOVE 'octubre' TO WS-MNTH
+              MOVE WS-MNTH-10 TO WS-MNTH
               WHEN 11
-              MOVE 'noviembre' TO WS-MNTH
+              MOVE WS-MNTH-11 TO WS-MNTH
               WHEN 12
-              MOVE 'diciembre' TO WS-MNTH
+              MOVE WS-MNTH-12 TO WS-MNTH
            END-EVALUATE
            move function TRIM(WS-MNTH,TRAILING) TO WS-MNTH
       *    20 de marzo de 2024
@@ -130,6 +191,22 @@
                   WS-BY
            INTO WS-DATEFTD
            EXIT.
+      * Pulls the real company name from EMPRESA.DAT (maintained by
+      * CRSFEMP) so the report header shows who the report is for
+      * instead of the placeholder test-company name. If EMPRESA.DAT
+      * does not exist yet, HEAD-TITLE keeps its default value.
+       GET-COMPANY-NAME.
+           OPEN INPUT EMPRESA
+           IF WS-EMP-FILE-STATUS = '00'
+              READ EMPRESA NEXT RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE FUNCTION TRIM(EMP-RSOCIAL) TO HEAD-TITLE
+              END-READ
+              CLOSE EMPRESA
+           END-IF
+           EXIT.
       * Reads from file
        LEER-INVENT.
       *     Open as input for read.
