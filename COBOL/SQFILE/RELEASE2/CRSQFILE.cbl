@@ -48,6 +48,15 @@
       *    WS-COD-EXIST = 1 (COD EXISTS FOR FIRST TIME)
            77 WS-COD-EXIST    PIC 9(1) VALUE 1.
            77 WS-OPC             PIC X.
+      *    IN-MEMORY TABLE OF CODES ALREADY IN INVENTARIO.DAT, LOADED
+      *    ONCE PER SESSION SO 0400-VAL-CODART-EXISTS DOES NOT HAVE TO
+      *    RE-READ THE GROWING FILE FOR EVERY ARTICLE TYPED IN.
+       01  WS-CODE-TABLE.
+           02  WS-CODE-ENTRY OCCURS 0 TO 9999 TIMES
+               DEPENDING ON WS-CODE-COUNT
+               INDEXED BY WS-CODE-IDX.
+               03 WS-CODE-VAL       PIC 9(5).
+           77 WS-CODE-COUNT      PIC 9(4) VALUE 0.
       *
       ******************************************************************
        PROCEDURE DIVISION.
@@ -57,9 +66,9 @@
        MAIN.
            DISPLAY "Programa de inventario"
            DISPLAY "Ingreso de registros"
+      *    LOAD EXISTING CODES INTO MEMORY ONCE, NOT PER ARTICLE
+           PERFORM 0100-VAL-FILE-EXISTS
            PERFORM UNTIL WS-OPC = 'N'
-      *    FIRST, VALIDATE IF FILE EXISTS OR NOT
-              PERFORM 0100-VAL-FILE-EXISTS
               PERFORM UNTIL WS-COD-EXIST = 0
       *    GET CODART.
                  PERFORM 0200-GET-CODART
@@ -77,7 +86,6 @@
               ACCEPT WS-OPC
               IF (WS-OPC = 'S') OR (WS-OPC = 's')
                  MOVE 'S' TO WS-OPC
-                 SET WS-FILE-EXISTS TO 0
                  SET WS-CODART-NULL TO 1
                  SET WS-DESCART-NULL TO 1
                  SET WS-END-FILE TO 0
@@ -97,9 +105,20 @@
       *    FILE NOT EXISTS
            IF (QSAM0080-STATUS = "35") THEN
               SET WS-FILE-EXISTS TO 0
-      *    FILE EXISTS
+      *    FILE EXISTS, LOAD ALL ITS CODES INTO WS-CODE-TABLE ONCE
            ELSE
               SET WS-FILE-EXISTS TO 1
+              PERFORM UNTIL WS-END-FILE = 1
+                 READ INVENTARIO
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    ADD 1 TO WS-CODE-COUNT
+                    SET WS-CODE-IDX TO WS-CODE-COUNT
+                    MOVE CODART TO WS-CODE-VAL(WS-CODE-IDX)
+                 END-READ
+              END-PERFORM
+              SET WS-END-FILE TO 0
            END-IF
            CLOSE INVENTARIO
            EXIT.
@@ -137,30 +156,19 @@
       *0400-VAL-CODART-EXISTS
       ******************************************************************
        0400-VAL-CODART-EXISTS.
-
-      *    WS-FILE-EXISTS=1 FILE EXISTS FOR VALIDATE
-           IF WS-FILE-EXISTS = 1 THEN
-               OPEN INPUT INVENTARIO
-               PERFORM UNTIL WS-END-FILE = 1
-                  READ INVENTARIO
-                  AT END
-      *              END OF FILE
-                     SET WS-END-FILE TO 1
-      *              CODART DOES NOT EXISTS
-                     SET WS-COD-EXIST TO 0
-                  NOT AT END
-                     IF CODART = WS-CODART THEN
-                        DISPLAY "Codigo ya existente!"
-      *                 CODART EXISTS
-                        SET WS-COD-EXIST TO 1
-                        EXIT PERFORM
-                     END-IF
-               END-PERFORM
-               CLOSE INVENTARIO
-      *        SETTING FOR NEXT VALIDATION
-      *         SET WS-END-FILE TO 0
-           ELSE
-              SET WS-COD-EXIST TO 0
+      *    SCANS THE IN-MEMORY WS-CODE-TABLE BUILT ONCE BY
+      *    0100-VAL-FILE-EXISTS INSTEAD OF RE-READING INVENTARIO.DAT,
+      *    SO VALIDATION STAYS FAST NO MATTER HOW LONG THE BATCH IS.
+           SET WS-COD-EXIST TO 0
+           IF WS-CODE-COUNT > 0
+              PERFORM VARYING WS-CODE-IDX FROM 1 BY 1
+                      UNTIL WS-CODE-IDX > WS-CODE-COUNT
+                 IF WS-CODE-VAL(WS-CODE-IDX) = WS-CODART THEN
+                    DISPLAY "Codigo ya existente!"
+                    SET WS-COD-EXIST TO 1
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
            END-IF
            EXIT.
       *----------------------------------------------------------------*
@@ -213,6 +221,10 @@
            MOVE WS-INVENT-REG TO INVENT-REG
            WRITE INVENT-REG
            SET WS-FILE-EXISTS TO 1
+      *    KEEP THE IN-MEMORY TABLE IN STEP WITH THE FILE
+           ADD 1 TO WS-CODE-COUNT
+           SET WS-CODE-IDX TO WS-CODE-COUNT
+           MOVE WS-CODART TO WS-CODE-VAL(WS-CODE-IDX)
            DISPLAY "Registro insertado."
            CLOSE INVENTARIO.
            EXIT.
