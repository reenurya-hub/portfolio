@@ -31,6 +31,12 @@
        01 I PIC 9(2).
            77 FIN-FICHERO PIC 9 VALUE 0.
            77 WS-KEY PIC X.
+      *    GRAND-TOTAL ACCUMULATORS
+           77 WS-EXTVAL      PIC 9(15) VALUE 0.
+           77 WS-TOT-CANT    PIC 9(15) VALUE 0.
+           77 WS-TOT-VALUE   PIC 9(15) VALUE 0.
+           77 WS-F-TOT-CANT  PIC Z(14)9.
+           77 WS-F-TOT-VALUE PIC Z(14)9.
       *
        01  SCREEN-CHARS.
            03  WS-TIT-CODART    PIC X(7)  VALUE 'CODIGO '.
@@ -49,6 +55,7 @@
       *     OPEN INPUT INVENTARIO
            PERFORM HEADER
            PERFORM READ-FILE
+           PERFORM GRAND-TOTAL
            DISPLAY "Presione cualquier tecla para salir. ".
            ACCEPT WS-KEY
            STOP RUN.
@@ -101,6 +108,23 @@
            MOVE FUNCTION NUMVAL(CANT) TO WS-F-CANT
            DISPLAY WS-F-CANT
            DISPLAY X"0A"
+           COMPUTE WS-EXTVAL = VRUNIT * CANT
+           ADD CANT      TO WS-TOT-CANT
+           ADD WS-EXTVAL TO WS-TOT-VALUE
+           EXIT.
+      *----------------------------------------------------------------*
+      *
+      ******************************************************************
+      *GRAND-TOTAL
+      ******************************************************************
+       GRAND-TOTAL.
+           MOVE WS-TOT-CANT  TO WS-F-TOT-CANT
+           MOVE WS-TOT-VALUE TO WS-F-TOT-VALUE
+           DISPLAY X"0A"
+           DISPLAY "TOTAL CANTIDAD: " WITH NO ADVANCING
+           DISPLAY WS-F-TOT-CANT
+           DISPLAY "TOTAL VALORIZADO: " WITH NO ADVANCING
+           DISPLAY WS-F-TOT-VALUE
            EXIT.
       *----------------------------------------------------------------*
       *
