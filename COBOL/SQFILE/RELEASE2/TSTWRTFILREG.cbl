@@ -6,6 +6,8 @@
        FILE-CONTROL.
        SELECT INVENTARIO ASSIGN TO "INVENTARIO.DAT"
        ORGANIZATION IS SEQUENTIAL.
+       SELECT OPTIONAL CODELIST ASSIGN TO "CODELIST.TXT"
+       ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +18,8 @@
            02 UNIDDS  PIC X(60).
            02 VRUNIT  PIC 9(12).
            02 CANT    PIC 9(12).
+       FD CODELIST.
+       01 CODELIST-REC PIC 9(5).
        WORKING-STORAGE SECTION.
            77 WS-F-VRUNIT PIC Z(11)9.
            77 WS-F-CANT   PIC Z(11)9.
@@ -29,44 +33,51 @@
            77 WS-KEY PIC X.
            77 X1 PIC 9.
            01 EOF-SWITCH PIC X VALUE "N".
+           77 WS-OPC PIC 9 VALUE 0.
+           77 WS-CL-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
       ******************************************************************
       *MAIN-PROCEDURE
       ******************************************************************
        MAIN-PROCEDURE.
            DISPLAY "Programa de inventario"
-           DISPLAY "Busqueda de articulo por codigo"
-           DISPLAY "Ingrese el codigo de producto a buscar:"
-                   WITH NO ADVANCING
-           ACCEPT WS-CODART-SRCH
-           PERFORM 100-SEARCH-RECORD
-      *     CLOSE INVENTARIO
+           DISPLAY "1-Busqueda por codigo  2-Busqueda por lote"
+           ACCEPT WS-OPC
+           EVALUATE WS-OPC
+               WHEN 1
+                   DISPLAY "Ingrese el codigo de producto a buscar:"
+                           WITH NO ADVANCING
+                   ACCEPT WS-CODART-SRCH
+                   PERFORM 100-SEARCH-RECORD
+               WHEN 2
+                   PERFORM 200-BATCH-SEARCH
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE
+           DISPLAY "Presione cualquier tecla para salir. "
+           ACCEPT WS-KEY
            STOP RUN.
       ******************************************************************
       *END MAIN-PROCEDURE
       ******************************************************************
       *
       ******************************************************************
-      *100-SEARCH-RECORD
+      *100-SEARCH-RECORD : Searches INVENTARIO for WS-CODART-SRCH and
+      *displays the matched record, or a not-found message.
       ******************************************************************
        100-SEARCH-RECORD.
+           SET WS-FOUND TO 0
+           SET WS-END-FILE TO 0
            OPEN INPUT INVENTARIO
            PERFORM UNTIL WS-END-FILE = 1
               READ INVENTARIO
                  AT END
       *          END OF FILE
                     SET WS-END-FILE TO 1
-                    IF WS-FOUND = 0 THEN
-                       DISPLAY "No se encontro un registro que coicida",
-                               " con su criterio de busqueda."
-                    END-IF
       *          CODART DOES NOT EXISTS
                   NOT AT END
                      IF CODART = WS-CODART-SRCH THEN
                         SET WS-FOUND TO 1
-                        SET WS-END-FILE TO 1
-                        EXIT PERFORM
-                     ELSE
                         DISPLAY "CODIGO   : "CODART
                         DISPLAY "Descripcion   : "DESCART
       *                 CODART EXISTS
@@ -79,14 +90,39 @@
                            WITH NO ADVANCING
                         MOVE FUNCTION NUMVAL(CANT) TO WS-F-CANT
                         DISPLAY FUNCTION TRIM(WS-F-CANT,LEADING)
-
+                        SET WS-END-FILE TO 1
                      END-IF
                END-PERFORM
-           CLOSE INVENTARIO.
-           DISPLAY "Presione cualquier tecla para salir. "
-           ACCEPT WS-KEY.
+           CLOSE INVENTARIO
+           IF WS-FOUND = 0 THEN
+              DISPLAY "No se encontro un registro que coincida",
+                      " con el codigo "WS-CODART-SRCH"."
+           END-IF.
       ******************************************************************
       *END 100-SEARCH-RECORD
       ******************************************************************
+      *
+      ******************************************************************
+      *200-BATCH-SEARCH : Reads CODELIST, one code per record, and
+      *runs 100-SEARCH-RECORD for every code in a single pass.
+      ******************************************************************
+       200-BATCH-SEARCH.
+           SET WS-CL-EOF TO 0
+           OPEN INPUT CODELIST
+           PERFORM UNTIL WS-CL-EOF = 1
+              READ CODELIST
+                 AT END
+                    SET WS-CL-EOF TO 1
+                 NOT AT END
+                    MOVE CODELIST-REC TO WS-CODART-SRCH
+                    DISPLAY "----------------------------------------"
+                    DISPLAY "Buscando codigo: "WS-CODART-SRCH
+                    PERFORM 100-SEARCH-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE CODELIST.
+      ******************************************************************
+      *END 200-BATCH-SEARCH
+      ******************************************************************
       *
        END PROGRAM TSTWRTFILREG.
