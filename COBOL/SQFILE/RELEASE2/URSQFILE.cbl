@@ -19,6 +19,11 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS  IS QSAM0080-STATUS.
+      *
+           SELECT INVENTBAK ASSIGN TO "INVENTARIO.BAK"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS  IS QSAM0080-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +42,14 @@
            02 UPD-UNIDDS  PIC X(60).
            02 UPD-VRUNIT  PIC 9(12).
            02 UPD-CANT    PIC 9(12).
+      *
+       FD INVENTBAK.
+       01 BAK-INVENT-REG.
+           02 BAK-CODART  PIC 9(5).
+           02 BAK-DESCART PIC X(60).
+           02 BAK-UNIDDS  PIC X(60).
+           02 BAK-VRUNIT  PIC 9(12).
+           02 BAK-CANT    PIC 9(12).
 
        WORKING-STORAGE SECTION.
        01  QSAM0080-STATUS.
@@ -76,6 +89,7 @@
            PERFORM 0400-VAL-CODART-EXISTS
            PERFORM 0500-GETVAL-UPDATE
            PERFORM 0600-BUILD-UPDFILE
+           PERFORM 0650-BACKUP-ORIG-FILE
       *     DISPLAY "Archivo actualizado en INVENTTEMP.DAT."
       *     DISPLAY "¿Desea sobrescribir el archivo INVENTARIO.DAT?"
       *     DISPLAY "Advertencia: esta acción no se puede deshacer!"
@@ -243,6 +257,33 @@
       ******************************************************************
       *
       ******************************************************************
+      *0650-BACKUP-ORIG-FILE
+      *    COPIES INVENTARIO.DAT TO INVENTARIO.BAK BEFORE IT IS
+      *    OVERWRITTEN, SO A CRASH MID-REBUILD CAN BE RECOVERED FROM.
+      ******************************************************************
+       0650-BACKUP-ORIG-FILE.
+           SET WS-END-FILE TO 0
+           OPEN INPUT INVENTARIO
+           OPEN OUTPUT INVENTBAK
+           PERFORM UNTIL WS-END-FILE = 1
+              READ INVENTARIO
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    MOVE CODART  TO BAK-CODART
+                    MOVE DESCART TO BAK-DESCART
+                    MOVE UNIDDS  TO BAK-UNIDDS
+                    MOVE VRUNIT  TO BAK-VRUNIT
+                    MOVE CANT    TO BAK-CANT
+                    WRITE BAK-INVENT-REG
+           END-PERFORM
+           CLOSE INVENTARIO
+           CLOSE INVENTBAK.
+      ******************************************************************
+      *END 0650-BACKUP-ORIG-FILE
+      ******************************************************************
+      *
+      ******************************************************************
       *0700-OVRWR-ORIG-FILE
       ******************************************************************
        0700-OVRWR-ORIG-FILE.
