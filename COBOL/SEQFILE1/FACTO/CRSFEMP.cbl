@@ -8,8 +8,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL EMPRESA ASSIGN TO "EMPRESA.DAT"
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
            FILE STATUS IS WS-FILE-STATUS.
+           SELECT PERFIL ASSIGN TO "PERFIL.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PERFIL-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -42,7 +47,18 @@
                05 EMP-FREG-YYYY  PIC 9(4).
                05 EMP-FREG-MM  PIC 9(2).
                05 EMP-FREG-DD  PIC 9(2).
+           03 EMP-LMOD.
+               05 EMP-LMOD-DATE.
+                   07 EMP-LMOD-YYYY  PIC 9(4).
+                   07 EMP-LMOD-MM  PIC 9(2).
+                   07 EMP-LMOD-DD  PIC 9(2).
+               05 EMP-LMOD-TIME.
+                   07 EMP-LMOD-HH  PIC 9(2).
+                   07 EMP-LMOD-MN  PIC 9(2).
            03 EMP-FILLER       PIC X(500).
+      *
+       FD PERFIL.
+       01 PERFIL-RECORD        PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -52,6 +68,8 @@
                05  WS-FILE-STATUS PIC XX.
                    88      WS-EMP-FILE-OK     VALUE '00'.
                    88      WS-EMPRESA-OPEN   VALUE '41'.
+               05  WS-PERFIL-STATUS PIC XX.
+                   88      WS-PERFIL-FILE-OK  VALUE '00'.
        01 WS-EMPRESA.
            03 WS-EMP-TIP-ID       PIC X(20).
                88 WS-TIP-ID-BLANK     VALUE SPACE.
@@ -90,6 +108,14 @@
                05 WS-EMP-FREG-YYYY   PIC 9(4).
                05 WS-EMP-FREG-MM     PIC 9(2).
                05 WS-EMP-FREG-DD     PIC 9(2).
+           03 WS-EMP-LMOD.
+               05 WS-EMP-LMOD-DATE.
+                   07 WS-EMP-LMOD-YYYY   PIC 9(4).
+                   07 WS-EMP-LMOD-MM     PIC 9(2).
+                   07 WS-EMP-LMOD-DD     PIC 9(2).
+               05 WS-EMP-LMOD-TIME.
+                   07 WS-EMP-LMOD-HH     PIC 9(2).
+                   07 WS-EMP-LMOD-MN     PIC 9(2).
        01  SCREEN-CHARS.
            03  GUIONES            PIC X(80) VALUES ALL "-".
            03  OPC                PIC 9.
@@ -98,8 +124,8 @@
            03  MSG-INS-DAT_CAMB   PIC X(26)
            VALUE 'No. dato a cambiar: [  ]'.
            03  OPCIONES1          PIC X(70)
-           VALUE '1-LISTA 2-INSERTA 3-MODIFICA 5-LIMPIA 6-SA'-
-           'LE'.
+           VALUE '1-LISTA 2-INSERTA 3-MODIFICA 4-EXPORTA 5-LIMPIA'-
+           ' 6-SALE'.
            03  MSG-NO-FILE        PIC X(30)
            VALUE 'NO HAY UNA EMPRESA CREADA.    '.
            03  MSG-EMPTY-FIELD    PIC X(30)
@@ -112,10 +138,71 @@
            03  MSG-ERR-OP-FGEN    PIC X(28)
            VALUE 'ERROR ABRIENDO ARCH EMPRESA '.
            03  MSG-SP             PIC X(30) VALUE SPACES.
+           03  MSG-EXP-OK         PIC X(30)
+           VALUE 'PERFIL EXPORTADO A PERFIL.TXT'.
+           03  MSG-SEL-ID         PIC X(30)
+           VALUE 'ID EMPRESA A CONSULTAR:       '.
+           03  MSG-NOT-FOUND      PIC X(30)
+           VALUE 'NO EXISTE EMPRESA CON ESE ID. '.
+           03  MSG-DUP-ID         PIC X(30)
+           VALUE 'YA EXISTE EMPRESA CON ESE ID. '.
+           03  MSG-ID-NOEDIT      PIC X(30)
+           VALUE 'EL ID NO SE PUEDE MODIFICAR.  '.
+           03  MSG-CONF-DEL       PIC X(30)
+           VALUE 'BORRAR REGISTRO? (S/N):       '.
+           03  MSG-DEL-OK         PIC X(30)
+           VALUE 'REGISTRO ELIMINADO.           '.
+           03  WS-CONFIRM         PIC X.
+               88  WS-CONFIRM-YES     VALUE 'S' 's'.
+           03  MSG-BAD-EMAIL      PIC X(30)
+           VALUE 'FORMATO DE EMAIL INVALIDO.    '.
+           03  MSG-BAD-TEL        PIC X(30)
+           VALUE 'FORMATO DE TELEFONO INVALIDO. '.
+           03  WS-VAL-AT-CNT      PIC 9(2).
+           03  WS-VAL-DOT-CNT     PIC 9(2).
+           03  WS-VAL-IDX         PIC 99.
+           03  WS-VAL-BAD-CHAR    PIC 9.
+           03  WS-LMOD-DATETIME-TMP PIC X(21).
+           03  MSG-BAD-MONTH      PIC X(30)
+           VALUE 'MES INVALIDO (1-12).          '.
+           03  MSG-BAD-DAY        PIC X(30)
+           VALUE 'DIA INVALIDO PARA ESE MES.    '.
+           03  WS-VAL-MAXDAY      PIC 99.
+           03  WS-VAL-DIVQ        PIC 9(4).
+           03  WS-VAL-REM4        PIC 9(4).
+           03  WS-VAL-REM100      PIC 9(4).
+           03  WS-VAL-REM400      PIC 9(4).
+           03  WS-END-FILE        PIC 9 VALUE 0.
+           03  WS-LIST-LINE       PIC 99 VALUE 5.
+           03  WS-SEL-EMP-ID      PIC X(20).
            03  HEADER1    PIC X(33)
            VALUE '- = F A C T O - E M P R E S A = -'.
            03  X                  PIC X.
            03  SP                 PIC X(39) VALUE SPACES.
+       01  PERFIL-LINES.
+           03  PL-TITULO          PIC X(50)
+           VALUE 'FICHA DE LA EMPRESA'.
+           03  PL-LABEL-RSOCIAL   PIC X(20)
+           VALUE 'Razon Social      : '.
+           03  PL-LABEL-RCCIAL    PIC X(20)
+           VALUE 'Razon Comercial   : '.
+           03  PL-LABEL-TIPID     PIC X(20)
+           VALUE 'Tipo/No. Id       : '.
+           03  PL-LABEL-DIR       PIC X(20)
+           VALUE 'Direccion         : '.
+           03  PL-LABEL-CIU       PIC X(20)
+           VALUE 'Ciudad/Depto      : '.
+           03  PL-LABEL-TEL       PIC X(20)
+           VALUE 'Telefonos         : '.
+           03  PL-LABEL-EMAIL     PIC X(20)
+           VALUE 'Correo Electronico: '.
+           03  PL-LABEL-WEB       PIC X(20)
+           VALUE 'Sitio Web         : '.
+           03  PL-LABEL-RLEGAL    PIC X(20)
+           VALUE 'Representante Leg.: '.
+           03  PL-LABEL-FCONSTIT  PIC X(20)
+           VALUE 'Fecha Constitucion: '.
+           03  PL-LABEL-BLANK     PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
        0100-START.
            PERFORM 0100-SHOW-DISPLAY.
@@ -123,6 +210,9 @@
            STOP RUN.
 
        0100-SHOW-DISPLAY.
+           PERFORM 0105-DRAW-FRAME.
+           PERFORM 0110-OPCIONES.
+       0105-DRAW-FRAME.
                    DISPLAY " "       LINE 01 COL 01 ERASE EOS
                    HEADER1           LINE 03 COL 30
                    GUIONES           LINE 04 COL 01
@@ -148,8 +238,8 @@
                    "20-Fecha Constit AAAA: "    LINE 19 COL 03
                    "21-MM: "            LINE 19 COL 32
                    "22-DD: "            LINE 19 COL 42
+                   "Ult. modificacion: "  LINE 20 COL 03
                    GUIONES               LINE 22 COL 01.
-                   PERFORM 0110-OPCIONES.
        0110-OPCIONES.
            DISPLAY MSG-OPCION            LINE 02 COL 01
                    OPCIONES1             LINE 23 COL 03.
@@ -160,7 +250,12 @@
                    PERFORM 0120-VAL-FILE-EXISTS
       *        2=INSERTA
                WHEN 2
-                   OPEN OUTPUT EMPRESA
+                   OPEN I-O EMPRESA
+                   IF WS-FILE-STATUS = '35'
+                       OPEN OUTPUT EMPRESA
+                       CLOSE EMPRESA
+                       OPEN I-O EMPRESA
+                   END-IF
                    PERFORM 0130-ENT-WS-TIP-ID
                    THRU    0240-GRAB-FILE
                    CLOSE EMPRESA
@@ -180,9 +275,12 @@
                        ACCEPT X LINE 02 COL 40 PROMPT
                        GO TO 0110-OPCIONES
                    END-IF
-      *        5=LIMPIA
+      *        4=EXPORTA
+               WHEN 4
+                   PERFORM 0121-EXPORT-EMPRESA
+      *        5=LIMPIA (borra un registro de empresa)
                WHEN 5
-                   PERFORM 0100-SHOW-DISPLAY
+                   PERFORM 0128-CLEAR-EMPRESA
       *        6=SALE
                WHEN 6
                    PERFORM 9990-END-PROGRAM
@@ -202,7 +300,7 @@
                        ACCEPT X LINE 02 COL 40 PROMPT
                        PERFORM 0110-OPCIONES
                    ELSE
-                       PERFORM 0250-READ-FILE
+                       PERFORM 0122-LIST-ALL-EMPRESAS
                    END-IF
                ELSE
                   DISPLAY MSG-NO-FILE     LINE 02 COL 41
@@ -210,6 +308,88 @@
                   ACCEPT X LINE 02 COL 40 PROMPT
                   GO TO 0110-OPCIONES
                END-IF.
+       0121-EXPORT-EMPRESA.
+           OPEN INPUT EMPRESA
+               IF WS-EMP-FILE-OK
+                   IF WS-FILE-STATUS > "07"
+                       STRING MSG-ERR-OP-FGEN WS-FILE-STATUS
+                       DELIMITED BY SIZE
+                       INTO MSG-GENERICO
+                       DISPLAY MSG-GENERICO LINE 02 COL 41
+                       CLOSE EMPRESA
+                       ACCEPT X LINE 02 COL 40 PROMPT
+                       GO TO 0110-OPCIONES
+                   ELSE
+                       DISPLAY MSG-SEL-ID  LINE 21 COL 01
+                       ACCEPT  WS-SEL-EMP-ID LINE 21 COL 25 PROMPT
+                       MOVE WS-SEL-EMP-ID TO EMP-ID
+                       READ EMPRESA
+                           KEY IS EMP-ID
+                           INVALID KEY
+                               CLOSE EMPRESA
+                               DISPLAY MSG-NOT-FOUND LINE 02 COL 41
+                               ACCEPT  X LINE 02 COL 40 PROMPT
+                               GO TO 0110-OPCIONES
+                           NOT INVALID KEY
+                               MOVE REG-EMPRESA TO WS-EMPRESA
+                               CLOSE EMPRESA
+                               PERFORM 0125-WRITE-PERFIL
+                               DISPLAY MSG-EXP-OK LINE 02 COL 41
+                               ACCEPT X LINE 02 COL 40 PROMPT
+                               PERFORM 0100-SHOW-DISPLAY
+                       END-READ
+                   END-IF
+               ELSE
+                  DISPLAY MSG-NO-FILE     LINE 02 COL 41
+                  CLOSE EMPRESA
+                  ACCEPT X LINE 02 COL 40 PROMPT
+                  GO TO 0110-OPCIONES
+               END-IF.
+       0125-WRITE-PERFIL.
+           OPEN OUTPUT PERFIL
+           MOVE SPACES TO PERFIL-RECORD
+           MOVE PL-TITULO TO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           MOVE SPACES TO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-TIPID WS-EMP-TIP-ID ' ' WS-EMP-ID
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-RSOCIAL WS-EMP-RSOCIAL
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-RCCIAL WS-EMP-RCCIAL
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-DIR WS-EMP-DIR1
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-BLANK WS-EMP-DIR2
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-BLANK WS-EMP-DIR3
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-CIU WS-EMP-CIU ' / ' WS-EMP-DEPTO
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-TEL WS-EMP-TEL1
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-EMAIL WS-EMP-EMAIL1
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-WEB WS-EMP-WEB1
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-RLEGAL WS-EMP-RLEGAL
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           STRING PL-LABEL-FCONSTIT WS-EMP-FCTT-YYYY '-'
+                  WS-EMP-FCTT-MM '-' WS-EMP-FCTT-DD
+           DELIMITED BY SIZE INTO PERFIL-RECORD
+           WRITE PERFIL-RECORD
+           CLOSE PERFIL.
        0130-ENT-WS-TIP-ID.
            DISPLAY MSG-SP LINE 02 COL 41
            SET WS-TIP-ID-BLANK TO TRUE
@@ -257,6 +437,19 @@
            IF WS-EMP-TEL1-BNK
                DISPLAY MSG-EMPTY-FIELD    LINE 02 COL 41
                ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0165-ENT-WS-EMP-TEL1
+           END-IF
+           MOVE 0 TO WS-VAL-BAD-CHAR
+           PERFORM VARYING WS-VAL-IDX FROM 1 BY 1
+                   UNTIL WS-VAL-IDX > 20
+               IF WS-EMP-TEL1(WS-VAL-IDX:1) IS ALPHABETIC-LOWER
+               OR WS-EMP-TEL1(WS-VAL-IDX:1) IS ALPHABETIC-UPPER
+                   MOVE 1 TO WS-VAL-BAD-CHAR
+               END-IF
+           END-PERFORM
+           IF WS-VAL-BAD-CHAR = 1
+               DISPLAY MSG-BAD-TEL    LINE 02 COL 41
+               ACCEPT X LINE 02 COL 40 PROMPT
                GO TO 0165-ENT-WS-EMP-TEL1.
 
        0170-ENT-WS-EMP-TEL2.
@@ -286,6 +479,15 @@
            IF WS-EMP-EML1-BNK
                DISPLAY MSG-EMPTY-FIELD    LINE 02 COL 41
                ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0190-ENT-WS-EMP-EMAIL1
+           END-IF
+           MOVE 0 TO WS-VAL-AT-CNT
+           INSPECT WS-EMP-EMAIL1 TALLYING WS-VAL-AT-CNT FOR ALL '@'
+           MOVE 0 TO WS-VAL-DOT-CNT
+           INSPECT WS-EMP-EMAIL1 TALLYING WS-VAL-DOT-CNT FOR ALL '.'
+           IF WS-VAL-AT-CNT NOT = 1 OR WS-VAL-DOT-CNT = 0
+               DISPLAY MSG-BAD-EMAIL  LINE 02 COL 41
+               ACCEPT X LINE 02 COL 40 PROMPT
                GO TO 0190-ENT-WS-EMP-EMAIL1.
        0195-ENT-WS-EMP-EMAIL2.
            ACCEPT WS-EMP-EMAIL2 LINE 14 COL 15 PROMPT.
@@ -307,22 +509,117 @@
            ACCEPT WS-EMP-FCTT-YYYY  LINE 19 COL 26 PROMPT.
        0225-ENT-WS-EMP-FCTT-MM.
            ACCEPT WS-EMP-FCTT-MM  LINE 19 COL 38 PROMPT.
+           IF WS-EMP-FCTT-MM < 1 OR WS-EMP-FCTT-MM > 12
+               DISPLAY MSG-BAD-MONTH  LINE 02 COL 41
+               ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0225-ENT-WS-EMP-FCTT-MM.
        0230-ENT-WS-EMP-FCTT-DD.
            ACCEPT WS-EMP-FCTT-DD  LINE 19 COL 50 PROMPT.
+           PERFORM 0231-CALC-MAXDAY
+           IF WS-EMP-FCTT-DD < 1 OR WS-EMP-FCTT-DD > WS-VAL-MAXDAY
+               DISPLAY MSG-BAD-DAY    LINE 02 COL 41
+               ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0230-ENT-WS-EMP-FCTT-DD.
+       0231-CALC-MAXDAY.
+           EVALUATE WS-EMP-FCTT-MM
+               WHEN 4  WHEN 6  WHEN 9  WHEN 11
+                   MOVE 30 TO WS-VAL-MAXDAY
+               WHEN 2
+                   DIVIDE WS-EMP-FCTT-YYYY BY 4
+                       GIVING WS-VAL-DIVQ REMAINDER WS-VAL-REM4
+                   DIVIDE WS-EMP-FCTT-YYYY BY 100
+                       GIVING WS-VAL-DIVQ REMAINDER WS-VAL-REM100
+                   DIVIDE WS-EMP-FCTT-YYYY BY 400
+                       GIVING WS-VAL-DIVQ REMAINDER WS-VAL-REM400
+                   IF WS-VAL-REM4 = 0 AND
+                      (WS-VAL-REM100 NOT = 0 OR WS-VAL-REM400 = 0)
+                       MOVE 29 TO WS-VAL-MAXDAY
+                   ELSE
+                       MOVE 28 TO WS-VAL-MAXDAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-VAL-MAXDAY
+           END-EVALUATE.
        0240-GRAB-FILE.
-           ACCEPT WS-EMP-FREGIST FROM DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-LMOD-DATETIME-TMP.
+           MOVE WS-LMOD-DATETIME-TMP(1:4) TO WS-EMP-FREG-YYYY.
+           MOVE WS-LMOD-DATETIME-TMP(5:2) TO WS-EMP-FREG-MM.
+           MOVE WS-LMOD-DATETIME-TMP(7:2) TO WS-EMP-FREG-DD.
            MOVE WS-EMPRESA TO REG-EMPRESA.
-           WRITE REG-EMPRESA.
+           WRITE REG-EMPRESA
+               INVALID KEY
+                   DISPLAY MSG-DUP-ID    LINE 02 COL 41
+                   ACCEPT  X             LINE 02 COL 40 PROMPT
+           END-WRITE.
 
-       0250-READ-FILE.
-           IF WS-EMPRESA-OPEN
-               CONTINUE
+       0128-CLEAR-EMPRESA.
+           OPEN I-O EMPRESA
+           IF WS-EMP-FILE-OK
+               DISPLAY MSG-SEL-ID  LINE 21 COL 01
+               ACCEPT  WS-SEL-EMP-ID LINE 21 COL 25 PROMPT
+               MOVE WS-SEL-EMP-ID TO EMP-ID
+               READ EMPRESA
+                   KEY IS EMP-ID
+                   INVALID KEY
+                       CLOSE EMPRESA
+                       DISPLAY MSG-NOT-FOUND LINE 02 COL 41
+                       ACCEPT  X LINE 02 COL 40 PROMPT
+                       GO TO 0110-OPCIONES
+               END-READ
+               DISPLAY MSG-CONF-DEL LINE 02 COL 41
+               ACCEPT  WS-CONFIRM  LINE 02 COL 63 PROMPT
+               IF WS-CONFIRM-YES
+                   DELETE EMPRESA RECORD
+                   DISPLAY MSG-DEL-OK LINE 02 COL 41
+               ELSE
+                   DISPLAY MSG-SP LINE 02 COL 41
+               END-IF
+               CLOSE EMPRESA
+               ACCEPT  X LINE 02 COL 40 PROMPT
+               PERFORM 0100-SHOW-DISPLAY
            ELSE
-           OPEN INPUT EMPRESA
+               DISPLAY MSG-NO-FILE     LINE 02 COL 41
+               CLOSE EMPRESA
+               ACCEPT X LINE 02 COL 40 PROMPT
+               GO TO 0110-OPCIONES
            END-IF.
-           READ EMPRESA.
-           MOVE REG-EMPRESA TO WS-EMPRESA.
-           PERFORM 0260-DISPLAY-FIELDS.
+       0122-LIST-ALL-EMPRESAS.
+           DISPLAY " " LINE 01 COL 01 ERASE EOS
+           DISPLAY "EMPRESAS REGISTRADAS (ID / RAZON SOCIAL):"
+                   LINE 03 COL 01
+           MOVE 5 TO WS-LIST-LINE
+           SET WS-END-FILE TO 0
+           PERFORM UNTIL WS-END-FILE = 1
+              READ EMPRESA NEXT RECORD
+                 AT END
+                    SET WS-END-FILE TO 1
+                 NOT AT END
+                    DISPLAY EMP-ID       LINE WS-LIST-LINE COL 03
+                    DISPLAY EMP-RSOCIAL  LINE WS-LIST-LINE COL 25
+                    ADD 1 TO WS-LIST-LINE
+              END-READ
+           END-PERFORM
+           CLOSE EMPRESA
+           DISPLAY MSG-SEL-ID  LINE 21 COL 01
+           ACCEPT  WS-SEL-EMP-ID LINE 21 COL 25 PROMPT
+           PERFORM 0123-FIND-EMPRESA.
+
+       0123-FIND-EMPRESA.
+           MOVE WS-SEL-EMP-ID TO EMP-ID
+           OPEN INPUT EMPRESA
+           READ EMPRESA
+               KEY IS EMP-ID
+               INVALID KEY
+                   CLOSE EMPRESA
+                   PERFORM 0105-DRAW-FRAME
+                   DISPLAY MSG-NOT-FOUND LINE 02 COL 41
+                   ACCEPT  X             LINE 02 COL 40 PROMPT
+                   GO TO 0110-OPCIONES
+               NOT INVALID KEY
+                   MOVE REG-EMPRESA TO WS-EMPRESA
+                   PERFORM 0105-DRAW-FRAME
+                   PERFORM 0260-DISPLAY-FIELDS
+           END-READ.
 
        0260-DISPLAY-FIELDS.
            DISPLAY WS-EMP-TIP-ID   LINE 05 COL 15.
@@ -347,19 +644,58 @@
            DISPLAY WS-EMP-FCTT-YYYY  LINE 19 COL 26.
            DISPLAY WS-EMP-FCTT-MM  LINE 19 COL 38.
            DISPLAY WS-EMP-FCTT-DD  LINE 19 COL 48.
+           IF WS-EMP-LMOD-DATE NOT = ZEROS
+               DISPLAY WS-EMP-LMOD-YYYY LINE 20 COL 22
+               DISPLAY "-"              LINE 20 COL 26
+               DISPLAY WS-EMP-LMOD-MM   LINE 20 COL 27
+               DISPLAY "-"              LINE 20 COL 29
+               DISPLAY WS-EMP-LMOD-DD   LINE 20 COL 30
+               DISPLAY WS-EMP-LMOD-HH   LINE 20 COL 33
+               DISPLAY ":"              LINE 20 COL 35
+               DISPLAY WS-EMP-LMOD-MN   LINE 20 COL 36
+           END-IF.
            CLOSE EMPRESA.
            PERFORM 0110-OPCIONES.
        0270-UPDATE-EMPRESA.
-
-           READ EMPRESA.
+           DISPLAY MSG-SEL-ID  LINE 21 COL 01
+           ACCEPT  WS-SEL-EMP-ID LINE 21 COL 25 PROMPT
+           MOVE WS-SEL-EMP-ID TO EMP-ID
+           READ EMPRESA
+               KEY IS EMP-ID
+               INVALID KEY
+                   CLOSE EMPRESA
+                   DISPLAY MSG-NOT-FOUND LINE 02 COL 41
+                   ACCEPT  X             LINE 02 COL 40 PROMPT
+                   GO TO 0110-OPCIONES
+           END-READ.
            MOVE REG-EMPRESA TO WS-EMPRESA.
+           PERFORM 0271-SEL-CAMPO.
+           MOVE FUNCTION CURRENT-DATE TO WS-LMOD-DATETIME-TMP.
+           MOVE WS-LMOD-DATETIME-TMP(1:4)  TO WS-EMP-LMOD-YYYY.
+           MOVE WS-LMOD-DATETIME-TMP(5:2)  TO WS-EMP-LMOD-MM.
+           MOVE WS-LMOD-DATETIME-TMP(7:2)  TO WS-EMP-LMOD-DD.
+           MOVE WS-LMOD-DATETIME-TMP(9:2)  TO WS-EMP-LMOD-HH.
+           MOVE WS-LMOD-DATETIME-TMP(11:2) TO WS-EMP-LMOD-MN.
+           MOVE WS-EMPRESA TO REG-EMPRESA.
+           REWRITE REG-EMPRESA.
+           CLOSE EMPRESA.
+           DISPLAY MSG-DAT-MOD-OK     LINE 02 COL 41
+           ACCEPT X LINE 02 COL 40 PROMPT
+           PERFORM 0110-OPCIONES.
+      *
+      *    0271-SEL-CAMPO : prompts for the field number and performs
+      *    the matching editor, looping on an invalid number without
+      *    re-running the EMP-ID selection above.
+       0271-SEL-CAMPO.
            DISPLAY MSG-INS-DAT_CAMB LINE 03 COL 01.
            ACCEPT  NUM-DATA     LINE 03 COL 22 PROMPT.
            EVALUATE NUM-DATA
                WHEN 1
                    PERFORM 0130-ENT-WS-TIP-ID
                WHEN 2
-                   PERFORM 0135-ENT-WS-EMP-ID
+                   DISPLAY MSG-ID-NOEDIT LINE 02 COL 41
+                   ACCEPT  X             LINE 02 COL 40 PROMPT
+                   DISPLAY MSG-SP        LINE 02 COL 41
                WHEN 3
                    PERFORM 0140-ENT-WS-EMP-RSOC
                WHEN 4
@@ -401,14 +737,8 @@
                WHEN 22
                    PERFORM 0230-ENT-WS-EMP-FCTT-DD
                WHEN OTHER
-                   GO TO 0270-UPDATE-EMPRESA
+                   GO TO 0271-SEL-CAMPO
            END-EVALUATE.
-           MOVE WS-EMPRESA TO REG-EMPRESA.
-           REWRITE REG-EMPRESA.
-           CLOSE EMPRESA.
-           DISPLAY MSG-DAT-MOD-OK     LINE 02 COL 41
-           ACCEPT X LINE 02 COL 40 PROMPT
-           PERFORM 0110-OPCIONES.
 
        9990-END-PROGRAM.
            IF WS-EMPRESA-OPEN
